@@ -14,36 +14,75 @@
 
        INPUT-OUTPUT            SECTION.
        FILE-CONTROL.
-      *      SELECT MOVIES ASSIGN TO "./Data/MOVIES.DAT"
-            SELECT MOVIES ASSIGN TO "C:\Cobol\Project\Data\MOVIES.DAT"
+      *      MOVIES.DAT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      MOVIESDAT - SEE 0195-SET-MOVIES-PATH FOR THE DEFAULT
+            SELECT MOVIES ASSIGN TO WRK-MOVIES-PATH
             ORGANIZATION IS INDEXED
             ACCESS MODE IS SEQUENTIAL
             FILE STATUS IS MOVIES-STATUS
             RECORD KEY IS MOVIES-KEY.
 
-      *      SELECT REPORT-MOVIES ASSIGN TO './Data/MOVIES.TXT'
-            SELECT REPORT-MOVIES ASSIGN TO
-              "C:\Cobol\Project\Data\MOVIES.TXT"
+      *      MOVIES.TXT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      MOVIESTXT - SEE 0195-SET-MOVIES-PATH FOR THE DEFAULT
+            SELECT REPORT-MOVIES ASSIGN TO WRK-MOVIES-TXT-PATH
             ORGANIZATION IS LINE SEQUENTIAL
             FILE STATUS IS REPORT-MOVIES-STATUS.
 
+      *      SELECT REPORT-MOVIES-CSV ASSIGN TO './Data/MOVIES.CSV'
+            SELECT REPORT-MOVIES-CSV ASSIGN TO
+              "C:\Cobol\Project\Data\MOVIES.CSV"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS REPORT-CSV-STATUS.
+
+            SELECT SORT-MOVIES ASSIGN TO "SORTWK1".
+
+      *      SELECT CHECKPOINT-FILE ASSIGN TO './Data/REPORTDISK.CKP'
+            SELECT CHECKPOINT-FILE ASSIGN TO
+              "C:\Cobol\Project\Data\REPORTDISK.CKP"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CHECKPOINT-STATUS.
+
        DATA                    DIVISION.
        FILE                    SECTION.
       *---------------------------- FILE DESCRIPTION
        FD MOVIES.
        01 MOVIES-REG.
             05 MOVIES-KEY            PIC 9(005).
-            05 MOVIES-TITLE          PIC X(030).
-            05 MOVIES-GENRE          PIC X(008).
+            05 MOVIES-TITLE          PIC X(050).
+            05 MOVIES-GENRE          PIC X(030).
             05 MOVIES-DURATION       PIC 9(003).
-            05 MOVIES-DISTRIBUTOR    PIC X(015).
-            05 MOVIES-RATING         PIC 9(002).
+            05 MOVIES-DISTRIBUTOR    PIC X(040).
+            05 MOVIES-RATING         PIC X(005).
+            05 MOVIES-STATUS-FLAG    PIC X(001).
+                88 MOVIES-ACTIVE             VALUE "A".
+                88 MOVIES-INACTIVE           VALUE "I".
+            05 MOVIES-RELEASE-YEAR   PIC 9(004).
+            05 MOVIES-RENTAL-PRICE   PIC 9(003)V99.
 
       *---------------------------- FILE OUTPUT
        FD REPORT-MOVIES.
        01 REPORT-MOVIES-REG.
-            05 REPORT-MOVIES-DATA    PIC X(076).
-
+            05 REPORT-MOVIES-DATA    PIC X(150).
+
+      *---------------------------- CSV FILE OUTPUT
+       FD REPORT-MOVIES-CSV.
+       01 REPORT-MOVIES-CSV-REG.
+            05 REPORT-CSV-DATA       PIC X(150).
+
+      *---------------------------- CHECKPOINT/RESTART FILE
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REG.
+            05 CHECKPOINT-DATA       PIC X(005).
+
+      *---------------------------- SORT WORK FILE (GROUPED REPORT)
+       SD SORT-MOVIES.
+       01 SORT-MOVIES-REC.
+            05 SORT-KEY              PIC 9(005).
+            05 SORT-TITLE            PIC X(050).
+            05 SORT-GENRE            PIC X(030).
+            05 SORT-DURATION         PIC 9(003).
+            05 SORT-DISTRIBUTOR      PIC X(040).
+            05 SORT-RATING           PIC X(005).
 
        WORKING-STORAGE         SECTION.
       *---------------------------- DATA ENTRY VARIABLES
@@ -55,6 +94,11 @@
       *---------------------------- ERROR MESSAGES
        77 WRK-ERROR-MSG              PIC X(040) VALUE SPACES.
 
+      *---------------------------- ERROR LOG RECORD
+       01 WRK-ERRORLOG-REC.
+            05 WRK-ERRORLOG-PROGRAM   PIC X(012) VALUE "REPORTDISK".
+            05 WRK-ERRORLOG-MESSAGE   PIC X(040) VALUE SPACES.
+
        01   WRK-MSGS.
             05 WRK-MSG-CORRUPTED     PIC X(040) VALUE
                "CORRUPTED FILE".
@@ -74,17 +118,102 @@
                "WRITTEN RECORDS".
             05 WRK-MSG-UNKNOWN       PIC X(040) VALUE
                "UNKNOWN ERROR".
+            05 WRK-MSG-FORMAT        PIC X(040) VALUE
+               "EXPORT AS CSV (Y/N)?".
+            05 WRK-MSG-GROUPBY       PIC X(040) VALUE
+               "GROUP BY (G)ENRE/(D)ISTRIBUTOR/(N)ONE?".
+            05 WRK-MSG-RESUME        PIC X(040) VALUE
+               "RESUME FROM LAST CHECKPOINT (Y/N)?".
+            05 WRK-MSG-AVGDUR        PIC X(040) VALUE
+               "AVERAGE DURATION".
+            05 WRK-MSG-BYGENRE       PIC X(040) VALUE
+               "RECORDS BY GENRE".
+            05 WRK-MSG-BYRATING      PIC X(040) VALUE
+               "RECORDS BY RATING".
+            05 WRK-MSG-BACKUPFAIL    PIC X(040) VALUE
+               "BACKUP FAILED - CONTINUING UNPROTECTED".
+
+      *---------------------------- BACKUP SUBPROGRAM RESULT
+       01 WRK-BACKUP-REC.
+            05 WRK-BACKUP-OK         PIC X(001).
+
+      *---------------------------- GENRE LIST (STATISTICS BREAKDOWN)
+       01 WRK-GENRE-TABLE.
+            05 FILLER                PIC X(008) VALUE "ACTION".
+            05 FILLER                PIC X(008) VALUE "COMEDY".
+            05 FILLER                PIC X(008) VALUE "DRAMA".
+            05 FILLER                PIC X(008) VALUE "HORROR".
+            05 FILLER                PIC X(008) VALUE "THRILLER".
+            05 FILLER                PIC X(008) VALUE "ROMANCE".
+            05 FILLER                PIC X(008) VALUE "SCIFI".
+            05 FILLER                PIC X(008) VALUE "FANTASY".
+            05 FILLER                PIC X(008) VALUE "MUSICAL".
+            05 FILLER                PIC X(008) VALUE "WESTERN".
+            05 FILLER                PIC X(008) VALUE "FAMILY".
+            05 FILLER                PIC X(008) VALUE "DOCUMENT".
+       01 WRK-GENRE-TABLE-R REDEFINES WRK-GENRE-TABLE.
+            05 WRK-GENRE-ENTRY        PIC X(008) OCCURS 12 TIMES.
+       01 WRK-GENRE-COUNT-TABLE.
+            05 WRK-GENRE-COUNT        PIC 9(005) OCCURS 12 TIMES
+               VALUE ZEROS.
+
+      *---------------------------- RATING LIST (STATISTICS BREAKDOWN)
+       01 WRK-RATING-TABLE.
+            05 FILLER                PIC X(005) VALUE "G".
+            05 FILLER                PIC X(005) VALUE "PG".
+            05 FILLER                PIC X(005) VALUE "PG-13".
+            05 FILLER                PIC X(005) VALUE "R".
+            05 FILLER                PIC X(005) VALUE "NC-17".
+       01 WRK-RATING-TABLE-R REDEFINES WRK-RATING-TABLE.
+            05 WRK-RATING-ENTRY       PIC X(005) OCCURS 5 TIMES.
+       01 WRK-RATING-COUNT-TABLE.
+            05 WRK-RATING-COUNT       PIC 9(005) OCCURS 5 TIMES
+               VALUE ZEROS.
+
+       77 WRK-STAT-IDX               PIC 9(002) VALUE ZEROS.
+       77 WRK-TALLY-GENRE            PIC X(008) VALUE SPACES.
+       77 WRK-TALLY-RATING           PIC X(005) VALUE SPACES.
+       77 WRK-TALLY-DURATION         PIC 9(003) VALUE ZEROS.
+       77 WRK-DURATION-SUM           PIC 9(007) VALUE ZEROS.
+       77 WRK-DURATION-AVG           PIC 9(005) VALUE ZEROS.
 
       *---------------------------- FILE
        77 MOVIES-STATUS              PIC 9(002) VALUE ZEROS.
+       77 WRK-MOVIES-PATH            PIC X(060) VALUE SPACES.
+       77 WRK-MOVIES-TXT-PATH        PIC X(060) VALUE SPACES.
+       77 WRK-DATE                   PIC 9(008) VALUE ZEROS.
        77 REPORT-MOVIES-STATUS       PIC 9(002) VALUE ZEROS.
+       77 REPORT-CSV-STATUS          PIC 9(002) VALUE ZEROS.
+       77 CHECKPOINT-STATUS          PIC 9(002) VALUE ZEROS.
+       77 WRK-CSV-MODE               PIC X(001) VALUE "N".
+       77 WRK-REPORT-BATCH           PIC X(001) VALUE "N".
        77 WRK-REGQTY                 PIC 9(005) VALUE ZEROS.
+
+      *---------------------------- CHECKPOINT/RESTART CONTROLS
+       77 WRK-CHECKPOINT-KEY         PIC 9(005) VALUE ZEROS.
+       77 WRK-CHECKPOINT-COUNT       PIC 9(003) VALUE ZEROS.
+       77 WRK-CHECKPOINT-INTERVAL    PIC 9(003) VALUE 010.
+       77 WRK-RESUME-FLAG            PIC X(001) VALUE "N".
+
+      *---------------------------- GROUPED REPORT CONTROLS
+       77 WRK-GROUP-BY                PIC X(001) VALUE "N".
+       77 WRK-CURR-GROUP              PIC X(040) VALUE SPACES.
+       77 WRK-PREV-GROUP              PIC X(040) VALUE SPACES.
+      *      SUBTOTAL LINE BELOW IS STILL A FIXED-COLUMN REPORT ROW,
+      *      SO THE GROUP VALUE IS SHOWN THROUGH THIS NARROWER COPY
+      *      WHILE WRK-CURR-GROUP/WRK-PREV-GROUP KEEP THE FULL WIDTH
+      *      NEEDED TO TELL DISTRIBUTORS APART CORRECTLY.
+       77 WRK-DISP-GROUP              PIC X(015) VALUE SPACES.
+       77 WRK-GROUP-COUNT             PIC 9(005) VALUE ZEROS.
+       77 WRK-GROUP-DURSUM            PIC 9(007) VALUE ZEROS.
+       77 WRK-GROUP-AVG               PIC 9(005) VALUE ZEROS.
+       77 SORT-EOF-FLAG               PIC X(001) VALUE "N".
        01 WRK-REPORT-HEADER.
            05 WRK-REPORT-KEY         PIC X(005) VALUE "KEY".
-           05 WRK-REPORT-TITLE       PIC X(031) VALUE "TITLE".
-           05 WRK-REPORT-GENRE       PIC X(009) VALUE "GENRE".
+           05 WRK-REPORT-TITLE       PIC X(051) VALUE "TITLE".
+           05 WRK-REPORT-GENRE       PIC X(031) VALUE "GENRE".
            05 WRK-REPORT-DURATION    PIC X(009) VALUE "DURATION".
-           05 WRK-REPORT-DISTRIBUTOR PIC X(016) VALUE "DISTRIBUTOR".
+           05 WRK-REPORT-DISTRIBUTOR PIC X(041) VALUE "DISTRIBUTOR".
            05 WRK-REPORT-RATING      PIC X(006) VALUE "RATING".
        77 WRK-WRITTEN-RECORDS        PIC 9(005) VALUE ZEROS.
 
@@ -130,11 +259,140 @@
             PERFORM 0400-FINALIZE.
             GOBACK.
 
+       0195-SET-MOVIES-PATH    SECTION.
+            MOVE SPACES TO WRK-MOVIES-PATH.
+            ACCEPT WRK-MOVIES-PATH FROM ENVIRONMENT "MOVIESDAT".
+            IF WRK-MOVIES-PATH = SPACES
+                MOVE "C:\Cobol\Project\Data\MOVIES.DAT"
+                   TO WRK-MOVIES-PATH
+            END-IF.
+
+            MOVE SPACES TO WRK-MOVIES-TXT-PATH.
+            ACCEPT WRK-MOVIES-TXT-PATH FROM ENVIRONMENT "MOVIESTXT".
+            IF WRK-MOVIES-TXT-PATH = SPACES
+      *      NO EXPLICIT PICKUP PATH WAS GIVEN, SO EACH RUN GETS ITS
+      *      OWN DATED FILE INSTEAD OF STOMPING LAST RUN'S MOVIES.TXT
+                ACCEPT WRK-DATE FROM DATE YYYYMMDD
+                STRING "C:\Cobol\Project\Data\MOVIES_" DELIMITED BY SIZE
+                       WRK-DATE                     DELIMITED BY SIZE
+                       ".TXT"                        DELIMITED BY SIZE
+                       INTO WRK-MOVIES-TXT-PATH
+                END-STRING
+            END-IF.
+
+       0196-CHECK-BATCH-MODE   SECTION.
+      *      REPORTBATCH - WHEN "Y", RUN WITH NO TERMINAL PROMPTS SO
+      *      THIS EXTRACT CAN BE KICKED OFF FROM A SCHEDULER WITH NO
+      *      3270 SESSION ATTACHED - SEE 0205/0206/0207 BELOW.
+            MOVE SPACES TO WRK-REPORT-BATCH.
+            ACCEPT WRK-REPORT-BATCH FROM ENVIRONMENT "REPORTBATCH".
+            IF WRK-REPORT-BATCH NOT = "Y" AND WRK-REPORT-BATCH NOT = "y"
+                MOVE "N" TO WRK-REPORT-BATCH
+            ELSE
+                MOVE "Y" TO WRK-REPORT-BATCH
+            END-IF.
+
        0200-INITIALIZE         SECTION.
+            PERFORM 0196-CHECK-BATCH-MODE.
+            CALL "BACKUP" USING WRK-BACKUP-REC.
+            IF WRK-BACKUP-OK NOT = "Y"
+                MOVE WRK-MSG-BACKUPFAIL TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            END-IF.
+            PERFORM 0195-SET-MOVIES-PATH.
             OPEN I-O MOVIES.
-            OPEN OUTPUT REPORT-MOVIES.
+            IF WRK-REPORT-BATCH = "Y"
+                MOVE "N" TO WRK-CSV-MODE
+            ELSE
+                PERFORM 0205-ASK-FORMAT
+            END-IF.
+            IF WRK-CSV-MODE NOT = "Y"
+                IF WRK-REPORT-BATCH = "Y"
+                    MOVE "N" TO WRK-GROUP-BY
+                ELSE
+                    PERFORM 0206-ASK-GROUP
+                END-IF
+            END-IF.
+      *      THE RESUME ANSWER HAS TO BE KNOWN BEFORE THE REPORT FILE
+      *      IS OPENED - OPEN OUTPUT WOULD TRUNCATE EVERYTHING A PRIOR
+      *      INTERRUPTED RUN ALREADY WROTE AND CHECKPOINTED, SO A
+      *      RESUMED RUN OPENS EXTEND INSTEAD TO PICK UP WHERE THAT
+      *      RUN LEFT OFF.
+            PERFORM 0207-CHECK-CHECKPOINT.
+            IF WRK-CSV-MODE = "Y"
+                IF WRK-RESUME-FLAG = "Y"
+                    OPEN EXTEND REPORT-MOVIES-CSV
+                ELSE
+                    OPEN OUTPUT REPORT-MOVIES-CSV
+                END-IF
+            ELSE
+                IF WRK-RESUME-FLAG = "Y"
+                    OPEN EXTEND REPORT-MOVIES
+                ELSE
+                    OPEN OUTPUT REPORT-MOVIES
+                END-IF
+            END-IF.
             PERFORM 0210-VERIFICATION.
 
+       0205-ASK-FORMAT         SECTION.
+            DISPLAY CLEANER-SCREEN.
+            DISPLAY WRK-MSG-FORMAT LINE 10 COLUMN 10
+               BACKGROUND-COLOR 3.
+            ACCEPT WRK-KEY LINE 10 COLUMN 32
+               BACKGROUND-COLOR 3.
+
+            IF WRK-KEY = "Y" OR WRK-KEY = "y"
+                MOVE "Y" TO WRK-CSV-MODE
+            ELSE
+                MOVE "N" TO WRK-CSV-MODE
+            END-IF.
+            MOVE SPACES TO WRK-KEY.
+
+       0206-ASK-GROUP          SECTION.
+            DISPLAY WRK-MSG-GROUPBY LINE 11 COLUMN 10
+               BACKGROUND-COLOR 3.
+            ACCEPT WRK-KEY LINE 11 COLUMN 49
+               BACKGROUND-COLOR 3.
+
+            EVALUATE WRK-KEY
+              WHEN "G" WHEN "g"
+                MOVE "G" TO WRK-GROUP-BY
+              WHEN "D" WHEN "d"
+                MOVE "D" TO WRK-GROUP-BY
+              WHEN OTHER
+                MOVE "N" TO WRK-GROUP-BY
+            END-EVALUATE.
+            MOVE SPACES TO WRK-KEY.
+
+       0207-CHECK-CHECKPOINT   SECTION.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF CHECKPOINT-STATUS = 0
+                READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-DATA TO WRK-CHECKPOINT-KEY
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+            IF WRK-CHECKPOINT-KEY > 0
+                IF WRK-REPORT-BATCH = "Y"
+                    MOVE "Y" TO WRK-RESUME-FLAG
+                ELSE
+                    DISPLAY WRK-MSG-RESUME LINE 12 COLUMN 10
+                       BACKGROUND-COLOR 3
+                    ACCEPT WRK-KEY LINE 12 COLUMN 50
+                       BACKGROUND-COLOR 3
+                    IF WRK-KEY = "Y" OR WRK-KEY = "y"
+                        MOVE "Y" TO WRK-RESUME-FLAG
+                    ELSE
+                        MOVE ZEROS TO WRK-CHECKPOINT-KEY
+                    END-IF
+                    MOVE SPACES TO WRK-KEY
+                END-IF
+            END-IF.
+
        0210-VERIFICATION       SECTION.
        0201-VERIFICATION-MOVIES.
             EVALUATE MOVIES-STATUS
@@ -156,29 +414,66 @@
 
        0300-PROCESS            SECTION.
             MOVE SPACES TO MOVIES-TITLE MOVIES-GENRE MOVIES-DISTRIBUTOR
-               WRK-KEY.
-            MOVE ZEROS TO MOVIES-KEY MOVIES-DURATION MOVIES-RATING
-               WRK-REGQTY WRK-WRITTEN-RECORDS.
+               MOVIES-RATING WRK-KEY.
+            MOVE ZEROS TO MOVIES-KEY MOVIES-DURATION
+               WRK-REGQTY WRK-WRITTEN-RECORDS WRK-DURATION-SUM
+               WRK-DURATION-AVG.
+            MOVE ZEROS TO WRK-GENRE-COUNT-TABLE.
+            MOVE ZEROS TO WRK-RATING-COUNT-TABLE.
 
             DISPLAY CLEANER-SCREEN.
             PERFORM 0310-REPORT.
 
        0310-REPORT             SECTION.
-            READ MOVIES
-               INVALID KEY
-                   MOVE WRK-MSG-NOTFOUND TO WRK-ERROR-MSG
-               NOT INVALID KEY
-                   PERFORM 0320-REPORT-HEADER
-                   PERFORM 0330-REPORT-PROCESS
-            END-READ.
+            PERFORM 0315-POSITION-MOVIES.
+            IF MOVIES-STATUS = 10
+                MOVE WRK-MSG-NOTFOUND TO WRK-ERROR-MSG
+            ELSE
+                IF WRK-CSV-MODE = "Y"
+                    IF WRK-RESUME-FLAG NOT = "Y"
+                        PERFORM 0325-REPORT-HEADER-CSV
+                    END-IF
+                    PERFORM 0335-REPORT-PROCESS-CSV
+                ELSE
+                    IF WRK-RESUME-FLAG NOT = "Y"
+                        PERFORM 0320-REPORT-HEADER
+                    END-IF
+                    IF WRK-GROUP-BY NOT = "N"
+                        PERFORM 0360-REPORT-PROCESS-GROUPED
+                    ELSE
+                        PERFORM 0330-REPORT-PROCESS
+                    END-IF
+                END-IF
+            END-IF.
             IF WRK-ERROR-MSG NOT EQUAL SPACES
                 PERFORM 9000-MANAGE-ERROR
             ELSE
+               MOVE ZEROS TO WRK-CHECKPOINT-KEY
+               PERFORM 0332-SAVE-CHECKPOINT
                PERFORM 0350-REPORT-STATISTICS
             END-IF.
 
             MOVE SPACES TO WRK-KEY.
 
+       0315-POSITION-MOVIES.
+            IF WRK-RESUME-FLAG = "Y"
+                MOVE WRK-CHECKPOINT-KEY TO MOVIES-KEY
+                START MOVIES KEY IS GREATER THAN MOVIES-KEY
+                    INVALID KEY
+                        MOVE 10 TO MOVIES-STATUS
+                    NOT INVALID KEY
+                        READ MOVIES NEXT
+                            AT END
+                                MOVE 10 TO MOVIES-STATUS
+                        END-READ
+                END-START
+            ELSE
+                READ MOVIES
+                    INVALID KEY
+                        MOVE 10 TO MOVIES-STATUS
+                END-READ
+            END-IF.
+
        0320-REPORT-HEADER      SECTION.
             MOVE LNK-SCREEN-TITLE  TO REPORT-MOVIES-REG(15:20).
             WRITE REPORT-MOVIES-REG.
@@ -199,11 +494,11 @@
             PERFORM UNTIL MOVIES-STATUS = 10
                ADD 1 TO WRK-REGQTY
                MOVE MOVIES-KEY         TO REPORT-MOVIES-REG
-               MOVE MOVIES-TITLE       TO REPORT-MOVIES-REG(06:30)
-               MOVE MOVIES-GENRE       TO REPORT-MOVIES-REG(37:08)
-               MOVE MOVIES-DURATION    TO REPORT-MOVIES-REG(46:03)
-               MOVE MOVIES-DISTRIBUTOR TO REPORT-MOVIES-REG(55:15)
-               MOVE MOVIES-RATING      TO REPORT-MOVIES-REG(71:02)
+               MOVE MOVIES-TITLE       TO REPORT-MOVIES-REG(06:50)
+               MOVE MOVIES-GENRE       TO REPORT-MOVIES-REG(57:30)
+               MOVE MOVIES-DURATION    TO REPORT-MOVIES-REG(88:03)
+               MOVE MOVIES-DISTRIBUTOR TO REPORT-MOVIES-REG(97:40)
+               MOVE MOVIES-RATING      TO REPORT-MOVIES-REG(138:05)
       *         MOVE MOVIES-REG TO REPORT-MOVIES-REG
 
                WRITE REPORT-MOVIES-REG
@@ -211,12 +506,201 @@
                    ADD 1 TO WRK-WRITTEN-RECORDS
                END-IF
 
+               MOVE MOVIES-GENRE       TO WRK-TALLY-GENRE
+               MOVE MOVIES-RATING      TO WRK-TALLY-RATING
+               MOVE MOVIES-DURATION    TO WRK-TALLY-DURATION
+               PERFORM 0355-TALLY-STATS
+
+               ADD 1 TO WRK-CHECKPOINT-COUNT
+               IF WRK-CHECKPOINT-COUNT >= WRK-CHECKPOINT-INTERVAL
+                   MOVE MOVIES-KEY TO WRK-CHECKPOINT-KEY
+                   PERFORM 0332-SAVE-CHECKPOINT
+                   MOVE ZEROS TO WRK-CHECKPOINT-COUNT
+               END-IF
+
                READ MOVIES NEXT
                    AT END
                        MOVE 10 TO MOVIES-STATUS
                END-READ
             END-PERFORM.
 
+       0332-SAVE-CHECKPOINT    SECTION.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            MOVE WRK-CHECKPOINT-KEY TO CHECKPOINT-DATA.
+            WRITE CHECKPOINT-REG.
+            CLOSE CHECKPOINT-FILE.
+
+       0325-REPORT-HEADER-CSV  SECTION.
+            MOVE "KEY,TITLE,GENRE,DURATION,DISTRIBUTOR,RATING"
+               TO REPORT-CSV-DATA.
+            WRITE REPORT-MOVIES-CSV-REG.
+
+       0335-REPORT-PROCESS-CSV SECTION.
+            PERFORM UNTIL MOVIES-STATUS = 10
+               ADD 1 TO WRK-REGQTY
+               STRING
+                   MOVIES-KEY         DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   '"'                DELIMITED BY SIZE
+                   MOVIES-TITLE       DELIMITED BY SIZE
+                   '"'                DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   '"'                DELIMITED BY SIZE
+                   MOVIES-GENRE       DELIMITED BY SIZE
+                   '"'                DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   MOVIES-DURATION    DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   '"'                DELIMITED BY SIZE
+                   MOVIES-DISTRIBUTOR DELIMITED BY SIZE
+                   '"'                DELIMITED BY SIZE
+                   ","                DELIMITED BY SIZE
+                   MOVIES-RATING      DELIMITED BY SIZE
+                   INTO REPORT-CSV-DATA
+               END-STRING
+
+               WRITE REPORT-MOVIES-CSV-REG
+               IF REPORT-CSV-STATUS = 0
+                   ADD 1 TO WRK-WRITTEN-RECORDS
+               END-IF
+
+               MOVE MOVIES-GENRE       TO WRK-TALLY-GENRE
+               MOVE MOVIES-RATING      TO WRK-TALLY-RATING
+               MOVE MOVIES-DURATION    TO WRK-TALLY-DURATION
+               PERFORM 0355-TALLY-STATS
+
+               ADD 1 TO WRK-CHECKPOINT-COUNT
+               IF WRK-CHECKPOINT-COUNT >= WRK-CHECKPOINT-INTERVAL
+                   MOVE MOVIES-KEY TO WRK-CHECKPOINT-KEY
+                   PERFORM 0332-SAVE-CHECKPOINT
+                   MOVE ZEROS TO WRK-CHECKPOINT-COUNT
+               END-IF
+
+               READ MOVIES NEXT
+                   AT END
+                       MOVE 10 TO MOVIES-STATUS
+               END-READ
+            END-PERFORM.
+
+       0360-REPORT-PROCESS-GROUPED SECTION.
+            IF WRK-GROUP-BY = "G"
+                SORT SORT-MOVIES
+                    ON ASCENDING KEY SORT-GENRE
+                    INPUT PROCEDURE IS 0361-GROUP-INPUT
+                    OUTPUT PROCEDURE IS 0362-GROUP-OUTPUT
+            ELSE
+                SORT SORT-MOVIES
+                    ON ASCENDING KEY SORT-DISTRIBUTOR
+                    INPUT PROCEDURE IS 0361-GROUP-INPUT
+                    OUTPUT PROCEDURE IS 0362-GROUP-OUTPUT
+            END-IF.
+
+       0361-GROUP-INPUT        SECTION.
+            PERFORM 0363-GROUP-RELEASE-REC.
+            PERFORM UNTIL MOVIES-STATUS = 10
+               ADD 1 TO WRK-CHECKPOINT-COUNT
+               IF WRK-CHECKPOINT-COUNT >= WRK-CHECKPOINT-INTERVAL
+                   MOVE MOVIES-KEY TO WRK-CHECKPOINT-KEY
+                   PERFORM 0332-SAVE-CHECKPOINT
+                   MOVE ZEROS TO WRK-CHECKPOINT-COUNT
+               END-IF
+               READ MOVIES NEXT
+                   AT END
+                       MOVE 10 TO MOVIES-STATUS
+                   NOT AT END
+                       PERFORM 0363-GROUP-RELEASE-REC
+               END-READ
+            END-PERFORM.
+
+       0363-GROUP-RELEASE-REC  SECTION.
+            MOVE MOVIES-KEY         TO SORT-KEY.
+            MOVE MOVIES-TITLE       TO SORT-TITLE.
+            MOVE MOVIES-GENRE       TO SORT-GENRE.
+            MOVE MOVIES-DURATION    TO SORT-DURATION.
+            MOVE MOVIES-DISTRIBUTOR TO SORT-DISTRIBUTOR.
+            MOVE MOVIES-RATING      TO SORT-RATING.
+            RELEASE SORT-MOVIES-REC.
+
+       0362-GROUP-OUTPUT       SECTION.
+            MOVE SPACES TO WRK-PREV-GROUP.
+            MOVE "N" TO SORT-EOF-FLAG.
+            MOVE ZEROS TO WRK-GROUP-COUNT WRK-GROUP-DURSUM.
+            PERFORM UNTIL SORT-EOF-FLAG = "Y"
+               RETURN SORT-MOVIES RECORD
+                   AT END
+                       MOVE "Y" TO SORT-EOF-FLAG
+                   NOT AT END
+                       PERFORM 0364-GROUP-DETAIL
+               END-RETURN
+            END-PERFORM.
+            IF WRK-GROUP-COUNT > 0
+                PERFORM 0365-GROUP-SUBTOTAL
+            END-IF.
+
+       0364-GROUP-DETAIL       SECTION.
+            IF WRK-GROUP-BY = "G"
+                MOVE SORT-GENRE TO WRK-CURR-GROUP
+            ELSE
+                MOVE SORT-DISTRIBUTOR TO WRK-CURR-GROUP
+            END-IF.
+
+            IF WRK-CURR-GROUP NOT = WRK-PREV-GROUP
+                  AND WRK-PREV-GROUP NOT = SPACES
+                PERFORM 0365-GROUP-SUBTOTAL
+                MOVE ZEROS TO WRK-GROUP-COUNT WRK-GROUP-DURSUM
+            END-IF.
+
+            MOVE SORT-KEY         TO REPORT-MOVIES-REG.
+            MOVE SORT-TITLE       TO REPORT-MOVIES-REG(06:50).
+            MOVE SORT-GENRE       TO REPORT-MOVIES-REG(57:30).
+            MOVE SORT-DURATION    TO REPORT-MOVIES-REG(88:03).
+            MOVE SORT-DISTRIBUTOR TO REPORT-MOVIES-REG(97:40).
+            MOVE SORT-RATING      TO REPORT-MOVIES-REG(138:05).
+
+            WRITE REPORT-MOVIES-REG.
+            IF REPORT-MOVIES-STATUS = 0
+                ADD 1 TO WRK-WRITTEN-RECORDS
+            END-IF.
+
+            ADD 1 TO WRK-REGQTY.
+            ADD 1 TO WRK-GROUP-COUNT.
+            ADD SORT-DURATION TO WRK-GROUP-DURSUM.
+            MOVE WRK-CURR-GROUP TO WRK-PREV-GROUP.
+
+            MOVE SORT-GENRE         TO WRK-TALLY-GENRE.
+            MOVE SORT-RATING        TO WRK-TALLY-RATING.
+            MOVE SORT-DURATION      TO WRK-TALLY-DURATION.
+            PERFORM 0355-TALLY-STATS.
+
+       0355-TALLY-STATS        SECTION.
+            ADD WRK-TALLY-DURATION TO WRK-DURATION-SUM.
+            PERFORM VARYING WRK-STAT-IDX FROM 1 BY 1
+                  UNTIL WRK-STAT-IDX > 12
+               IF WRK-TALLY-GENRE = WRK-GENRE-ENTRY(WRK-STAT-IDX)
+                   ADD 1 TO WRK-GENRE-COUNT(WRK-STAT-IDX)
+               END-IF
+            END-PERFORM.
+            PERFORM VARYING WRK-STAT-IDX FROM 1 BY 1
+                  UNTIL WRK-STAT-IDX > 5
+               IF WRK-TALLY-RATING = WRK-RATING-ENTRY(WRK-STAT-IDX)
+                   ADD 1 TO WRK-RATING-COUNT(WRK-STAT-IDX)
+               END-IF
+            END-PERFORM.
+
+       0365-GROUP-SUBTOTAL     SECTION.
+            COMPUTE WRK-GROUP-AVG = WRK-GROUP-DURSUM / WRK-GROUP-COUNT.
+            MOVE WRK-PREV-GROUP TO WRK-DISP-GROUP.
+            MOVE SPACES TO REPORT-MOVIES-REG.
+            STRING "SUBTOTAL "       DELIMITED BY SIZE
+                   WRK-DISP-GROUP    DELIMITED BY SIZE
+                   "  COUNT "        DELIMITED BY SIZE
+                   WRK-GROUP-COUNT   DELIMITED BY SIZE
+                   "  AVG DURATION " DELIMITED BY SIZE
+                   WRK-GROUP-AVG     DELIMITED BY SIZE
+                   INTO REPORT-MOVIES-REG
+            END-STRING.
+            WRITE REPORT-MOVIES-REG.
+
        0350-REPORT-STATISTICS  SECTION.
             MOVE 18 TO WRK-LINE.
             DISPLAY WRK-MSG-READRECORDS LINE WRK-LINE COLUMN 10
@@ -230,6 +714,46 @@
             DISPLAY WRK-WRITTEN-RECORDS LINE WRK-LINE COLUMN 26
                BACKGROUND-COLOR 3.
 
+            IF WRK-REGQTY > 0
+                COMPUTE WRK-DURATION-AVG =
+                   WRK-DURATION-SUM / WRK-REGQTY
+            ELSE
+                MOVE ZEROS TO WRK-DURATION-AVG
+            END-IF.
+            ADD 1 TO WRK-LINE.
+            DISPLAY WRK-MSG-AVGDUR      LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            DISPLAY WRK-DURATION-AVG    LINE WRK-LINE COLUMN 26
+               BACKGROUND-COLOR 3.
+
+            ADD 1 TO WRK-LINE.
+            DISPLAY WRK-MSG-BYGENRE     LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            PERFORM VARYING WRK-STAT-IDX FROM 1 BY 1
+                  UNTIL WRK-STAT-IDX > 12
+               IF WRK-GENRE-COUNT(WRK-STAT-IDX) > 0
+                   ADD 1 TO WRK-LINE
+                   DISPLAY WRK-GENRE-ENTRY(WRK-STAT-IDX)
+                      LINE WRK-LINE COLUMN 12 BACKGROUND-COLOR 3
+                   DISPLAY WRK-GENRE-COUNT(WRK-STAT-IDX)
+                      LINE WRK-LINE COLUMN 26 BACKGROUND-COLOR 3
+               END-IF
+            END-PERFORM.
+
+            ADD 1 TO WRK-LINE.
+            DISPLAY WRK-MSG-BYRATING    LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            PERFORM VARYING WRK-STAT-IDX FROM 1 BY 1
+                  UNTIL WRK-STAT-IDX > 5
+               IF WRK-RATING-COUNT(WRK-STAT-IDX) > 0
+                   ADD 1 TO WRK-LINE
+                   DISPLAY WRK-RATING-ENTRY(WRK-STAT-IDX)
+                      LINE WRK-LINE COLUMN 12 BACKGROUND-COLOR 3
+                   DISPLAY WRK-RATING-COUNT(WRK-STAT-IDX)
+                      LINE WRK-LINE COLUMN 26 BACKGROUND-COLOR 3
+               END-IF
+            END-PERFORM.
+
             ADD 1 TO WRK-LINE.
             DISPLAY WRK-MSG-PRESSKEY    LINE WRK-LINE COLUMN 10
                BACKGROUND-COLOR 3.
@@ -238,9 +762,19 @@
 
        0400-FINALIZE           SECTION.
             CLOSE MOVIES.
-            CLOSE REPORT-MOVIES.
+            IF WRK-CSV-MODE = "Y"
+                CLOSE REPORT-MOVIES-CSV
+            ELSE
+                CLOSE REPORT-MOVIES
+            END-IF.
             GOBACK.
 
        9000-MANAGE-ERROR       SECTION.
-            ACCEPT ERROR-SCREEN.
+            IF WRK-REPORT-BATCH = "Y"
+                DISPLAY ERROR-SCREEN
+            ELSE
+                ACCEPT ERROR-SCREEN
+            END-IF.
+            MOVE WRK-ERROR-MSG TO WRK-ERRORLOG-MESSAGE.
+            CALL "ERRORLOG" USING WRK-ERRORLOG-REC.
             MOVE SPACES TO WRK-ERROR-MSG.
