@@ -0,0 +1,72 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. ERRORLOG.
+      ******************************************************************
+      * Author: ALEXANDRE PEDRO
+      * Company: XPTO
+      * Date: 09/08/2026
+      * Purpose: APPEND A TIMESTAMPED ROW TO THE PERSISTENT ERROR LOG
+      *          FOR A MESSAGE RAISED THROUGH 9000-MANAGE-ERROR
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT       IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+      *      SELECT ERROR-LOG ASSIGN TO "./Data/ERRORLOG.TXT"
+            SELECT ERROR-LOG ASSIGN TO
+              "C:\Cobol\Project\Data\ERRORLOG.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ERRORLOG-STATUS.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+      *---------------------------- FILE OUTPUT
+       FD ERROR-LOG.
+       01 ERROR-LOG-REG.
+            05 ERROR-LOG-DATA        PIC X(080).
+
+       WORKING-STORAGE         SECTION.
+      *---------------------------- FILE
+       77 ERRORLOG-STATUS            PIC 9(002) VALUE ZEROS.
+
+      *---------------------------- TIMESTAMP
+       77 WRK-DATE                   PIC 9(008) VALUE ZEROS.
+       77 WRK-TIME                   PIC 9(008) VALUE ZEROS.
+
+       LINKAGE                 SECTION.
+      *---------------------------- LINKAGE VARIABLES
+       01 LNK-ERROR-REC.
+            05 LNK-ERROR-PROGRAM     PIC X(012).
+            05 LNK-ERROR-MESSAGE     PIC X(040).
+
+       PROCEDURE               DIVISION USING LNK-ERROR-REC.
+
+       0100-MAIN               SECTION.
+            PERFORM 0200-OPEN-LOG.
+            PERFORM 0300-WRITE-ENTRY.
+            PERFORM 0400-FINALIZE.
+            GOBACK.
+
+       0200-OPEN-LOG           SECTION.
+            OPEN EXTEND ERROR-LOG.
+            IF ERRORLOG-STATUS = 35
+                OPEN OUTPUT ERROR-LOG
+            END-IF.
+
+       0300-WRITE-ENTRY        SECTION.
+            ACCEPT WRK-DATE FROM DATE YYYYMMDD.
+            ACCEPT WRK-TIME FROM TIME.
+
+            MOVE SPACES TO ERROR-LOG-DATA.
+            MOVE WRK-DATE               TO ERROR-LOG-DATA(001:08).
+            MOVE WRK-TIME(1:6)          TO ERROR-LOG-DATA(010:06).
+            MOVE LNK-ERROR-PROGRAM      TO ERROR-LOG-DATA(017:12).
+            MOVE LNK-ERROR-MESSAGE      TO ERROR-LOG-DATA(030:40).
+
+            WRITE ERROR-LOG-REG.
+
+       0400-FINALIZE           SECTION.
+            CLOSE ERROR-LOG.
