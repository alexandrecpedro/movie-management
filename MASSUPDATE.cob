@@ -0,0 +1,468 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. MASSUPDATE.
+      ******************************************************************
+      * Author: ALEXANDRE PEDRO
+      * Company: XPTO
+      * Date: 09/08/2026
+      * Purpose: APPLY A CATALOG-WIDE CHANGE (DISTRIBUTOR RENAME OR
+      *          GENRE RECLASSIFICATION) ACROSS EVERY MATCHING RECORD
+      *          ON MOVIES.DAT IN ONE RUN
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT       IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+      *      MOVIES.DAT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      MOVIESDAT - SEE 0195-SET-MOVIES-PATH FOR THE DEFAULT
+             SELECT MOVIES ASSIGN TO WRK-MOVIES-PATH
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             LOCK MODE IS MANUAL WITH LOCK ON RECORD
+             FILE STATUS IS MOVIES-STATUS
+             RECORD KEY IS MOVIES-KEY.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+      *---------------------------- FILE DESCRIPTION
+       FD MOVIES.
+       01 MOVIES-REG.
+            05 MOVIES-KEY            PIC 9(005).
+            05 MOVIES-TITLE          PIC X(050).
+            05 MOVIES-GENRE          PIC X(030).
+            05 MOVIES-DURATION       PIC 9(003).
+            05 MOVIES-DISTRIBUTOR    PIC X(040).
+            05 MOVIES-RATING         PIC X(005).
+            05 MOVIES-STATUS-FLAG    PIC X(001).
+                88 MOVIES-ACTIVE             VALUE "A".
+                88 MOVIES-INACTIVE           VALUE "I".
+            05 MOVIES-RELEASE-YEAR   PIC 9(004).
+            05 MOVIES-RENTAL-PRICE   PIC 9(003)V99.
+
+       WORKING-STORAGE         SECTION.
+      *---------------------------- DATA ENTRY VARIABLES
+       77 WRK-KEY                    PIC X(001) VALUE SPACE.
+       77 WRK-FILTER-FIELD           PIC X(001) VALUE SPACE.
+
+      *---------------------------- FILTER/REPLACEMENT VALUES
+       77 WRK-OLD-DISTRIBUTOR        PIC X(040) VALUE SPACES.
+       77 WRK-NEW-DISTRIBUTOR        PIC X(040) VALUE SPACES.
+       77 WRK-OLD-GENRE              PIC X(030) VALUE SPACES.
+       77 WRK-NEW-GENRE              PIC X(030) VALUE SPACES.
+
+      *---------------------------- RUN COUNTERS
+       77 WRK-ROWS-CHANGED           PIC 9(005) VALUE ZEROS.
+       77 WRK-ROWS-SCANNED           PIC 9(005) VALUE ZEROS.
+       77 WRK-ROWS-LOCKED            PIC 9(005) VALUE ZEROS.
+
+      *---------------------------- ERROR MESSAGES
+       77 WRK-ERROR-MSG              PIC X(040) VALUE SPACES.
+       77 WRK-LOGERROR-FLAG          PIC X(001) VALUE "Y".
+           88 WRK-LOG-THIS-ERROR         VALUE "Y".
+           88 WRK-SKIP-ERRORLOG          VALUE "N".
+
+      *---------------------------- ERROR LOG RECORD
+       01 WRK-ERRORLOG-REC.
+            05 WRK-ERRORLOG-PROGRAM   PIC X(012) VALUE "MASSUPDATE".
+            05 WRK-ERRORLOG-MESSAGE   PIC X(040) VALUE SPACES.
+
+       01 WRK-MSGS.
+            05 WRK-MSG-CORRUPTED     PIC X(040) VALUE
+               "CORRUPTED FILE".
+            05 WRK-MSG-OPEN          PIC X(040) VALUE
+               "ERROR WHILE OPENING FILE".
+            05 WRK-MSG-PATH          PIC X(040) VALUE
+               "ERROR ON FILE PATH".
+            05 WRK-MSG-UNKNOWN       PIC X(040) VALUE
+               "UNKNOWN ERROR".
+            05 WRK-MSG-BADFILTER     PIC X(040) VALUE
+               "INVALID FILTER - ENTER D OR G".
+            05 WRK-MSG-BADGENRE      PIC X(040) VALUE
+               "INVALID GENRE - SEE APPROVED LIST".
+            05 WRK-MSG-PROCEED       PIC X(040) VALUE
+               "DO YOU WANT TO PROCEED (Y/N)?".
+            05 WRK-MSG-CANCELLED     PIC X(040) VALUE
+               "BULK UPDATE CANCELLED".
+            05 WRK-MSG-DONE          PIC X(040) VALUE
+               "BULK UPDATE COMPLETE - ROWS CHANGED:".
+            05 WRK-MSG-BACKUPFAIL    PIC X(040) VALUE
+               "BACKUP FAILED - CONTINUING UNPROTECTED".
+            05 WRK-MSG-LOCKEDCOUNT   PIC X(040) VALUE
+               "SKIPPED (LOCKED BY ANOTHER USER):".
+
+      *---------------------------- BACKUP SUBPROGRAM RESULT
+       01 WRK-BACKUP-REC.
+            05 WRK-BACKUP-OK         PIC X(001).
+
+      *---------------------------- APPROVED GENRE LIST
+       01 WRK-GENRE-TABLE.
+            05 FILLER                 PIC X(008) VALUE "ACTION".
+            05 FILLER                 PIC X(008) VALUE "COMEDY".
+            05 FILLER                 PIC X(008) VALUE "DRAMA".
+            05 FILLER                 PIC X(008) VALUE "HORROR".
+            05 FILLER                 PIC X(008) VALUE "THRILLER".
+            05 FILLER                 PIC X(008) VALUE "ROMANCE".
+            05 FILLER                 PIC X(008) VALUE "SCIFI".
+            05 FILLER                 PIC X(008) VALUE "FANTASY".
+            05 FILLER                 PIC X(008) VALUE "MUSICAL".
+            05 FILLER                 PIC X(008) VALUE "WESTERN".
+            05 FILLER                 PIC X(008) VALUE "FAMILY".
+            05 FILLER                 PIC X(008) VALUE "DOCUMENT".
+       01 WRK-GENRE-TABLE-R REDEFINES WRK-GENRE-TABLE.
+            05 WRK-GENRE-ENTRY         PIC X(008) OCCURS 12 TIMES.
+       77 WRK-GENRE-IDX                PIC 9(002) VALUE ZEROS.
+       77 WRK-VALID-FLAG               PIC X(001) VALUE "N".
+
+      *---------------------------- AUDIT TRAIL
+       01 WRK-AUDIT-REC.
+            05 WRK-AUDIT-OPERATION     PIC X(010).
+            05 WRK-AUDIT-KEY           PIC 9(005).
+            05 WRK-AUDIT-BEFORE.
+                10 WRK-AUDIT-BEFORE-TITLE       PIC X(050).
+                10 WRK-AUDIT-BEFORE-GENRE       PIC X(030).
+                10 WRK-AUDIT-BEFORE-DURATION    PIC 9(003).
+                10 WRK-AUDIT-BEFORE-DISTRIBUTOR PIC X(040).
+                10 WRK-AUDIT-BEFORE-RATING      PIC X(005).
+                10 WRK-AUDIT-BEFORE-STATUS      PIC X(001).
+                10 WRK-AUDIT-BEFORE-YEAR        PIC 9(004).
+                10 WRK-AUDIT-BEFORE-PRICE       PIC 9(003)V99.
+            05 WRK-AUDIT-AFTER.
+                10 WRK-AUDIT-AFTER-TITLE        PIC X(050).
+                10 WRK-AUDIT-AFTER-GENRE        PIC X(030).
+                10 WRK-AUDIT-AFTER-DURATION     PIC 9(003).
+                10 WRK-AUDIT-AFTER-DISTRIBUTOR  PIC X(040).
+                10 WRK-AUDIT-AFTER-RATING       PIC X(005).
+                10 WRK-AUDIT-AFTER-STATUS       PIC X(001).
+                10 WRK-AUDIT-AFTER-YEAR         PIC 9(004).
+                10 WRK-AUDIT-AFTER-PRICE        PIC 9(003)V99.
+
+      *---------------------------- FILE
+       77 MOVIES-STATUS              PIC 9(002) VALUE ZEROS.
+       77 WRK-MOVIES-PATH            PIC X(060) VALUE SPACES.
+
+       LINKAGE                 SECTION.
+      *---------------------------- LINKAGE VARIABLES
+       01 LNK-TITLE.
+            05 LNK-SCREEN-TITLE      PIC X(020).
+            05 LNK-MODULE-TITLE      PIC X(026).
+
+       SCREEN                  SECTION.
+      *---------------------------- ERROR SCREEN
+       01 ERROR-SCREEN.
+            05 MSG-ERROR.
+                10 LINE 18 COLUMN 01 ERASE EOL
+                   BACKGROUND-COLOR 3.
+                10 LINE 18 COLUMN 10  PIC X(040)
+                   BACKGROUND-COLOR 3
+                   USING WRK-ERROR-MSG.
+                10 COLUMN PLUS 2      PIC X(001)
+                   BACKGROUND-COLOR 3
+                   USING WRK-KEY.
+
+      *---------------------------- FILTER SELECTION SCREEN
+       01 FILTER-SCREEN.
+            05 FILTER-ENTRY FOREGROUND-COLOR 2.
+                10 LINE 08 COLUMN 10
+                   VALUE "(D)ISTRIBUTOR OR (G)ENRE: ".
+                10 COLUMN PLUS 2      PIC X(001)
+                   USING WRK-FILTER-FIELD.
+
+      *---------------------------- DISTRIBUTOR FILTER SCREEN
+       01 DISTRIBUTOR-FILTER-SCREEN.
+            05 DISTRIBUTOR-FILTER FOREGROUND-COLOR 2.
+                10 LINE 10 COLUMN 10 VALUE "CURRENT DISTRIBUTOR: ".
+                10 COLUMN PLUS 2      PIC X(040)
+                   USING WRK-OLD-DISTRIBUTOR.
+                10 LINE 11 COLUMN 10 VALUE "NEW DISTRIBUTOR: ".
+                10 COLUMN PLUS 2      PIC X(040)
+                   USING WRK-NEW-DISTRIBUTOR.
+
+      *---------------------------- GENRE FILTER SCREEN
+       01 GENRE-FILTER-SCREEN.
+            05 GENRE-FILTER FOREGROUND-COLOR 2.
+                10 LINE 10 COLUMN 10 VALUE "CURRENT GENRE: ".
+                10 COLUMN PLUS 2      PIC X(030)
+                   USING WRK-OLD-GENRE.
+                10 LINE 11 COLUMN 10 VALUE "NEW GENRE: ".
+                10 COLUMN PLUS 2      PIC X(030)
+                   USING WRK-NEW-GENRE.
+
+      *---------------------------- RESULTS SCREEN
+       01 RESULTS-SCREEN.
+            05 RESULTS-LINE.
+                10 LINE 13 COLUMN 10 PIC X(040)
+                   FROM WRK-MSG-DONE.
+                10 COLUMN PLUS 2     PIC 9(005)
+                   FROM WRK-ROWS-CHANGED.
+                10 LINE 14 COLUMN 10 PIC X(040)
+                   FROM WRK-MSG-LOCKEDCOUNT.
+                10 COLUMN PLUS 2     PIC 9(005)
+                   FROM WRK-ROWS-LOCKED.
+
+      *---------------------------- SCREEN LAYOUT
+       01 CLEANER-SCREEN.
+            05 CLEAN-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01   PIC X(020) ERASE EOL
+                    BACKGROUND-COLOR 3.
+               10 LINE 01 COLUMN 15   PIC X(020)
+                    BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
+                    FROM LNK-SCREEN-TITLE.
+               10 LINE 02 COLUMN 01   PIC X(025) ERASE EOL
+                    BACKGROUND-COLOR 1.
+               10 LINE 02 COLUMN 14   PIC X(026)
+                    BACKGROUND-COLOR 1 FOREGROUND-COLOR 6
+                    FROM LNK-MODULE-TITLE.
+
+       PROCEDURE               DIVISION USING LNK-TITLE.
+
+       0100-MAIN               SECTION.
+            CALL "BACKUP" USING WRK-BACKUP-REC.
+            IF WRK-BACKUP-OK NOT = "Y"
+                MOVE WRK-MSG-BACKUPFAIL TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            END-IF.
+            PERFORM 0200-INITIALIZE.
+            PERFORM 0300-PROCESS.
+            PERFORM 0400-FINALIZE.
+            GOBACK.
+
+       0195-SET-MOVIES-PATH    SECTION.
+            MOVE SPACES TO WRK-MOVIES-PATH.
+            ACCEPT WRK-MOVIES-PATH FROM ENVIRONMENT "MOVIESDAT".
+            IF WRK-MOVIES-PATH = SPACES
+                MOVE "C:\Cobol\Project\Data\MOVIES.DAT"
+                   TO WRK-MOVIES-PATH
+            END-IF.
+
+       0200-INITIALIZE         SECTION.
+            PERFORM 0195-SET-MOVIES-PATH.
+            OPEN I-O MOVIES.
+            PERFORM 0210-VERIFICATION.
+
+       0210-VERIFICATION       SECTION.
+            EVALUATE MOVIES-STATUS
+              WHEN 0
+                CONTINUE
+              WHEN 30
+                MOVE WRK-MSG-PATH TO WRK-ERROR-MSG
+              WHEN 35
+                MOVE WRK-MSG-OPEN TO WRK-ERROR-MSG
+              WHEN 42
+                MOVE WRK-MSG-CORRUPTED TO WRK-ERROR-MSG
+              WHEN OTHER
+                MOVE WRK-MSG-UNKNOWN TO WRK-ERROR-MSG
+            END-EVALUATE.
+
+            IF WRK-ERROR-MSG NOT EQUAL SPACES
+               PERFORM 9000-MANAGE-ERROR
+            END-IF.
+
+       0300-PROCESS            SECTION.
+            DISPLAY CLEANER-SCREEN.
+            DISPLAY FILTER-SCREEN.
+            ACCEPT FILTER-ENTRY.
+
+            EVALUATE TRUE
+              WHEN WRK-FILTER-FIELD = "D" OR WRK-FILTER-FIELD = "d"
+                PERFORM 0310-DISTRIBUTOR-FILTER
+              WHEN WRK-FILTER-FIELD = "G" OR WRK-FILTER-FIELD = "g"
+                PERFORM 0320-GENRE-FILTER
+              WHEN OTHER
+                MOVE WRK-MSG-BADFILTER TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            END-EVALUATE.
+
+       0310-DISTRIBUTOR-FILTER SECTION.
+            MOVE SPACES TO WRK-OLD-DISTRIBUTOR WRK-NEW-DISTRIBUTOR.
+            DISPLAY DISTRIBUTOR-FILTER-SCREEN.
+            ACCEPT DISTRIBUTOR-FILTER.
+
+            PERFORM 0330-CONFIRM-RUN.
+            IF WRK-KEY = "Y" OR WRK-KEY = "y"
+                PERFORM 0340-APPLY-DISTRIBUTOR-CHANGE
+                PERFORM 0350-SHOW-RESULTS
+            ELSE
+                MOVE WRK-MSG-CANCELLED TO WRK-ERROR-MSG
+                MOVE "N" TO WRK-LOGERROR-FLAG
+                PERFORM 9000-MANAGE-ERROR
+            END-IF.
+
+       0320-GENRE-FILTER       SECTION.
+            MOVE SPACES TO WRK-OLD-GENRE WRK-NEW-GENRE.
+            DISPLAY GENRE-FILTER-SCREEN.
+            ACCEPT GENRE-FILTER.
+
+            PERFORM 0313-VALIDATE-NEW-GENRE.
+            PERFORM UNTIL WRK-VALID-FLAG = "Y"
+               MOVE WRK-MSG-BADGENRE TO WRK-ERROR-MSG
+               PERFORM 9000-MANAGE-ERROR
+               ACCEPT GENRE-FILTER
+               PERFORM 0313-VALIDATE-NEW-GENRE
+            END-PERFORM.
+
+            PERFORM 0330-CONFIRM-RUN.
+            IF WRK-KEY = "Y" OR WRK-KEY = "y"
+                PERFORM 0345-APPLY-GENRE-CHANGE
+                PERFORM 0350-SHOW-RESULTS
+            ELSE
+                MOVE WRK-MSG-CANCELLED TO WRK-ERROR-MSG
+                MOVE "N" TO WRK-LOGERROR-FLAG
+                PERFORM 9000-MANAGE-ERROR
+            END-IF.
+
+       0313-VALIDATE-NEW-GENRE SECTION.
+            MOVE "N" TO WRK-VALID-FLAG.
+            PERFORM VARYING WRK-GENRE-IDX FROM 1 BY 1
+                  UNTIL WRK-GENRE-IDX > 12
+               IF WRK-NEW-GENRE = WRK-GENRE-ENTRY(WRK-GENRE-IDX)
+                   MOVE "Y" TO WRK-VALID-FLAG
+               END-IF
+            END-PERFORM.
+
+       0330-CONFIRM-RUN        SECTION.
+            DISPLAY WRK-MSG-PROCEED LINE 18 COLUMN 10
+               BACKGROUND-COLOR 3.
+            ACCEPT WRK-KEY LINE 18 COLUMN 51
+               BACKGROUND-COLOR 3.
+
+       0340-APPLY-DISTRIBUTOR-CHANGE SECTION.
+            MOVE ZEROS TO WRK-ROWS-CHANGED WRK-ROWS-SCANNED
+               WRK-ROWS-LOCKED.
+            MOVE ZEROS TO MOVIES-KEY.
+
+            START MOVIES KEY IS GREATER THAN MOVIES-KEY
+               INVALID KEY
+                   MOVE 10 TO MOVIES-STATUS
+               NOT INVALID KEY
+                   MOVE 0 TO MOVIES-STATUS
+            END-START.
+
+            PERFORM UNTIL MOVIES-STATUS = 10
+               READ MOVIES NEXT WITH LOCK
+                  AT END
+                      MOVE 10 TO MOVIES-STATUS
+                  NOT AT END
+                      ADD 1 TO WRK-ROWS-SCANNED
+                      IF MOVIES-STATUS = 51
+                          ADD 1 TO WRK-ROWS-LOCKED
+                      ELSE
+                          IF MOVIES-DISTRIBUTOR = WRK-OLD-DISTRIBUTOR
+                              PERFORM 0342-REWRITE-DISTRIBUTOR
+                          END-IF
+                          UNLOCK MOVIES
+                      END-IF
+               END-READ
+            END-PERFORM.
+
+       0342-REWRITE-DISTRIBUTOR SECTION.
+            MOVE MOVIES-TITLE       TO WRK-AUDIT-BEFORE-TITLE.
+            MOVE MOVIES-GENRE       TO WRK-AUDIT-BEFORE-GENRE.
+            MOVE MOVIES-DURATION    TO WRK-AUDIT-BEFORE-DURATION.
+            MOVE MOVIES-DISTRIBUTOR TO WRK-AUDIT-BEFORE-DISTRIBUTOR.
+            MOVE MOVIES-RATING      TO WRK-AUDIT-BEFORE-RATING.
+            MOVE MOVIES-STATUS-FLAG TO WRK-AUDIT-BEFORE-STATUS.
+            MOVE MOVIES-RELEASE-YEAR
+                                    TO WRK-AUDIT-BEFORE-YEAR.
+            MOVE MOVIES-RENTAL-PRICE
+                                    TO WRK-AUDIT-BEFORE-PRICE.
+
+            MOVE WRK-NEW-DISTRIBUTOR TO MOVIES-DISTRIBUTOR.
+
+            REWRITE MOVIES-REG
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO WRK-ROWS-CHANGED
+                   PERFORM 0360-AUDIT-WRITE
+            END-REWRITE.
+
+       0345-APPLY-GENRE-CHANGE SECTION.
+            MOVE ZEROS TO WRK-ROWS-CHANGED WRK-ROWS-SCANNED
+               WRK-ROWS-LOCKED.
+            MOVE ZEROS TO MOVIES-KEY.
+
+            START MOVIES KEY IS GREATER THAN MOVIES-KEY
+               INVALID KEY
+                   MOVE 10 TO MOVIES-STATUS
+               NOT INVALID KEY
+                   MOVE 0 TO MOVIES-STATUS
+            END-START.
+
+            PERFORM UNTIL MOVIES-STATUS = 10
+               READ MOVIES NEXT WITH LOCK
+                  AT END
+                      MOVE 10 TO MOVIES-STATUS
+                  NOT AT END
+                      ADD 1 TO WRK-ROWS-SCANNED
+                      IF MOVIES-STATUS = 51
+                          ADD 1 TO WRK-ROWS-LOCKED
+                      ELSE
+                          IF MOVIES-GENRE = WRK-OLD-GENRE
+                              PERFORM 0347-REWRITE-GENRE
+                          END-IF
+                          UNLOCK MOVIES
+                      END-IF
+               END-READ
+            END-PERFORM.
+
+       0347-REWRITE-GENRE      SECTION.
+            MOVE MOVIES-TITLE       TO WRK-AUDIT-BEFORE-TITLE.
+            MOVE MOVIES-GENRE       TO WRK-AUDIT-BEFORE-GENRE.
+            MOVE MOVIES-DURATION    TO WRK-AUDIT-BEFORE-DURATION.
+            MOVE MOVIES-DISTRIBUTOR TO WRK-AUDIT-BEFORE-DISTRIBUTOR.
+            MOVE MOVIES-RATING      TO WRK-AUDIT-BEFORE-RATING.
+            MOVE MOVIES-STATUS-FLAG TO WRK-AUDIT-BEFORE-STATUS.
+            MOVE MOVIES-RELEASE-YEAR
+                                    TO WRK-AUDIT-BEFORE-YEAR.
+            MOVE MOVIES-RENTAL-PRICE
+                                    TO WRK-AUDIT-BEFORE-PRICE.
+
+            MOVE WRK-NEW-GENRE TO MOVIES-GENRE.
+
+            REWRITE MOVIES-REG
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO WRK-ROWS-CHANGED
+                   PERFORM 0360-AUDIT-WRITE
+            END-REWRITE.
+
+       0360-AUDIT-WRITE        SECTION.
+            MOVE "UPDATE"           TO WRK-AUDIT-OPERATION.
+            MOVE MOVIES-KEY         TO WRK-AUDIT-KEY.
+            MOVE MOVIES-TITLE       TO WRK-AUDIT-AFTER-TITLE.
+            MOVE MOVIES-GENRE       TO WRK-AUDIT-AFTER-GENRE.
+            MOVE MOVIES-DURATION    TO WRK-AUDIT-AFTER-DURATION.
+            MOVE MOVIES-DISTRIBUTOR TO WRK-AUDIT-AFTER-DISTRIBUTOR.
+            MOVE MOVIES-RATING      TO WRK-AUDIT-AFTER-RATING.
+            MOVE MOVIES-STATUS-FLAG TO WRK-AUDIT-AFTER-STATUS.
+            MOVE MOVIES-RELEASE-YEAR
+                                    TO WRK-AUDIT-AFTER-YEAR.
+            MOVE MOVIES-RENTAL-PRICE
+                                    TO WRK-AUDIT-AFTER-PRICE.
+            CALL "AUDITLOG" USING WRK-AUDIT-REC.
+
+       0350-SHOW-RESULTS       SECTION.
+            DISPLAY CLEANER-SCREEN.
+            DISPLAY RESULTS-SCREEN.
+            ACCEPT WRK-KEY LINE 18 COLUMN 10.
+            MOVE SPACES TO WRK-KEY.
+
+       0400-FINALIZE           SECTION.
+            CLOSE MOVIES.
+            GOBACK.
+
+       9000-MANAGE-ERROR       SECTION.
+            MOVE SPACES TO WRK-KEY.
+            ACCEPT ERROR-SCREEN.
+            IF WRK-LOG-THIS-ERROR
+                MOVE WRK-ERROR-MSG TO WRK-ERRORLOG-MESSAGE
+                CALL "ERRORLOG" USING WRK-ERRORLOG-REC
+            END-IF.
+            MOVE "Y" TO WRK-LOGERROR-FLAG.
+            MOVE SPACES TO WRK-ERROR-MSG.
+            MOVE SPACES TO WRK-KEY.
