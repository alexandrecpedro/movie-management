@@ -0,0 +1,678 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. RENTAL.
+      ******************************************************************
+      * Author: ALEXANDRE PEDRO
+      * Company: XPTO
+      * Date: 09/08/2026
+      * Purpose: CHECK OUT AND CHECK IN MOVIE RENTALS AGAINST
+      *          CUSTOMERS.DAT AND RENTALS.DAT
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT       IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+      *      MOVIES.DAT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      MOVIESDAT - SEE 0195-SET-FILE-PATHS FOR THE DEFAULT
+             SELECT MOVIES ASSIGN TO WRK-MOVIES-PATH
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS MOVIES-STATUS
+             RECORD KEY IS MOVIES-KEY.
+
+      *      CUSTOMERS.DAT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      CUSTOMERSDAT - SEE 0195-SET-FILE-PATHS FOR THE DEFAULT
+             SELECT CUSTOMERS ASSIGN TO WRK-CUSTOMERS-PATH
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS CUSTOMERS-STATUS
+             RECORD KEY IS CUSTOMER-KEY.
+
+      *      RENTALS.DAT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      RENTALSDAT - SEE 0195-SET-FILE-PATHS FOR THE DEFAULT
+             SELECT RENTALS ASSIGN TO WRK-RENTALS-PATH
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS RENTALS-STATUS
+             RECORD KEY IS RENTAL-KEY
+             ALTERNATE RECORD KEY IS RENTAL-MOVIES-KEY
+                WITH DUPLICATES.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+      *---------------------------- FILE DESCRIPTION
+       FD MOVIES.
+       01 MOVIES-REG.
+            05 MOVIES-KEY             PIC 9(005).
+            05 MOVIES-TITLE           PIC X(050).
+            05 MOVIES-GENRE           PIC X(030).
+            05 MOVIES-DURATION        PIC 9(003).
+            05 MOVIES-DISTRIBUTOR     PIC X(040).
+            05 MOVIES-RATING          PIC X(005).
+            05 MOVIES-STATUS-FLAG     PIC X(001).
+                88 MOVIES-ACTIVE             VALUE "A".
+                88 MOVIES-INACTIVE           VALUE "I".
+            05 MOVIES-RELEASE-YEAR    PIC 9(004).
+            05 MOVIES-RENTAL-PRICE    PIC 9(003)V99.
+
+      *---------------------------- CUSTOMER FILE DESCRIPTION
+       FD CUSTOMERS.
+       01 CUSTOMERS-REG.
+            05 CUSTOMER-KEY           PIC 9(005).
+            05 CUSTOMER-NAME          PIC X(030).
+            05 CUSTOMER-PHONE         PIC X(015).
+            05 CUSTOMER-STATUS-FLAG   PIC X(001).
+                88 CUSTOMER-ACTIVE           VALUE "A".
+                88 CUSTOMER-INACTIVE         VALUE "I".
+
+      *---------------------------- RENTAL FILE DESCRIPTION
+       FD RENTALS.
+       01 RENTALS-REG.
+            05 RENTAL-KEY             PIC 9(005).
+            05 RENTAL-MOVIES-KEY      PIC 9(005).
+            05 RENTAL-CUSTOMER-KEY    PIC 9(005).
+            05 RENTAL-CHECKOUT-DATE   PIC 9(008).
+            05 RENTAL-DUE-DATE        PIC 9(008).
+            05 RENTAL-RETURN-DATE     PIC 9(008).
+            05 RENTAL-LATE-FEE        PIC 9(003)V99.
+            05 RENTAL-STATUS-FLAG     PIC X(001).
+                88 RENTAL-OPEN               VALUE "O".
+                88 RENTAL-CLOSED             VALUE "C".
+
+       WORKING-STORAGE         SECTION.
+      *---------------------------- DATA ENTRY VARIABLES
+       77 WRK-KEY                     PIC X(001) VALUE SPACE.
+       77 WRK-RENTAL-MODE             PIC X(001) VALUE SPACE.
+
+      *---------------------------- BROWSE OPEN RENTALS VARIABLES
+       77 WRK-LINE                    PIC 9(002) VALUE ZEROS.
+       77 WRK-COUNTLINE               PIC 9(002) VALUE ZEROS.
+       77 WRK-OPENQTY                 PIC 9(005) VALUE ZEROS.
+       77 WRK-BROWSE-TITLE            PIC X(025) VALUE SPACES.
+       77 WRK-BROWSE-CUSTOMER         PIC X(020) VALUE SPACES.
+
+       01 WRK-BROWSE-HDR.
+           05 WRK-BROWSE-HDR-ID       PIC X(006) VALUE "ID".
+           05 WRK-BROWSE-HDR-TITLE    PIC X(026) VALUE "MOVIE".
+           05 WRK-BROWSE-HDR-CUST     PIC X(021) VALUE "CUSTOMER".
+           05 WRK-BROWSE-HDR-DUE      PIC X(008) VALUE "DUE DATE".
+
+      *---------------------------- PROCESS FLAGS
+       77 WRK-ALREADY-OUT-FLAG        PIC X(001) VALUE "N".
+       77 WRK-OPEN-FOUND-FLAG         PIC X(001) VALUE "N".
+       77 WRK-CUSTOMER-OK-FLAG        PIC X(001) VALUE "N".
+
+      *---------------------------- ERROR MESSAGES
+       77 WRK-ERROR-MSG               PIC X(040) VALUE SPACES.
+
+      *---------------------------- ERROR LOG RECORD
+       01 WRK-ERRORLOG-REC.
+            05 WRK-ERRORLOG-PROGRAM    PIC X(012) VALUE "RENTAL".
+            05 WRK-ERRORLOG-MESSAGE    PIC X(040) VALUE SPACES.
+
+       01 WRK-MSGS.
+            05 WRK-MSG-BADMODE        PIC X(040) VALUE
+               "INVALID MODE - ENTER O OR I".
+            05 WRK-MSG-CORRUPTED      PIC X(040) VALUE
+               "CORRUPTED FILE".
+            05 WRK-MSG-OPEN           PIC X(040) VALUE
+               "ERROR WHILE OPENING FILE".
+            05 WRK-MSG-PATH           PIC X(040) VALUE
+               "ERROR ON FILE PATH".
+            05 WRK-MSG-UNKNOWN        PIC X(040) VALUE
+               "UNKNOWN ERROR".
+            05 WRK-MSG-NOTFOUND       PIC X(040) VALUE
+               "MOVIE NOT FOUND".
+            05 WRK-MSG-INACTIVE       PIC X(040) VALUE
+               "MOVIE IS INACTIVE - CANNOT RENT".
+            05 WRK-MSG-ALREADYOUT     PIC X(040) VALUE
+               "MOVIE IS ALREADY CHECKED OUT".
+            05 WRK-MSG-NOTOUT         PIC X(040) VALUE
+               "MOVIE IS NOT CURRENTLY CHECKED OUT".
+            05 WRK-MSG-NOTREGISTERED  PIC X(040) VALUE
+               "ERROR WHILE SAVING RENTAL".
+            05 WRK-MSG-CHECKEDOUT     PIC X(040) VALUE
+               "MOVIE CHECKED OUT".
+            05 WRK-MSG-CHECKEDIN      PIC X(040) VALUE
+               "MOVIE CHECKED IN".
+            05 WRK-MSG-CUSTNOTFOUND   PIC X(040) VALUE
+               "CUSTOMER NOT FOUND - REGISTER? (Y/N)".
+            05 WRK-MSG-NOOPENRENTALS  PIC X(040) VALUE
+               "NO RENTALS ARE CURRENTLY OPEN".
+            05 WRK-MSG-PRESSKEY       PIC X(040) VALUE
+               "PRESS ANY KEY".
+            05 WRK-MSG-BROWSEHDR      PIC X(040) VALUE
+               "OPEN RENTALS".
+
+      *---------------------------- FILE
+       77 MOVIES-STATUS               PIC 9(002) VALUE ZEROS.
+       77 WRK-MOVIES-PATH             PIC X(060) VALUE SPACES.
+       77 CUSTOMERS-STATUS            PIC 9(002) VALUE ZEROS.
+       77 WRK-CUSTOMERS-PATH          PIC X(060) VALUE SPACES.
+       77 RENTALS-STATUS              PIC 9(002) VALUE ZEROS.
+       77 WRK-RENTALS-PATH            PIC X(060) VALUE SPACES.
+
+      *---------------------------- RENTAL KEY GENERATION
+       77 WRK-MAX-RENTAL-KEY          PIC 9(005) VALUE ZEROS.
+
+      *---------------------------- DATE WORK AREAS
+       77 WRK-DAYS-LATE               PIC S9(005) VALUE ZEROS.
+
+       LINKAGE                 SECTION.
+      *---------------------------- LINKAGE VARIABLES
+       01 LNK-TITLE.
+            05 LNK-SCREEN-TITLE       PIC X(020).
+            05 LNK-MODULE-TITLE       PIC X(026).
+
+       SCREEN                  SECTION.
+      *---------------------------- ERROR SCREEN
+       01 ERROR-SCREEN.
+            05 MSG-ERROR.
+                10 LINE 18 COLUMN 01 ERASE EOL
+                   BACKGROUND-COLOR 3.
+                10 LINE 18 COLUMN 10  PIC X(040)
+                   BACKGROUND-COLOR 3
+                   USING WRK-ERROR-MSG.
+                10 COLUMN PLUS 2      PIC X(001)
+                   BACKGROUND-COLOR 3
+                   USING WRK-KEY.
+
+      *---------------------------- MODE SELECTION SCREEN
+       01 MODE-SCREEN.
+            05 MODE-ENTRY FOREGROUND-COLOR 2.
+                10 LINE 08 COLUMN 10
+                   VALUE "(O)UT, (I)N OR (B)ROWSE OPEN: ".
+                10 COLUMN PLUS 2      PIC X(001)
+                   USING WRK-RENTAL-MODE.
+
+      *---------------------------- MOVIE LOOKUP SCREEN
+       01 MOVIE-LOOKUP-SCREEN.
+            05 MOVIE-LOOKUP-KEY FOREGROUND-COLOR 2.
+                10 LINE 10 COLUMN 10 VALUE "MOVIE ID: ".
+                10 COLUMN PLUS 2      PIC 9(005) USING MOVIES-KEY
+                   BLANK WHEN ZEROS.
+
+      *---------------------------- MOVIE TITLE DISPLAY
+       01 MOVIE-TITLE-SCREEN.
+            05 MOVIE-TITLE-LINE.
+                10 LINE 11 COLUMN 10 VALUE "TITLE: ".
+                10 COLUMN PLUS 2      PIC X(050) FROM MOVIES-TITLE.
+
+      *---------------------------- CUSTOMER LOOKUP SCREEN
+       01 CUSTOMER-LOOKUP-SCREEN.
+            05 CUSTOMER-LOOKUP-KEY FOREGROUND-COLOR 2.
+                10 LINE 12 COLUMN 10 VALUE "CUSTOMER ID: ".
+                10 COLUMN PLUS 2      PIC 9(005) USING CUSTOMER-KEY
+                   BLANK WHEN ZEROS.
+
+      *---------------------------- CUSTOMER DATA ENTRY SCREEN
+       01 CUSTOMER-DATA-SCREEN.
+            05 CUSTOMER-DATA.
+                10 LINE 13 COLUMN 10 VALUE "CUSTOMER NAME: ".
+                10 COLUMN PLUS 2      PIC X(030) USING CUSTOMER-NAME.
+                10 LINE 14 COLUMN 10 VALUE "PHONE: ".
+                10 COLUMN PLUS 2      PIC X(015) USING CUSTOMER-PHONE.
+
+      *---------------------------- RENTAL CONFIRMATION SCREEN
+       01 RENTAL-INFO-SCREEN.
+            05 RENTAL-INFO.
+                10 LINE 15 COLUMN 10 VALUE "DUE DATE (YYYYMMDD): ".
+                10 COLUMN PLUS 2      PIC 9(008) FROM RENTAL-DUE-DATE.
+
+      *---------------------------- LATE FEE DISPLAY SCREEN
+       01 LATEFEE-SCREEN.
+            05 LATEFEE-INFO.
+                10 LINE 15 COLUMN 10 VALUE "LATE FEE: ".
+                10 COLUMN PLUS 2      PIC 9(003)V99
+                   FROM RENTAL-LATE-FEE.
+
+      *---------------------------- SCREEN LAYOUT
+       01 CLEANER-SCREEN.
+            05 CLEAN-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01   PIC X(020) ERASE EOL
+                    BACKGROUND-COLOR 3.
+               10 LINE 01 COLUMN 15   PIC X(020)
+                    BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
+                    FROM LNK-SCREEN-TITLE.
+               10 LINE 02 COLUMN 01   PIC X(025) ERASE EOL
+                    BACKGROUND-COLOR 1.
+               10 LINE 02 COLUMN 14   PIC X(026)
+                    BACKGROUND-COLOR 1 FOREGROUND-COLOR 6
+                    FROM LNK-MODULE-TITLE.
+
+       PROCEDURE               DIVISION USING LNK-TITLE.
+
+       0100-MAIN               SECTION.
+            PERFORM 0200-INITIALIZE.
+            PERFORM 0300-PROCESS.
+            PERFORM 0400-FINALIZE.
+            GOBACK.
+
+       0195-SET-FILE-PATHS     SECTION.
+            MOVE SPACES TO WRK-MOVIES-PATH.
+            ACCEPT WRK-MOVIES-PATH FROM ENVIRONMENT "MOVIESDAT".
+            IF WRK-MOVIES-PATH = SPACES
+                MOVE "C:\Cobol\Project\Data\MOVIES.DAT"
+                   TO WRK-MOVIES-PATH
+            END-IF.
+
+            MOVE SPACES TO WRK-CUSTOMERS-PATH.
+            ACCEPT WRK-CUSTOMERS-PATH FROM ENVIRONMENT "CUSTOMERSDAT".
+            IF WRK-CUSTOMERS-PATH = SPACES
+                MOVE "C:\Cobol\Project\Data\CUSTOMERS.DAT"
+                   TO WRK-CUSTOMERS-PATH
+            END-IF.
+
+            MOVE SPACES TO WRK-RENTALS-PATH.
+            ACCEPT WRK-RENTALS-PATH FROM ENVIRONMENT "RENTALSDAT".
+            IF WRK-RENTALS-PATH = SPACES
+                MOVE "C:\Cobol\Project\Data\RENTALS.DAT"
+                   TO WRK-RENTALS-PATH
+            END-IF.
+
+       0200-INITIALIZE         SECTION.
+            PERFORM 0195-SET-FILE-PATHS.
+            OPEN I-O MOVIES.
+            PERFORM 0210-VERIFICATION.
+
+            OPEN I-O CUSTOMERS.
+            PERFORM 0212-VERIFICATION-CUSTOMERS.
+
+            OPEN I-O RENTALS.
+            PERFORM 0214-VERIFICATION-RENTALS.
+
+       0210-VERIFICATION       SECTION.
+            EVALUATE MOVIES-STATUS
+              WHEN 0
+                CONTINUE
+              WHEN 30
+                MOVE WRK-MSG-PATH TO WRK-ERROR-MSG
+              WHEN 35
+                MOVE WRK-MSG-OPEN TO WRK-ERROR-MSG
+              WHEN 42
+                MOVE WRK-MSG-CORRUPTED TO WRK-ERROR-MSG
+              WHEN OTHER
+                MOVE WRK-MSG-UNKNOWN TO WRK-ERROR-MSG
+            END-EVALUATE.
+
+            IF WRK-ERROR-MSG NOT EQUAL SPACES
+               PERFORM 9000-MANAGE-ERROR
+            END-IF.
+
+       0212-VERIFICATION-CUSTOMERS SECTION.
+            EVALUATE CUSTOMERS-STATUS
+              WHEN 0
+                CONTINUE
+              WHEN 30
+                MOVE WRK-MSG-PATH TO WRK-ERROR-MSG
+              WHEN 35
+                OPEN OUTPUT CUSTOMERS
+                CLOSE CUSTOMERS
+                OPEN I-O CUSTOMERS
+                CONTINUE
+              WHEN 42
+                MOVE WRK-MSG-CORRUPTED TO WRK-ERROR-MSG
+              WHEN OTHER
+                MOVE WRK-MSG-UNKNOWN TO WRK-ERROR-MSG
+            END-EVALUATE.
+
+            IF WRK-ERROR-MSG NOT EQUAL SPACES
+               PERFORM 9000-MANAGE-ERROR
+            END-IF.
+
+       0214-VERIFICATION-RENTALS SECTION.
+            EVALUATE RENTALS-STATUS
+              WHEN 0
+                CONTINUE
+              WHEN 30
+                MOVE WRK-MSG-PATH TO WRK-ERROR-MSG
+              WHEN 35
+                OPEN OUTPUT RENTALS
+                CLOSE RENTALS
+                OPEN I-O RENTALS
+                CONTINUE
+              WHEN 42
+                MOVE WRK-MSG-CORRUPTED TO WRK-ERROR-MSG
+              WHEN OTHER
+                MOVE WRK-MSG-UNKNOWN TO WRK-ERROR-MSG
+            END-EVALUATE.
+
+            IF WRK-ERROR-MSG NOT EQUAL SPACES
+               PERFORM 9000-MANAGE-ERROR
+            END-IF.
+
+       0300-PROCESS            SECTION.
+            MOVE SPACES TO WRK-RENTAL-MODE.
+            DISPLAY CLEANER-SCREEN.
+            DISPLAY MODE-SCREEN.
+            ACCEPT MODE-ENTRY.
+
+            EVALUATE TRUE
+              WHEN WRK-RENTAL-MODE = "O" OR WRK-RENTAL-MODE = "o"
+                PERFORM 0310-CHECK-OUT
+              WHEN WRK-RENTAL-MODE = "I" OR WRK-RENTAL-MODE = "i"
+                PERFORM 0350-CHECK-IN
+              WHEN WRK-RENTAL-MODE = "B" OR WRK-RENTAL-MODE = "b"
+                PERFORM 0370-BROWSE-OPEN
+              WHEN OTHER
+                MOVE WRK-MSG-BADMODE TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            END-EVALUATE.
+
+       0310-CHECK-OUT          SECTION.
+            MOVE ZEROS TO MOVIES-KEY.
+            DISPLAY MOVIE-LOOKUP-SCREEN.
+            ACCEPT MOVIE-LOOKUP-KEY.
+
+            READ MOVIES
+               INVALID KEY
+                   MOVE WRK-MSG-NOTFOUND TO WRK-ERROR-MSG
+                   PERFORM 9000-MANAGE-ERROR
+               NOT INVALID KEY
+                   PERFORM 0312-VALIDATE-AND-OUT
+            END-READ.
+
+       0312-VALIDATE-AND-OUT   SECTION.
+            IF MOVIES-INACTIVE
+                MOVE WRK-MSG-INACTIVE TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            ELSE
+                DISPLAY MOVIE-TITLE-SCREEN
+                PERFORM 0314-CHECK-ALREADY-OUT
+                IF WRK-ALREADY-OUT-FLAG = "Y"
+                    MOVE WRK-MSG-ALREADYOUT TO WRK-ERROR-MSG
+                    PERFORM 9000-MANAGE-ERROR
+                ELSE
+                    MOVE "Y" TO WRK-CUSTOMER-OK-FLAG
+                    PERFORM 0316-LOOKUP-CUSTOMER
+                    IF WRK-CUSTOMER-OK-FLAG = "Y"
+                        PERFORM 0318-WRITE-RENTAL
+                    END-IF
+                END-IF
+            END-IF.
+
+       0314-CHECK-ALREADY-OUT  SECTION.
+            MOVE "N" TO WRK-ALREADY-OUT-FLAG.
+            MOVE MOVIES-KEY TO RENTAL-MOVIES-KEY.
+
+            START RENTALS KEY IS EQUAL TO RENTAL-MOVIES-KEY
+               INVALID KEY
+                   MOVE 10 TO RENTALS-STATUS
+               NOT INVALID KEY
+                   MOVE 0 TO RENTALS-STATUS
+            END-START.
+
+            PERFORM UNTIL RENTALS-STATUS = 10
+                  OR WRK-ALREADY-OUT-FLAG = "Y"
+               READ RENTALS NEXT
+                  AT END
+                      MOVE 10 TO RENTALS-STATUS
+                  NOT AT END
+                      IF RENTAL-MOVIES-KEY NOT EQUAL MOVIES-KEY
+                          MOVE 10 TO RENTALS-STATUS
+                      ELSE
+                          IF RENTAL-OPEN
+                              MOVE "Y" TO WRK-ALREADY-OUT-FLAG
+                          END-IF
+                      END-IF
+               END-READ
+            END-PERFORM.
+
+       0316-LOOKUP-CUSTOMER    SECTION.
+            MOVE ZEROS TO CUSTOMER-KEY.
+            DISPLAY CUSTOMER-LOOKUP-SCREEN.
+            ACCEPT CUSTOMER-LOOKUP-KEY.
+
+            READ CUSTOMERS
+               INVALID KEY
+                   PERFORM 0317-REGISTER-CUSTOMER
+               NOT INVALID KEY
+                   CONTINUE
+            END-READ.
+
+       0317-REGISTER-CUSTOMER  SECTION.
+            DISPLAY WRK-MSG-CUSTNOTFOUND LINE 18 COLUMN 10
+               BACKGROUND-COLOR 3.
+            ACCEPT WRK-KEY LINE 18 COLUMN 47
+               BACKGROUND-COLOR 3.
+
+            IF WRK-KEY = "Y" OR WRK-KEY = "y"
+                MOVE SPACES TO CUSTOMER-NAME CUSTOMER-PHONE
+                MOVE "A" TO CUSTOMER-STATUS-FLAG
+                DISPLAY CUSTOMER-DATA-SCREEN
+                ACCEPT CUSTOMER-DATA
+                WRITE CUSTOMERS-REG
+                   INVALID KEY
+                       MOVE WRK-MSG-NOTREGISTERED TO WRK-ERROR-MSG
+                       MOVE "N" TO WRK-CUSTOMER-OK-FLAG
+                       PERFORM 9000-MANAGE-ERROR
+                END-WRITE
+            ELSE
+                MOVE "N" TO WRK-CUSTOMER-OK-FLAG
+            END-IF.
+            MOVE SPACES TO WRK-KEY.
+
+       0318-WRITE-RENTAL       SECTION.
+            PERFORM 0319-NEXT-RENTAL-KEY.
+            MOVE MOVIES-KEY TO RENTAL-MOVIES-KEY.
+            MOVE CUSTOMER-KEY TO RENTAL-CUSTOMER-KEY.
+            ACCEPT RENTAL-CHECKOUT-DATE FROM DATE YYYYMMDD.
+            PERFORM 0320-COMPUTE-DUE-DATE.
+            MOVE ZEROS TO RENTAL-RETURN-DATE.
+            MOVE ZEROS TO RENTAL-LATE-FEE.
+            MOVE "O" TO RENTAL-STATUS-FLAG.
+
+            WRITE RENTALS-REG
+               INVALID KEY
+                   MOVE WRK-MSG-NOTREGISTERED TO WRK-ERROR-MSG
+               NOT INVALID KEY
+                   MOVE WRK-MSG-CHECKEDOUT TO WRK-ERROR-MSG
+                   DISPLAY RENTAL-INFO-SCREEN
+            END-WRITE.
+
+            PERFORM 9000-MANAGE-ERROR.
+
+       0319-NEXT-RENTAL-KEY    SECTION.
+            MOVE ZEROS TO WRK-MAX-RENTAL-KEY.
+            MOVE ZEROS TO RENTAL-KEY.
+
+            START RENTALS KEY IS GREATER THAN RENTAL-KEY
+               INVALID KEY
+                   MOVE 10 TO RENTALS-STATUS
+               NOT INVALID KEY
+                   MOVE 0 TO RENTALS-STATUS
+            END-START.
+
+            PERFORM UNTIL RENTALS-STATUS = 10
+               READ RENTALS NEXT
+                  AT END
+                      MOVE 10 TO RENTALS-STATUS
+                  NOT AT END
+                      MOVE RENTAL-KEY TO WRK-MAX-RENTAL-KEY
+               END-READ
+            END-PERFORM.
+
+            ADD 1 TO WRK-MAX-RENTAL-KEY.
+            MOVE WRK-MAX-RENTAL-KEY TO RENTAL-KEY.
+
+      *      DUE DATE IS SET TO 7 DAYS AFTER CHECK-OUT. FUNCTION
+      *      INTEGER-OF-DATE/DATE-OF-INTEGER ARE USED SO THE MONTH
+      *      AND YEAR ROLL OVER CORRECTLY.
+       0320-COMPUTE-DUE-DATE   SECTION.
+            COMPUTE RENTAL-DUE-DATE = FUNCTION DATE-OF-INTEGER
+               (FUNCTION INTEGER-OF-DATE(RENTAL-CHECKOUT-DATE) + 7).
+
+       0350-CHECK-IN           SECTION.
+            MOVE ZEROS TO MOVIES-KEY.
+            DISPLAY MOVIE-LOOKUP-SCREEN.
+            ACCEPT MOVIE-LOOKUP-KEY.
+
+            READ MOVIES
+               INVALID KEY
+                   MOVE WRK-MSG-NOTFOUND TO WRK-ERROR-MSG
+                   PERFORM 9000-MANAGE-ERROR
+               NOT INVALID KEY
+                   DISPLAY MOVIE-TITLE-SCREEN
+                   PERFORM 0352-FIND-OPEN-RENTAL
+            END-READ.
+
+       0352-FIND-OPEN-RENTAL   SECTION.
+            MOVE "N" TO WRK-OPEN-FOUND-FLAG.
+            MOVE MOVIES-KEY TO RENTAL-MOVIES-KEY.
+
+            START RENTALS KEY IS EQUAL TO RENTAL-MOVIES-KEY
+               INVALID KEY
+                   MOVE 10 TO RENTALS-STATUS
+               NOT INVALID KEY
+                   MOVE 0 TO RENTALS-STATUS
+            END-START.
+
+            PERFORM UNTIL RENTALS-STATUS = 10
+                  OR WRK-OPEN-FOUND-FLAG = "Y"
+               READ RENTALS NEXT
+                  AT END
+                      MOVE 10 TO RENTALS-STATUS
+                  NOT AT END
+                      IF RENTAL-MOVIES-KEY NOT EQUAL MOVIES-KEY
+                          MOVE 10 TO RENTALS-STATUS
+                      ELSE
+                          IF RENTAL-OPEN
+                              MOVE "Y" TO WRK-OPEN-FOUND-FLAG
+                          END-IF
+                      END-IF
+               END-READ
+            END-PERFORM.
+
+            IF WRK-OPEN-FOUND-FLAG = "Y"
+                PERFORM 0354-CLOSE-RENTAL
+            ELSE
+                MOVE WRK-MSG-NOTOUT TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            END-IF.
+
+       0354-CLOSE-RENTAL       SECTION.
+            ACCEPT RENTAL-RETURN-DATE FROM DATE YYYYMMDD.
+            PERFORM 0356-COMPUTE-LATE-FEE.
+            MOVE "C" TO RENTAL-STATUS-FLAG.
+
+            REWRITE RENTALS-REG
+               INVALID KEY
+                   MOVE WRK-MSG-NOTREGISTERED TO WRK-ERROR-MSG
+               NOT INVALID KEY
+                   MOVE WRK-MSG-CHECKEDIN TO WRK-ERROR-MSG
+                   DISPLAY LATEFEE-SCREEN
+            END-REWRITE.
+
+            PERFORM 9000-MANAGE-ERROR.
+
+      *      LATE FEE IS DAYS LATE TIMES THE TITLE'S RENTAL PRICE.
+      *      MOVIES-REG IS STILL POSITIONED ON THE MOVIE JUST CHECKED
+      *      IN, SO MOVIES-RENTAL-PRICE IS ALREADY AVAILABLE.
+       0356-COMPUTE-LATE-FEE   SECTION.
+            MOVE ZEROS TO RENTAL-LATE-FEE.
+            IF RENTAL-RETURN-DATE > RENTAL-DUE-DATE
+                COMPUTE WRK-DAYS-LATE =
+                   FUNCTION INTEGER-OF-DATE(RENTAL-RETURN-DATE) -
+                   FUNCTION INTEGER-OF-DATE(RENTAL-DUE-DATE)
+                COMPUTE RENTAL-LATE-FEE ROUNDED =
+                   WRK-DAYS-LATE * MOVIES-RENTAL-PRICE
+            END-IF.
+
+       0370-BROWSE-OPEN        SECTION.
+            MOVE ZEROS TO WRK-OPENQTY WRK-COUNTLINE.
+            DISPLAY CLEANER-SCREEN.
+            PERFORM 0372-BROWSE-HEADER.
+
+            MOVE ZEROS TO RENTAL-KEY.
+            START RENTALS KEY IS GREATER THAN RENTAL-KEY
+               INVALID KEY
+                   MOVE 10 TO RENTALS-STATUS
+               NOT INVALID KEY
+                   MOVE 0 TO RENTALS-STATUS
+            END-START.
+
+            PERFORM 0374-BROWSE-PROCESS.
+
+            IF WRK-OPENQTY = ZEROS
+                MOVE WRK-MSG-NOOPENRENTALS TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            ELSE
+                PERFORM 0378-BROWSE-FINISH
+            END-IF.
+
+       0372-BROWSE-HEADER      SECTION.
+            MOVE 03 TO WRK-LINE.
+            DISPLAY WRK-MSG-BROWSEHDR   LINE WRK-LINE COLUMN 10.
+            ADD 1 TO WRK-LINE.
+            DISPLAY WRK-BROWSE-HDR-ID    LINE WRK-LINE COLUMN 10.
+            DISPLAY WRK-BROWSE-HDR-TITLE LINE WRK-LINE COLUMN 17.
+            DISPLAY WRK-BROWSE-HDR-CUST  LINE WRK-LINE COLUMN 44.
+            DISPLAY WRK-BROWSE-HDR-DUE   LINE WRK-LINE COLUMN 66.
+
+       0374-BROWSE-PROCESS     SECTION.
+            PERFORM UNTIL RENTALS-STATUS = 10
+               READ RENTALS NEXT
+                  AT END
+                      MOVE 10 TO RENTALS-STATUS
+                  NOT AT END
+                      IF RENTAL-OPEN
+                          IF WRK-COUNTLINE = 10
+                              PERFORM 0378-BROWSE-FINISH
+                              DISPLAY CLEANER-SCREEN
+                              PERFORM 0372-BROWSE-HEADER
+                              MOVE 0 TO WRK-COUNTLINE
+                          END-IF
+                          PERFORM 0376-BROWSE-DATA
+                      END-IF
+               END-READ
+            END-PERFORM.
+
+       0376-BROWSE-DATA        SECTION.
+            ADD 1 TO WRK-LINE.
+            ADD 1 TO WRK-COUNTLINE.
+            ADD 1 TO WRK-OPENQTY.
+
+            MOVE RENTAL-MOVIES-KEY TO MOVIES-KEY.
+            READ MOVIES
+               INVALID KEY
+                   MOVE SPACES TO WRK-BROWSE-TITLE
+               NOT INVALID KEY
+                   MOVE MOVIES-TITLE TO WRK-BROWSE-TITLE
+            END-READ.
+
+            MOVE RENTAL-CUSTOMER-KEY TO CUSTOMER-KEY.
+            READ CUSTOMERS
+               INVALID KEY
+                   MOVE SPACES TO WRK-BROWSE-CUSTOMER
+               NOT INVALID KEY
+                   MOVE CUSTOMER-NAME TO WRK-BROWSE-CUSTOMER
+            END-READ.
+
+            DISPLAY RENTAL-KEY          LINE WRK-LINE COLUMN 10.
+            DISPLAY WRK-BROWSE-TITLE    LINE WRK-LINE COLUMN 17.
+            DISPLAY WRK-BROWSE-CUSTOMER LINE WRK-LINE COLUMN 44.
+            DISPLAY RENTAL-DUE-DATE     LINE WRK-LINE COLUMN 66.
+
+       0378-BROWSE-FINISH      SECTION.
+            ADD 1 TO WRK-LINE.
+            DISPLAY WRK-MSG-PRESSKEY LINE WRK-LINE COLUMN 10.
+            ACCEPT WRK-KEY           LINE WRK-LINE COLUMN 24.
+            MOVE SPACES TO WRK-KEY.
+
+       0400-FINALIZE           SECTION.
+            CLOSE MOVIES.
+            CLOSE CUSTOMERS.
+            CLOSE RENTALS.
+            GOBACK.
+
+       9000-MANAGE-ERROR       SECTION.
+            MOVE SPACES TO WRK-KEY.
+            ACCEPT ERROR-SCREEN.
+            MOVE WRK-ERROR-MSG TO WRK-ERRORLOG-MESSAGE.
+            CALL "ERRORLOG" USING WRK-ERRORLOG-REC.
+            MOVE SPACES TO WRK-ERROR-MSG.
+            MOVE SPACES TO WRK-KEY.
