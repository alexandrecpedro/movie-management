@@ -14,12 +14,15 @@
 
        INPUT-OUTPUT            SECTION.
        FILE-CONTROL.
-      *       SELECT MOVIES ASSIGN TO "./Data/MOVIES.DAT"
-             SELECT MOVIES ASSIGN TO "C:\Cobol\Project\Data\MOVIES.DAT"
+      *      MOVIES.DAT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      MOVIESDAT - SEE 0195-SET-MOVIES-PATH FOR THE DEFAULT
+             SELECT MOVIES ASSIGN TO WRK-MOVIES-PATH
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
              FILE STATUS IS MOVIES-STATUS
-             RECORD KEY IS MOVIES-KEY.
+             RECORD KEY IS MOVIES-KEY
+             ALTERNATE RECORD KEY IS MOVIES-DISTRIBUTOR
+                WITH DUPLICATES.
 
        DATA                    DIVISION.
        FILE                    SECTION.
@@ -27,11 +30,16 @@
        FD MOVIES.
        01 MOVIES-REG.
             05 MOVIES-KEY            PIC 9(005).
-            05 MOVIES-TITLE          PIC X(030).
-            05 MOVIES-GENRE          PIC X(008).
+            05 MOVIES-TITLE          PIC X(050).
+            05 MOVIES-GENRE          PIC X(030).
             05 MOVIES-DURATION       PIC 9(003).
-            05 MOVIES-DISTRIBUTOR    PIC X(015).
-            05 MOVIES-RATING         PIC 9(002).
+            05 MOVIES-DISTRIBUTOR    PIC X(040).
+            05 MOVIES-RATING         PIC X(005).
+            05 MOVIES-STATUS-FLAG    PIC X(001).
+                88 MOVIES-ACTIVE             VALUE "A".
+                88 MOVIES-INACTIVE           VALUE "I".
+            05 MOVIES-RELEASE-YEAR   PIC 9(004).
+            05 MOVIES-RENTAL-PRICE   PIC 9(003)V99.
 
        WORKING-STORAGE         SECTION.
       *---------------------------- DATA ENTRY VARIABLES
@@ -39,6 +47,14 @@
 
       *---------------------------- ERROR MESSAGES
        77 WRK-ERROR-MSG              PIC X(030) VALUE SPACES.
+       77 WRK-LOGERROR-FLAG          PIC X(001) VALUE "Y".
+           88 WRK-LOG-THIS-ERROR             VALUE "Y".
+           88 WRK-SKIP-ERRORLOG              VALUE "N".
+
+      *---------------------------- ERROR LOG RECORD
+       01 WRK-ERRORLOG-REC.
+            05 WRK-ERRORLOG-PROGRAM   PIC X(012) VALUE "QUERY".
+            05 WRK-ERRORLOG-MESSAGE   PIC X(040) VALUE SPACES.
 
        01   WRK-MSGS.
             05 WRK-MSG-CORRUPTED    PIC X(030) VALUE
@@ -51,9 +67,28 @@
                "ERROR ON FILE PATH".
             05 WRK-MSG-UNKNOWN      PIC X(030) VALUE
                "UNKNOWN ERROR".
+            05 WRK-MSG-SEARCHMODE   PIC X(030) VALUE
+               "(I)D,(D)IST,(T)ITLE?".
+            05 WRK-MSG-PRESSKEY     PIC X(030) VALUE
+               "NEXT MATCH? (Y/N)".
+            05 WRK-MSG-NOMATCH      PIC X(030) VALUE
+               "NO MATCHING TITLES FOUND".
+
+      *---------------------------- DISTRIBUTOR SEARCH CONTROLS
+       77 WRK-SEARCH-MODE            PIC X(001) VALUE "I".
+       77 WRK-SEARCH-DISTRIBUTOR     PIC X(040) VALUE SPACES.
+       77 WRK-MORE-FLAG              PIC X(001) VALUE "N".
+
+      *---------------------------- TITLE SEARCH CONTROLS
+       77 WRK-SEARCH-TITLE           PIC X(050) VALUE SPACES.
+       77 WRK-SEARCH-LEN             PIC 9(002) VALUE ZEROS.
+       77 WRK-TITLE-IDX              PIC 9(002) VALUE ZEROS.
+       77 WRK-TITLE-MATCH-COUNT      PIC 9(003) VALUE ZEROS.
+       77 WRK-TITLE-FOUND-FLAG       PIC X(001) VALUE "N".
 
       *---------------------------- FILE
        77 MOVIES-STATUS              PIC 9(002) VALUE ZEROS.
+       77 WRK-MOVIES-PATH            PIC X(060) VALUE SPACES.
 
        LINKAGE                 SECTION.
       *---------------------------- LINKAGE VARIABLES
@@ -82,20 +117,39 @@
                    BLANK WHEN ZEROS.
             05 ENTITY-DATA.
                 10 LINE 11 COLUMN 10 VALUE "TITLE: ".
-                10 COLUMN PLUS 2     PIC X(030) USING MOVIES-TITLE.
+                10 COLUMN PLUS 2     PIC X(050) USING MOVIES-TITLE.
                 10 LINE 12 COLUMN 10 VALUE "GENRE: ".
-                10 COLUMN PLUS 2     PIC X(008) USING MOVIES-GENRE.
+                10 COLUMN PLUS 2     PIC X(030) USING MOVIES-GENRE.
                 10 LINE 13 COLUMN 10 VALUE "DURATION: ".
                 10 COLUMN PLUS 2     PIC 9(003) USING MOVIES-DURATION
                    BLANK WHEN ZEROS.
                 10 LINE 14 COLUMN 10 VALUE "DISTRIBUTOR: ".
-                10 COLUMN PLUS 2     PIC X(015)
+                10 COLUMN PLUS 2     PIC X(040)
                    USING MOVIES-DISTRIBUTOR.
                 10 LINE 15 COLUMN 10 VALUE "RATING: ".
-                10 COLUMN PLUS 2     PIC 9(002) USING MOVIES-RATING
-                   BLANK WHEN ZEROS.
+                10 COLUMN PLUS 2     PIC X(005) USING MOVIES-RATING.
+                10 LINE 16 COLUMN 10 VALUE "RELEASE YEAR: ".
+                10 COLUMN PLUS 2     PIC 9(004)
+                   USING MOVIES-RELEASE-YEAR BLANK WHEN ZEROS.
+                10 LINE 17 COLUMN 10 VALUE "RENTAL PRICE: ".
+                10 COLUMN PLUS 2     PIC 9(003)V99
+                   USING MOVIES-RENTAL-PRICE BLANK WHEN ZEROS.
 
+      *---------------------------- SEARCH MODE PROMPT
+       01 SEARCH-MODE-SCREEN.
+            05 LINE 09 COLUMN 10 VALUE "SEARCH BY ".
+            05 COLUMN PLUS 1     VALUE "(I)D OR (D)ISTRIBUTOR: ".
+            05 COLUMN PLUS 2     PIC X(001) USING WRK-SEARCH-MODE.
 
+      *---------------------------- DISTRIBUTOR SEARCH SCREEN
+       01 SEARCH-DISTRIBUTOR-SCREEN.
+            05 LINE 10 COLUMN 10 VALUE "DISTRIBUTOR: ".
+            05 COLUMN PLUS 2     PIC X(040) USING MOVIES-DISTRIBUTOR.
+
+      *---------------------------- TITLE SEARCH SCREEN
+       01 SEARCH-TITLE-SCREEN.
+            05 LINE 10 COLUMN 10 VALUE "TITLE CONTAINS: ".
+            05 COLUMN PLUS 2     PIC X(050) USING WRK-SEARCH-TITLE.
 
       *---------------------------- SCREEN LAYOUT
        01 CLEANER-SCREEN.
@@ -120,7 +174,16 @@
             PERFORM 0400-FINALIZE.
             GOBACK.
 
+       0195-SET-MOVIES-PATH    SECTION.
+            MOVE SPACES TO WRK-MOVIES-PATH.
+            ACCEPT WRK-MOVIES-PATH FROM ENVIRONMENT "MOVIESDAT".
+            IF WRK-MOVIES-PATH = SPACES
+                MOVE "C:\Cobol\Project\Data\MOVIES.DAT"
+                   TO WRK-MOVIES-PATH
+            END-IF.
+
        0200-INITIALIZE         SECTION.
+            PERFORM 0195-SET-MOVIES-PATH.
             OPEN I-O MOVIES.
             PERFORM 0210-VERIFICATION.
 
@@ -144,13 +207,29 @@
             END-IF.
 
        0300-PROCESS            SECTION.
-            MOVE SPACES TO MOVIES-TITLE MOVIES-GENRE MOVIES-DISTRIBUTOR.
-            MOVE ZEROS TO MOVIES-KEY MOVIES-DURATION MOVIES-RATING.
+            MOVE SPACES TO MOVIES-TITLE MOVIES-GENRE MOVIES-DISTRIBUTOR
+               MOVIES-RATING WRK-SEARCH-MODE.
+            MOVE ZEROS TO MOVIES-KEY MOVIES-DURATION
+               MOVIES-RELEASE-YEAR MOVIES-RENTAL-PRICE.
 
             DISPLAY CLEANER-SCREEN.
-            DISPLAY ENTITY-DATA-SCREEN.
-            ACCEPT QUERY-KEY.
-            PERFORM 0310-READ.
+            DISPLAY SEARCH-MODE-SCREEN.
+            ACCEPT SEARCH-MODE-SCREEN.
+
+            EVALUATE TRUE
+              WHEN WRK-SEARCH-MODE = "D" OR WRK-SEARCH-MODE = "d"
+                DISPLAY SEARCH-DISTRIBUTOR-SCREEN
+                ACCEPT SEARCH-DISTRIBUTOR-SCREEN
+                PERFORM 0317-READ-BY-DISTRIBUTOR
+              WHEN WRK-SEARCH-MODE = "T" OR WRK-SEARCH-MODE = "t"
+                DISPLAY SEARCH-TITLE-SCREEN
+                ACCEPT SEARCH-TITLE-SCREEN
+                PERFORM 0319-SEARCH-BY-TITLE
+              WHEN OTHER
+                DISPLAY ENTITY-DATA-SCREEN
+                ACCEPT QUERY-KEY
+                PERFORM 0310-READ
+            END-EVALUATE.
 
        0310-READ               SECTION.
             READ MOVIES
@@ -158,13 +237,112 @@
                    MOVE WRK-MSG-NOTFOUND TO WRK-ERROR-MSG
                NOT INVALID KEY
                    DISPLAY ENTITY-DATA
+                   MOVE "N" TO WRK-LOGERROR-FLAG
             END-READ.
             PERFORM 9000-MANAGE-ERROR.
 
+       0317-READ-BY-DISTRIBUTOR SECTION.
+            READ MOVIES KEY IS MOVIES-DISTRIBUTOR
+               INVALID KEY
+                   MOVE WRK-MSG-NOTFOUND TO WRK-ERROR-MSG
+               NOT INVALID KEY
+                   DISPLAY ENTITY-DATA-SCREEN
+                   DISPLAY ENTITY-DATA
+                   MOVE MOVIES-DISTRIBUTOR TO WRK-SEARCH-DISTRIBUTOR
+                   MOVE "N" TO WRK-LOGERROR-FLAG
+                   PERFORM 0318-SHOW-NEXT-MATCH
+            END-READ.
+            PERFORM 9000-MANAGE-ERROR.
+
+       0318-SHOW-NEXT-MATCH    SECTION.
+            MOVE "N" TO WRK-MORE-FLAG.
+            PERFORM UNTIL WRK-MORE-FLAG = "Y"
+               DISPLAY WRK-MSG-PRESSKEY LINE 17 COLUMN 10
+                  BACKGROUND-COLOR 3
+               ACCEPT WRK-KEY LINE 17 COLUMN 29
+                  BACKGROUND-COLOR 3
+               IF WRK-KEY NOT = "Y" AND WRK-KEY NOT = "y"
+                   MOVE "Y" TO WRK-MORE-FLAG
+               ELSE
+                   READ MOVIES NEXT
+                      AT END
+                          MOVE "Y" TO WRK-MORE-FLAG
+                      NOT AT END
+                          IF MOVIES-DISTRIBUTOR = WRK-SEARCH-DISTRIBUTOR
+                              DISPLAY ENTITY-DATA-SCREEN
+                              DISPLAY ENTITY-DATA
+                          ELSE
+                              MOVE "Y" TO WRK-MORE-FLAG
+                          END-IF
+                   END-READ
+               END-IF
+            END-PERFORM.
+            MOVE SPACES TO WRK-KEY.
+
+       0319-SEARCH-BY-TITLE    SECTION.
+            MOVE ZEROS TO WRK-SEARCH-LEN.
+            PERFORM VARYING WRK-TITLE-IDX FROM 50 BY -1
+                  UNTIL WRK-TITLE-IDX = 0
+               IF WRK-SEARCH-TITLE(WRK-TITLE-IDX:1) NOT = SPACE
+                   AND WRK-SEARCH-LEN = 0
+                   MOVE WRK-TITLE-IDX TO WRK-SEARCH-LEN
+               END-IF
+            END-PERFORM.
+
+            MOVE "N" TO WRK-TITLE-FOUND-FLAG.
+            MOVE ZEROS TO MOVIES-KEY.
+            START MOVIES KEY IS GREATER THAN MOVIES-KEY
+               INVALID KEY
+                   MOVE 10 TO MOVIES-STATUS
+               NOT INVALID KEY
+                   MOVE 0 TO MOVIES-STATUS
+            END-START.
+
+            IF WRK-SEARCH-LEN > 0
+                PERFORM UNTIL MOVIES-STATUS = 10
+                   READ MOVIES NEXT
+                      AT END
+                          MOVE 10 TO MOVIES-STATUS
+                      NOT AT END
+                          MOVE ZEROS TO WRK-TITLE-MATCH-COUNT
+                          INSPECT MOVIES-TITLE TALLYING
+                             WRK-TITLE-MATCH-COUNT FOR ALL
+                             WRK-SEARCH-TITLE(1:WRK-SEARCH-LEN)
+                          IF WRK-TITLE-MATCH-COUNT > 0
+                              MOVE "Y" TO WRK-TITLE-FOUND-FLAG
+                              PERFORM 0320-SHOW-TITLE-MATCH
+                          END-IF
+                   END-READ
+                END-PERFORM
+            END-IF.
+
+            IF WRK-TITLE-FOUND-FLAG NOT = "Y"
+                MOVE WRK-MSG-NOMATCH TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            END-IF.
+
+       0320-SHOW-TITLE-MATCH   SECTION.
+            DISPLAY ENTITY-DATA-SCREEN.
+            DISPLAY QUERY-KEY.
+            DISPLAY ENTITY-DATA.
+            DISPLAY WRK-MSG-PRESSKEY LINE 17 COLUMN 10
+               BACKGROUND-COLOR 3.
+            ACCEPT WRK-KEY LINE 17 COLUMN 29
+               BACKGROUND-COLOR 3.
+            IF WRK-KEY NOT = "Y" AND WRK-KEY NOT = "y"
+                MOVE 10 TO MOVIES-STATUS
+            END-IF.
+            MOVE SPACES TO WRK-KEY.
+
        0400-FINALIZE           SECTION.
             CLOSE MOVIES.
             GOBACK.
 
        9000-MANAGE-ERROR       SECTION.
             ACCEPT ERROR-SCREEN.
+            IF WRK-LOG-THIS-ERROR
+                MOVE WRK-ERROR-MSG TO WRK-ERRORLOG-MESSAGE
+                CALL "ERRORLOG" USING WRK-ERRORLOG-REC
+            END-IF.
+            MOVE "Y" TO WRK-LOGERROR-FLAG.
             MOVE SPACES TO WRK-ERROR-MSG.
