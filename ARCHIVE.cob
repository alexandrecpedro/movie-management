@@ -0,0 +1,463 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. ARCHIVE.
+      ******************************************************************
+      * Author: ALEXANDRE PEDRO
+      * Company: XPTO
+      * Date: 09/08/2026
+      * Purpose: BATCH JOB MOVING INACTIVE TITLES OUT OF MOVIES.DAT AND
+      *          INTO MOVIES_ARCHIVE.DAT
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT       IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+      *      MOVIES.DAT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      MOVIESDAT - SEE 0195-SET-MOVIES-PATH FOR THE DEFAULT
+            SELECT MOVIES ASSIGN TO WRK-MOVIES-PATH
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            LOCK MODE IS MANUAL WITH LOCK ON RECORD
+            FILE STATUS IS MOVIES-STATUS
+            RECORD KEY IS MOVIES-KEY.
+
+      *      SELECT MOVIES-ARCHIVE ASSIGN TO
+      *        "./Data/MOVIES_ARCHIVE.DAT"
+            SELECT MOVIES-ARCHIVE ASSIGN TO
+              "C:\Cobol\Project\Data\MOVIES_ARCHIVE.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            FILE STATUS IS ARCHIVE-STATUS
+            RECORD KEY IS ARCHIVE-KEY.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+      *---------------------------- FILE DESCRIPTION
+       FD MOVIES.
+       01 MOVIES-REG.
+            05 MOVIES-KEY            PIC 9(005).
+            05 MOVIES-TITLE          PIC X(050).
+            05 MOVIES-GENRE          PIC X(030).
+            05 MOVIES-DURATION       PIC 9(003).
+            05 MOVIES-DISTRIBUTOR    PIC X(040).
+            05 MOVIES-RATING         PIC X(005).
+            05 MOVIES-STATUS-FLAG    PIC X(001).
+                88 MOVIES-ACTIVE             VALUE "A".
+                88 MOVIES-INACTIVE           VALUE "I".
+            05 MOVIES-RELEASE-YEAR   PIC 9(004).
+            05 MOVIES-RENTAL-PRICE   PIC 9(003)V99.
+
+      *---------------------------- ARCHIVE OUTPUT
+       FD MOVIES-ARCHIVE.
+       01 ARCHIVE-REG.
+            05 ARCHIVE-KEY           PIC 9(005).
+            05 ARCHIVE-TITLE         PIC X(050).
+            05 ARCHIVE-GENRE         PIC X(030).
+            05 ARCHIVE-DURATION      PIC 9(003).
+            05 ARCHIVE-DISTRIBUTOR   PIC X(040).
+            05 ARCHIVE-RATING        PIC X(005).
+            05 ARCHIVE-STATUS-FLAG   PIC X(001).
+            05 ARCHIVE-RELEASE-YEAR  PIC 9(004).
+            05 ARCHIVE-RENTAL-PRICE  PIC 9(003)V99.
+
+       WORKING-STORAGE         SECTION.
+      *---------------------------- DATA ENTRY VARIABLES
+       77 WRK-KEY                    PIC X(001).
+       77 WRK-MODE                   PIC X(001) VALUE SPACES.
+           88 WRK-MODE-ARCHIVE               VALUE "A".
+           88 WRK-MODE-RESTORE               VALUE "R".
+       77 WRK-RESTORE-KEY             PIC 9(005) VALUE ZEROS.
+
+      *---------------------------- DISPLAY VARIABLES
+       77 WRK-LINE                   PIC 9(002) VALUE 01.
+
+      *---------------------------- ERROR MESSAGES
+       77 WRK-ERROR-MSG              PIC X(040) VALUE SPACES.
+
+      *---------------------------- ERROR LOG RECORD
+       01 WRK-ERRORLOG-REC.
+            05 WRK-ERRORLOG-PROGRAM   PIC X(012) VALUE "ARCHIVE".
+            05 WRK-ERRORLOG-MESSAGE   PIC X(040) VALUE SPACES.
+
+       01   WRK-MSGS.
+            05 WRK-MSG-CORRUPTED     PIC X(040) VALUE
+               "CORRUPTED FILE".
+            05 WRK-MSG-NOTFOUND      PIC X(040) VALUE
+               "ENTITY NOT FOUND".
+            05 WRK-MSG-OPEN          PIC X(040) VALUE
+               "ERROR WHILE OPENING FILE".
+            05 WRK-MSG-PATH          PIC X(040) VALUE
+               "ERROR ON FILE PATH".
+            05 WRK-MSG-PRESSKEY      PIC X(040) VALUE
+               "PRESS ANY KEY".
+            05 WRK-MSG-READRECORDS   PIC X(040) VALUE
+               "READ RECORDS ".
+            05 WRK-MSG-ARCHIVEDREC   PIC X(040) VALUE
+               "ARCHIVED RECORDS".
+            05 WRK-MSG-UNKNOWN       PIC X(040) VALUE
+               "UNKNOWN ERROR".
+            05 WRK-MSG-BACKUPFAIL    PIC X(040) VALUE
+               "BACKUP FAILED - CONTINUING UNPROTECTED".
+            05 WRK-MSG-NOTARCHIVED   PIC X(040) VALUE
+               "ARCHIVED RECORD NOT FOUND".
+            05 WRK-MSG-DUPLICATED    PIC X(040) VALUE
+               "ENTITY ALREADY EXISTS".
+            05 WRK-MSG-RESTOREDREC   PIC X(040) VALUE
+               "RESTORED RECORDS".
+            05 WRK-MSG-LOCKEDREC     PIC X(040) VALUE
+               "SKIPPED (LOCKED BY ANOTHER USER)".
+
+      *---------------------------- BACKUP SUBPROGRAM RESULT
+       01 WRK-BACKUP-REC.
+            05 WRK-BACKUP-OK         PIC X(001).
+
+      *---------------------------- AUDIT TRAIL
+       01 WRK-AUDIT-REC.
+            05 WRK-AUDIT-OPERATION     PIC X(010).
+            05 WRK-AUDIT-KEY           PIC 9(005).
+            05 WRK-AUDIT-BEFORE.
+                10 WRK-AUDIT-BEFORE-TITLE       PIC X(050).
+                10 WRK-AUDIT-BEFORE-GENRE       PIC X(030).
+                10 WRK-AUDIT-BEFORE-DURATION    PIC 9(003).
+                10 WRK-AUDIT-BEFORE-DISTRIBUTOR PIC X(040).
+                10 WRK-AUDIT-BEFORE-RATING      PIC X(005).
+                10 WRK-AUDIT-BEFORE-STATUS      PIC X(001).
+                10 WRK-AUDIT-BEFORE-YEAR        PIC 9(004).
+                10 WRK-AUDIT-BEFORE-PRICE       PIC 9(003)V99.
+            05 WRK-AUDIT-AFTER.
+                10 WRK-AUDIT-AFTER-TITLE        PIC X(050).
+                10 WRK-AUDIT-AFTER-GENRE        PIC X(030).
+                10 WRK-AUDIT-AFTER-DURATION     PIC 9(003).
+                10 WRK-AUDIT-AFTER-DISTRIBUTOR  PIC X(040).
+                10 WRK-AUDIT-AFTER-RATING       PIC X(005).
+                10 WRK-AUDIT-AFTER-STATUS       PIC X(001).
+                10 WRK-AUDIT-AFTER-YEAR         PIC 9(004).
+                10 WRK-AUDIT-AFTER-PRICE        PIC 9(003)V99.
+
+      *---------------------------- FILE
+       77 MOVIES-STATUS              PIC 9(002) VALUE ZEROS.
+       77 WRK-MOVIES-PATH            PIC X(060) VALUE SPACES.
+       77 ARCHIVE-STATUS             PIC 9(002) VALUE ZEROS.
+       77 WRK-REGQTY                 PIC 9(005) VALUE ZEROS.
+       77 WRK-ARCHIVED-RECORDS       PIC 9(005) VALUE ZEROS.
+       77 WRK-LOCKED-RECORDS         PIC 9(005) VALUE ZEROS.
+
+       LINKAGE                 SECTION.
+      *---------------------------- LINKAGE VARIABLES
+       01 LNK-TITLE.
+            05 LNK-SCREEN-TITLE      PIC X(020).
+            05 LNK-MODULE-TITLE      PIC X(026).
+
+       SCREEN                  SECTION.
+      *---------------------------- ERROR SCREEN
+       01 ERROR-SCREEN.
+            05 MSG-ERROR.
+                10 LINE 18 COLUMN 01 ERASE EOL
+                   BACKGROUND-COLOR 3.
+                10 LINE 18 COLUMN 10 PIC X(040)
+                   BACKGROUND-COLOR 3
+                   USING WRK-ERROR-MSG.
+                10 COLUMN PLUS 2     PIC X(001)
+                   BACKGROUND-COLOR 3
+                   USING WRK-KEY.
+
+      *---------------------------- MODE SELECTION SCREEN
+       01 MODE-SELECT-SCREEN.
+            05 MODE-SELECT FOREGROUND-COLOR 2.
+                10 LINE 08 COLUMN 10
+                   VALUE "(A)RCHIVE INACTIVE OR (R)ESTORE: ".
+                10 COLUMN PLUS 2      PIC X(001)
+                   USING WRK-MODE.
+
+      *---------------------------- RESTORE KEY SCREEN
+       01 RESTORE-KEY-SCREEN.
+            05 RESTORE-KEY-ENTRY FOREGROUND-COLOR 2.
+                10 LINE 10 COLUMN 10 VALUE "ARCHIVED ID TO RESTORE: ".
+                10 COLUMN PLUS 2      PIC 9(005)
+                   USING WRK-RESTORE-KEY
+                   BLANK WHEN ZEROS.
+
+      *---------------------------- SCREEN LAYOUT
+       01 CLEANER-SCREEN.
+            05 CLEAN-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01  PIC X(020) ERASE EOL
+                    BACKGROUND-COLOR 3.
+               10 LINE 01 COLUMN 15  PIC X(020)
+                    BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
+                    FROM LNK-SCREEN-TITLE.
+               10 LINE 02 COLUMN 01  PIC X(025) ERASE EOL
+                    BACKGROUND-COLOR 1.
+               10 LINE 02 COLUMN 14  PIC X(026)
+                    BACKGROUND-COLOR 1 FOREGROUND-COLOR 6
+                    FROM LNK-MODULE-TITLE.
+
+       PROCEDURE               DIVISION USING LNK-TITLE.
+
+       0100-MAIN               SECTION.
+            PERFORM 0200-INITIALIZE.
+            PERFORM 0300-PROCESS.
+            PERFORM 0400-FINALIZE.
+            GOBACK.
+
+       0195-SET-MOVIES-PATH    SECTION.
+            MOVE SPACES TO WRK-MOVIES-PATH.
+            ACCEPT WRK-MOVIES-PATH FROM ENVIRONMENT "MOVIESDAT".
+            IF WRK-MOVIES-PATH = SPACES
+                MOVE "C:\Cobol\Project\Data\MOVIES.DAT"
+                   TO WRK-MOVIES-PATH
+            END-IF.
+
+       0200-INITIALIZE         SECTION.
+            CALL "BACKUP" USING WRK-BACKUP-REC.
+            IF WRK-BACKUP-OK NOT = "Y"
+                MOVE WRK-MSG-BACKUPFAIL TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            END-IF.
+            PERFORM 0195-SET-MOVIES-PATH.
+            OPEN I-O MOVIES.
+            PERFORM 0210-VERIFICATION.
+
+            OPEN I-O MOVIES-ARCHIVE.
+            PERFORM 0215-VERIFICATION-ARCHIVE.
+
+       0210-VERIFICATION       SECTION.
+            EVALUATE MOVIES-STATUS
+              WHEN 0
+                CONTINUE
+              WHEN 30
+                MOVE WRK-MSG-PATH TO WRK-ERROR-MSG
+              WHEN 35
+                MOVE WRK-MSG-OPEN TO WRK-ERROR-MSG
+              WHEN 42
+                MOVE WRK-MSG-CORRUPTED TO WRK-ERROR-MSG
+              WHEN OTHER
+                MOVE WRK-MSG-UNKNOWN TO WRK-ERROR-MSG
+            END-EVALUATE.
+
+            IF WRK-ERROR-MSG NOT EQUAL SPACES
+               PERFORM 9000-MANAGE-ERROR
+            END-IF.
+
+       0215-VERIFICATION-ARCHIVE SECTION.
+            EVALUATE ARCHIVE-STATUS
+              WHEN 0
+                CONTINUE
+              WHEN 30
+                MOVE WRK-MSG-PATH TO WRK-ERROR-MSG
+              WHEN 35
+                OPEN OUTPUT MOVIES-ARCHIVE
+                CLOSE MOVIES-ARCHIVE
+                OPEN I-O MOVIES-ARCHIVE
+                CONTINUE
+              WHEN 42
+                MOVE WRK-MSG-CORRUPTED TO WRK-ERROR-MSG
+              WHEN OTHER
+                MOVE WRK-MSG-UNKNOWN TO WRK-ERROR-MSG
+            END-EVALUATE.
+
+            IF WRK-ERROR-MSG NOT EQUAL SPACES
+               PERFORM 9000-MANAGE-ERROR
+            END-IF.
+
+       0300-PROCESS            SECTION.
+            MOVE ZEROS TO WRK-REGQTY WRK-ARCHIVED-RECORDS.
+            DISPLAY CLEANER-SCREEN.
+            MOVE SPACES TO WRK-MODE.
+            PERFORM UNTIL WRK-MODE-ARCHIVE OR WRK-MODE-RESTORE
+                ACCEPT MODE-SELECT-SCREEN
+            END-PERFORM.
+
+            IF WRK-MODE-ARCHIVE
+                PERFORM 0310-ARCHIVE
+            ELSE
+                PERFORM 0360-RESTORE
+            END-IF.
+
+       0310-ARCHIVE            SECTION.
+            READ MOVIES WITH LOCK
+               INVALID KEY
+                   MOVE WRK-MSG-NOTFOUND TO WRK-ERROR-MSG
+               NOT INVALID KEY
+                   PERFORM 0330-ARCHIVE-PROCESS
+            END-READ.
+            IF WRK-ERROR-MSG NOT EQUAL SPACES
+                PERFORM 9000-MANAGE-ERROR
+            ELSE
+                PERFORM 0350-REPORT-STATISTICS
+            END-IF.
+
+            MOVE SPACES TO WRK-KEY.
+
+       0330-ARCHIVE-PROCESS    SECTION.
+            MOVE ZEROS TO WRK-LOCKED-RECORDS.
+            PERFORM UNTIL MOVIES-STATUS = 10
+               ADD 1 TO WRK-REGQTY
+               IF MOVIES-STATUS = 51
+                   ADD 1 TO WRK-LOCKED-RECORDS
+               ELSE
+                   IF MOVIES-INACTIVE
+                       PERFORM 0335-MOVE-TO-ARCHIVE
+                   ELSE
+                       UNLOCK MOVIES
+                   END-IF
+               END-IF
+
+               READ MOVIES NEXT WITH LOCK
+                   AT END
+                       MOVE 10 TO MOVIES-STATUS
+               END-READ
+            END-PERFORM.
+
+       0335-MOVE-TO-ARCHIVE    SECTION.
+            MOVE MOVIES-KEY            TO ARCHIVE-KEY.
+            MOVE MOVIES-TITLE          TO ARCHIVE-TITLE.
+            MOVE MOVIES-GENRE          TO ARCHIVE-GENRE.
+            MOVE MOVIES-DURATION       TO ARCHIVE-DURATION.
+            MOVE MOVIES-DISTRIBUTOR    TO ARCHIVE-DISTRIBUTOR.
+            MOVE MOVIES-RATING         TO ARCHIVE-RATING.
+            MOVE MOVIES-STATUS-FLAG    TO ARCHIVE-STATUS-FLAG.
+            MOVE MOVIES-RELEASE-YEAR   TO ARCHIVE-RELEASE-YEAR.
+            MOVE MOVIES-RENTAL-PRICE   TO ARCHIVE-RENTAL-PRICE.
+
+            WRITE ARCHIVE-REG
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DELETE MOVIES RECORD
+                   ADD 1 TO WRK-ARCHIVED-RECORDS
+                   PERFORM 0337-AUDIT-ARCHIVE
+            END-WRITE.
+
+       0337-AUDIT-ARCHIVE      SECTION.
+            MOVE "ARCHIVE"          TO WRK-AUDIT-OPERATION.
+            MOVE MOVIES-KEY         TO WRK-AUDIT-KEY.
+            MOVE MOVIES-TITLE       TO WRK-AUDIT-BEFORE-TITLE.
+            MOVE MOVIES-GENRE       TO WRK-AUDIT-BEFORE-GENRE.
+            MOVE MOVIES-DURATION    TO WRK-AUDIT-BEFORE-DURATION.
+            MOVE MOVIES-DISTRIBUTOR TO WRK-AUDIT-BEFORE-DISTRIBUTOR.
+            MOVE MOVIES-RATING      TO WRK-AUDIT-BEFORE-RATING.
+            MOVE MOVIES-STATUS-FLAG TO WRK-AUDIT-BEFORE-STATUS.
+            MOVE MOVIES-RELEASE-YEAR
+                                    TO WRK-AUDIT-BEFORE-YEAR.
+            MOVE MOVIES-RENTAL-PRICE
+                                    TO WRK-AUDIT-BEFORE-PRICE.
+            MOVE SPACES TO WRK-AUDIT-AFTER-TITLE WRK-AUDIT-AFTER-GENRE
+               WRK-AUDIT-AFTER-DISTRIBUTOR WRK-AUDIT-AFTER-RATING
+               WRK-AUDIT-AFTER-STATUS.
+            MOVE ZEROS  TO WRK-AUDIT-AFTER-DURATION
+               WRK-AUDIT-AFTER-YEAR WRK-AUDIT-AFTER-PRICE.
+            CALL "AUDITLOG" USING WRK-AUDIT-REC.
+
+       0360-RESTORE            SECTION.
+            MOVE ZEROS TO WRK-RESTORE-KEY.
+            DISPLAY RESTORE-KEY-SCREEN.
+            ACCEPT RESTORE-KEY-SCREEN.
+
+            MOVE WRK-RESTORE-KEY TO ARCHIVE-KEY.
+            READ MOVIES-ARCHIVE
+               INVALID KEY
+                   MOVE WRK-MSG-NOTARCHIVED TO WRK-ERROR-MSG
+               NOT INVALID KEY
+                   PERFORM 0365-RESTORE-PROCESS
+            END-READ.
+
+            IF WRK-ERROR-MSG NOT EQUAL SPACES
+                PERFORM 9000-MANAGE-ERROR
+            ELSE
+                PERFORM 0370-REPORT-RESTORE-STATISTICS
+            END-IF.
+
+            MOVE SPACES TO WRK-KEY.
+
+       0365-RESTORE-PROCESS    SECTION.
+            MOVE ARCHIVE-KEY           TO MOVIES-KEY.
+            MOVE ARCHIVE-TITLE         TO MOVIES-TITLE.
+            MOVE ARCHIVE-GENRE         TO MOVIES-GENRE.
+            MOVE ARCHIVE-DURATION      TO MOVIES-DURATION.
+            MOVE ARCHIVE-DISTRIBUTOR   TO MOVIES-DISTRIBUTOR.
+            MOVE ARCHIVE-RATING        TO MOVIES-RATING.
+            MOVE ARCHIVE-STATUS-FLAG   TO MOVIES-STATUS-FLAG.
+            MOVE ARCHIVE-RELEASE-YEAR  TO MOVIES-RELEASE-YEAR.
+            MOVE ARCHIVE-RENTAL-PRICE  TO MOVIES-RENTAL-PRICE.
+
+            WRITE MOVIES-REG
+               INVALID KEY
+                   MOVE WRK-MSG-DUPLICATED TO WRK-ERROR-MSG
+               NOT INVALID KEY
+                   DELETE MOVIES-ARCHIVE RECORD
+                   ADD 1 TO WRK-ARCHIVED-RECORDS
+                   PERFORM 0367-AUDIT-RESTORE
+            END-WRITE.
+
+       0367-AUDIT-RESTORE      SECTION.
+            MOVE "RESTORE"          TO WRK-AUDIT-OPERATION.
+            MOVE MOVIES-KEY         TO WRK-AUDIT-KEY.
+            MOVE SPACES TO WRK-AUDIT-BEFORE-TITLE WRK-AUDIT-BEFORE-GENRE
+               WRK-AUDIT-BEFORE-DISTRIBUTOR WRK-AUDIT-BEFORE-RATING
+               WRK-AUDIT-BEFORE-STATUS.
+            MOVE ZEROS  TO WRK-AUDIT-BEFORE-DURATION
+               WRK-AUDIT-BEFORE-YEAR WRK-AUDIT-BEFORE-PRICE.
+            MOVE MOVIES-TITLE       TO WRK-AUDIT-AFTER-TITLE.
+            MOVE MOVIES-GENRE       TO WRK-AUDIT-AFTER-GENRE.
+            MOVE MOVIES-DURATION    TO WRK-AUDIT-AFTER-DURATION.
+            MOVE MOVIES-DISTRIBUTOR TO WRK-AUDIT-AFTER-DISTRIBUTOR.
+            MOVE MOVIES-RATING      TO WRK-AUDIT-AFTER-RATING.
+            MOVE MOVIES-STATUS-FLAG TO WRK-AUDIT-AFTER-STATUS.
+            MOVE MOVIES-RELEASE-YEAR
+                                    TO WRK-AUDIT-AFTER-YEAR.
+            MOVE MOVIES-RENTAL-PRICE
+                                    TO WRK-AUDIT-AFTER-PRICE.
+            CALL "AUDITLOG" USING WRK-AUDIT-REC.
+
+       0370-REPORT-RESTORE-STATISTICS SECTION.
+            MOVE 18 TO WRK-LINE.
+            DISPLAY WRK-MSG-RESTOREDREC LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            DISPLAY WRK-ARCHIVED-RECORDS LINE WRK-LINE COLUMN 28
+               BACKGROUND-COLOR 3.
+
+            ADD 1 TO WRK-LINE.
+            DISPLAY WRK-MSG-PRESSKEY    LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            ACCEPT WRK-KEY              LINE WRK-LINE COLUMN 49
+               BACKGROUND-COLOR 3.
+
+       0350-REPORT-STATISTICS  SECTION.
+            MOVE 18 TO WRK-LINE.
+            DISPLAY WRK-MSG-READRECORDS LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            DISPLAY WRK-REGQTY          LINE WRK-LINE COLUMN 26
+               BACKGROUND-COLOR 3.
+
+            ADD 1 TO WRK-LINE.
+            DISPLAY WRK-MSG-ARCHIVEDREC LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            DISPLAY WRK-ARCHIVED-RECORDS LINE WRK-LINE COLUMN 30
+               BACKGROUND-COLOR 3.
+
+            ADD 1 TO WRK-LINE.
+            DISPLAY WRK-MSG-LOCKEDREC   LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            DISPLAY WRK-LOCKED-RECORDS  LINE WRK-LINE COLUMN 44
+               BACKGROUND-COLOR 3.
+
+            ADD 1 TO WRK-LINE.
+            DISPLAY WRK-MSG-PRESSKEY    LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            ACCEPT WRK-KEY              LINE WRK-LINE COLUMN 49
+               BACKGROUND-COLOR 3.
+
+       0400-FINALIZE           SECTION.
+            CLOSE MOVIES.
+            CLOSE MOVIES-ARCHIVE.
+            GOBACK.
+
+       9000-MANAGE-ERROR       SECTION.
+            ACCEPT ERROR-SCREEN.
+            MOVE WRK-ERROR-MSG TO WRK-ERRORLOG-MESSAGE.
+            CALL "ERRORLOG" USING WRK-ERRORLOG-REC.
+            MOVE SPACES TO WRK-ERROR-MSG.
