@@ -0,0 +1,400 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. UPDATE.
+      ******************************************************************
+      * Author: ALEXANDRE PEDRO
+      * Company: XPTO
+      * Date: 07/04/2025
+      * Purpose: UPDATE MOVIES ON MOVIES.DAT
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT       IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+      *      MOVIES.DAT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      MOVIESDAT - SEE 0195-SET-MOVIES-PATH FOR THE DEFAULT
+             SELECT MOVIES ASSIGN TO WRK-MOVIES-PATH
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             LOCK MODE IS MANUAL WITH LOCK ON RECORD
+             FILE STATUS IS MOVIES-STATUS MOVIES-STATUS-2
+             RECORD KEY IS MOVIES-KEY.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+      *---------------------------- FILE DESCRIPTION
+       FD MOVIES.
+       01 MOVIES-REG.
+            05 MOVIES-KEY            PIC 9(005).
+            05 MOVIES-TITLE          PIC X(050).
+            05 MOVIES-GENRE          PIC X(030).
+            05 MOVIES-DURATION       PIC 9(003).
+            05 MOVIES-DISTRIBUTOR    PIC X(040).
+            05 MOVIES-RATING         PIC X(005).
+            05 MOVIES-STATUS-FLAG    PIC X(001).
+                88 MOVIES-ACTIVE             VALUE "A".
+                88 MOVIES-INACTIVE           VALUE "I".
+            05 MOVIES-RELEASE-YEAR   PIC 9(004).
+            05 MOVIES-RENTAL-PRICE   PIC 9(003)V99.
+
+       WORKING-STORAGE         SECTION.
+      *---------------------------- DATA ENTRY VARIABLES
+       77 WRK-KEY                    PIC X(001).
+
+      *---------------------------- DISPLAY VARIABLES
+       77 WRK-INSTRUCTIONS           PIC X(040) VALUE SPACES.
+       77 WRK-LINE                   PIC 9(002) VALUE 01.
+
+      *---------------------------- ERROR MESSAGES
+       77 WRK-ERROR-MSG              PIC X(040) VALUE SPACES.
+
+       01   WRK-MSGS.
+            05 WRK-MSG-CORRUPTED     PIC X(040) VALUE
+               "CORRUPTED FILE".
+            05 WRK-MSG-DATA          PIC X(040) VALUE
+               "CORRECT THE FIELDS. THEN PRESS ENTER".
+            05 WRK-MSG-NOTFOUND      PIC X(040) VALUE
+               "ENTITY NOT FOUND".
+            05 WRK-MSG-NOTUPDATED    PIC X(040) VALUE
+               "ERROR WHILE UPDATING ENTITY".
+            05 WRK-MSG-OPEN          PIC X(040) VALUE
+               "ERROR WHILE OPENING FILE".
+            05 WRK-MSG-PATH          PIC X(040) VALUE
+               "ERROR ON FILE PATH".
+            05 WRK-MSG-PROCEED       PIC X(040) VALUE
+               "DO YOU WANT TO PROCEED (Y/N)?".
+            05 WRK-MSG-UPDATED       PIC X(040) VALUE
+               "UPDATED ENTITY".
+            05 WRK-MSG-UNKNOWN       PIC X(040) VALUE
+               "UNKNOWN ERROR".
+            05 WRK-MSG-BADGENRE      PIC X(040) VALUE
+               "INVALID GENRE - SEE APPROVED LIST".
+            05 WRK-MSG-BADRATING     PIC X(040) VALUE
+               "INVALID RATING - SEE APPROVED LIST".
+            05 WRK-MSG-LOCKED        PIC X(040) VALUE
+               "ENTITY LOCKED BY ANOTHER USER - RETRY".
+            05 WRK-MSG-BACKUPFAIL    PIC X(040) VALUE
+               "BACKUP FAILED - CONTINUING UNPROTECTED".
+
+      *---------------------------- BACKUP SUBPROGRAM RESULT
+       01 WRK-BACKUP-REC.
+            05 WRK-BACKUP-OK         PIC X(001).
+
+      *---------------------------- APPROVED GENRE LIST
+       01 WRK-GENRE-TABLE.
+            05 FILLER                PIC X(008) VALUE "ACTION".
+            05 FILLER                PIC X(008) VALUE "COMEDY".
+            05 FILLER                PIC X(008) VALUE "DRAMA".
+            05 FILLER                PIC X(008) VALUE "HORROR".
+            05 FILLER                PIC X(008) VALUE "THRILLER".
+            05 FILLER                PIC X(008) VALUE "ROMANCE".
+            05 FILLER                PIC X(008) VALUE "SCIFI".
+            05 FILLER                PIC X(008) VALUE "FANTASY".
+            05 FILLER                PIC X(008) VALUE "MUSICAL".
+            05 FILLER                PIC X(008) VALUE "WESTERN".
+            05 FILLER                PIC X(008) VALUE "FAMILY".
+            05 FILLER                PIC X(008) VALUE "DOCUMENT".
+       01 WRK-GENRE-TABLE-R REDEFINES WRK-GENRE-TABLE.
+            05 WRK-GENRE-ENTRY        PIC X(008) OCCURS 12 TIMES.
+       77 WRK-GENRE-IDX               PIC 9(002) VALUE ZEROS.
+       77 WRK-VALID-FLAG              PIC X(001) VALUE "N".
+
+      *---------------------------- APPROVED RATING LIST
+       01 WRK-RATING-TABLE.
+            05 FILLER                PIC X(005) VALUE "G".
+            05 FILLER                PIC X(005) VALUE "PG".
+            05 FILLER                PIC X(005) VALUE "PG-13".
+            05 FILLER                PIC X(005) VALUE "R".
+            05 FILLER                PIC X(005) VALUE "NC-17".
+       01 WRK-RATING-TABLE-R REDEFINES WRK-RATING-TABLE.
+            05 WRK-RATING-ENTRY       PIC X(005) OCCURS 5 TIMES.
+       77 WRK-RATING-IDX              PIC 9(002) VALUE ZEROS.
+       77 WRK-RATING-VALID-FLAG       PIC X(001) VALUE "N".
+
+      *---------------------------- FILE
+       77 MOVIES-STATUS              PIC 9(002) VALUE ZEROS.
+       77 MOVIES-STATUS-2            PIC X(002) VALUE SPACES.
+       77 WRK-MOVIES-PATH            PIC X(060) VALUE SPACES.
+
+      *---------------------------- BEFORE-IMAGE FOR AUDIT TRAIL
+       01 WRK-BEFORE-REC.
+            05 WRK-BEFORE-TITLE       PIC X(050).
+            05 WRK-BEFORE-GENRE       PIC X(030).
+            05 WRK-BEFORE-DURATION    PIC 9(003).
+            05 WRK-BEFORE-DISTRIBUTOR PIC X(040).
+            05 WRK-BEFORE-RATING      PIC X(005).
+            05 WRK-BEFORE-STATUS      PIC X(001).
+            05 WRK-BEFORE-YEAR        PIC 9(004).
+            05 WRK-BEFORE-PRICE       PIC 9(003)V99.
+
+      *---------------------------- AUDIT TRAIL
+       01 WRK-AUDIT-REC.
+            05 WRK-AUDIT-OPERATION     PIC X(010).
+            05 WRK-AUDIT-KEY           PIC 9(005).
+            05 WRK-AUDIT-BEFORE.
+                10 WRK-AUDIT-BEFORE-TITLE       PIC X(050).
+                10 WRK-AUDIT-BEFORE-GENRE       PIC X(030).
+                10 WRK-AUDIT-BEFORE-DURATION    PIC 9(003).
+                10 WRK-AUDIT-BEFORE-DISTRIBUTOR PIC X(040).
+                10 WRK-AUDIT-BEFORE-RATING      PIC X(005).
+                10 WRK-AUDIT-BEFORE-STATUS      PIC X(001).
+                10 WRK-AUDIT-BEFORE-YEAR        PIC 9(004).
+                10 WRK-AUDIT-BEFORE-PRICE       PIC 9(003)V99.
+            05 WRK-AUDIT-AFTER.
+                10 WRK-AUDIT-AFTER-TITLE        PIC X(050).
+                10 WRK-AUDIT-AFTER-GENRE        PIC X(030).
+                10 WRK-AUDIT-AFTER-DURATION     PIC 9(003).
+                10 WRK-AUDIT-AFTER-DISTRIBUTOR  PIC X(040).
+                10 WRK-AUDIT-AFTER-RATING       PIC X(005).
+                10 WRK-AUDIT-AFTER-STATUS       PIC X(001).
+                10 WRK-AUDIT-AFTER-YEAR         PIC 9(004).
+                10 WRK-AUDIT-AFTER-PRICE        PIC 9(003)V99.
+
+       LINKAGE                 SECTION.
+      *---------------------------- LINKAGE VARIABLES
+       01 LNK-TITLE.
+            05 LNK-SCREEN-TITLE      PIC X(020).
+            05 LNK-MODULE-TITLE      PIC X(026).
+
+       SCREEN                  SECTION.
+      *---------------------------- ERROR SCREEN
+       01 ERROR-SCREEN.
+            05 MSG-ERROR.
+                10 LINE 18 COLUMN 01 ERASE EOL
+                   BACKGROUND-COLOR 3.
+                10 LINE 18 COLUMN 10 PIC X(040)
+                   BACKGROUND-COLOR 3
+                   USING WRK-ERROR-MSG.
+                10 COLUMN PLUS 2     PIC X(001)
+                   BACKGROUND-COLOR 3
+                   USING WRK-KEY.
+
+      *---------------------------- MOVIE DATA SCREEN
+       01 ENTITY-DATA-SCREEN.
+            05 INFO-ENTITY.
+                10 LINE 05 COLUMN 10  PIC X(040)
+                   USING WRK-INSTRUCTIONS.
+            05 QUERY-KEY FOREGROUND-COLOR 2.
+                10 LINE 10 COLUMN 10 VALUE "ID: ".
+                10 COLUMN PLUS 2     PIC 9(005) USING MOVIES-KEY
+                   BLANK WHEN ZEROS.
+            05 ENTITY-DATA.
+                10 LINE 11 COLUMN 10 VALUE "TITLE: ".
+                10 COLUMN PLUS 2     PIC X(050) USING MOVIES-TITLE.
+                10 LINE 12 COLUMN 10 VALUE "GENRE: ".
+                10 COLUMN PLUS 2     PIC X(030) USING MOVIES-GENRE.
+                10 LINE 13 COLUMN 10 VALUE "DURATION: ".
+                10 COLUMN PLUS 2     PIC 9(003) USING MOVIES-DURATION
+                   BLANK WHEN ZEROS.
+                10 LINE 14 COLUMN 10 VALUE "DISTRIBUTOR: ".
+                10 COLUMN PLUS 2     PIC X(040)
+                   USING MOVIES-DISTRIBUTOR.
+                10 LINE 15 COLUMN 10 VALUE "RATING: ".
+                10 COLUMN PLUS 2     PIC X(005) USING MOVIES-RATING.
+                10 LINE 16 COLUMN 10 VALUE "RELEASE YEAR: ".
+                10 COLUMN PLUS 2     PIC 9(004)
+                   USING MOVIES-RELEASE-YEAR BLANK WHEN ZEROS.
+                10 LINE 17 COLUMN 10 VALUE "RENTAL PRICE: ".
+                10 COLUMN PLUS 2     PIC 9(003)V99
+                   USING MOVIES-RENTAL-PRICE BLANK WHEN ZEROS.
+
+      *---------------------------- SCREEN LAYOUT
+       01 CLEANER-SCREEN.
+            05 CLEAN-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01  PIC X(020) ERASE EOL
+                    BACKGROUND-COLOR 3.
+               10 LINE 01 COLUMN 15  PIC X(020)
+                    BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
+                    FROM LNK-SCREEN-TITLE.
+               10 LINE 02 COLUMN 01  PIC X(025) ERASE EOL
+                    BACKGROUND-COLOR 1.
+               10 LINE 02 COLUMN 14  PIC X(026)
+                    BACKGROUND-COLOR 1 FOREGROUND-COLOR 6
+                    FROM LNK-MODULE-TITLE.
+
+       PROCEDURE               DIVISION USING LNK-TITLE.
+
+       0100-MAIN               SECTION.
+            PERFORM 0200-INITIALIZE.
+            PERFORM 0300-PROCESS.
+            PERFORM 0400-FINALIZE.
+            GOBACK.
+
+       0195-SET-MOVIES-PATH    SECTION.
+            MOVE SPACES TO WRK-MOVIES-PATH.
+            ACCEPT WRK-MOVIES-PATH FROM ENVIRONMENT "MOVIESDAT".
+            IF WRK-MOVIES-PATH = SPACES
+                MOVE "C:\Cobol\Project\Data\MOVIES.DAT"
+                   TO WRK-MOVIES-PATH
+            END-IF.
+
+       0200-INITIALIZE         SECTION.
+            CALL "BACKUP" USING WRK-BACKUP-REC.
+            IF WRK-BACKUP-OK NOT = "Y"
+                MOVE WRK-MSG-BACKUPFAIL TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            END-IF.
+            PERFORM 0195-SET-MOVIES-PATH.
+            OPEN I-O MOVIES.
+            PERFORM 0210-VERIFICATION.
+
+       0210-VERIFICATION       SECTION.
+       0211-VERIFICATION-MOVIES.
+            EVALUATE MOVIES-STATUS
+              WHEN 0
+                CONTINUE
+              WHEN 30
+                MOVE WRK-MSG-PATH TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+              WHEN 35
+                MOVE WRK-MSG-OPEN TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+              WHEN 42
+                MOVE WRK-MSG-CORRUPTED TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            END-EVALUATE.
+
+       0300-PROCESS            SECTION.
+            MOVE SPACES TO MOVIES-TITLE MOVIES-GENRE MOVIES-DISTRIBUTOR
+               MOVIES-RATING.
+            MOVE ZEROS TO MOVIES-KEY MOVIES-DURATION
+               MOVIES-RELEASE-YEAR MOVIES-RENTAL-PRICE.
+
+            DISPLAY CLEANER-SCREEN.
+            MOVE "ENTER AN ID AND PRESS ENTER" TO WRK-INSTRUCTIONS.
+            DISPLAY ENTITY-DATA-SCREEN.
+            ACCEPT QUERY-KEY.
+            PERFORM 0310-READ.
+
+       0310-READ.
+            READ MOVIES WITH LOCK
+               INVALID KEY
+                   MOVE WRK-MSG-NOTFOUND TO WRK-ERROR-MSG
+                   PERFORM 9000-MANAGE-ERROR
+               NOT INVALID KEY
+                   IF MOVIES-STATUS = 51
+                       MOVE WRK-MSG-LOCKED TO WRK-ERROR-MSG
+                       PERFORM 9000-MANAGE-ERROR
+                   ELSE
+                       MOVE WRK-MSG-DATA TO WRK-INSTRUCTIONS
+                       DISPLAY ENTITY-DATA-SCREEN
+                       PERFORM 0311-SAVE-BEFORE-IMAGE
+                       PERFORM 0312-ACCEPT-DATA
+                       PERFORM 0320-CONFIRM-REWRITE
+                   END-IF
+            END-READ.
+
+       0311-SAVE-BEFORE-IMAGE.
+            MOVE MOVIES-TITLE       TO WRK-BEFORE-TITLE.
+            MOVE MOVIES-GENRE       TO WRK-BEFORE-GENRE.
+            MOVE MOVIES-DURATION    TO WRK-BEFORE-DURATION.
+            MOVE MOVIES-DISTRIBUTOR TO WRK-BEFORE-DISTRIBUTOR.
+            MOVE MOVIES-RATING      TO WRK-BEFORE-RATING.
+            MOVE MOVIES-STATUS-FLAG TO WRK-BEFORE-STATUS.
+            MOVE MOVIES-RELEASE-YEAR
+                                    TO WRK-BEFORE-YEAR.
+            MOVE MOVIES-RENTAL-PRICE
+                                    TO WRK-BEFORE-PRICE.
+
+       0312-ACCEPT-DATA.
+            ACCEPT ENTITY-DATA.
+            PERFORM 0313-VALIDATE-GENRE.
+            PERFORM UNTIL WRK-VALID-FLAG = "Y"
+               MOVE WRK-MSG-BADGENRE TO WRK-ERROR-MSG
+               PERFORM 9000-MANAGE-ERROR
+               ACCEPT ENTITY-DATA
+               PERFORM 0313-VALIDATE-GENRE
+            END-PERFORM.
+
+            PERFORM 0316-VALIDATE-RATING.
+            PERFORM UNTIL WRK-RATING-VALID-FLAG = "Y"
+               MOVE WRK-MSG-BADRATING TO WRK-ERROR-MSG
+               PERFORM 9000-MANAGE-ERROR
+               ACCEPT ENTITY-DATA
+               PERFORM 0313-VALIDATE-GENRE
+               PERFORM UNTIL WRK-VALID-FLAG = "Y"
+                  MOVE WRK-MSG-BADGENRE TO WRK-ERROR-MSG
+                  PERFORM 9000-MANAGE-ERROR
+                  ACCEPT ENTITY-DATA
+                  PERFORM 0313-VALIDATE-GENRE
+               END-PERFORM
+               PERFORM 0316-VALIDATE-RATING
+            END-PERFORM.
+
+       0313-VALIDATE-GENRE.
+            MOVE "N" TO WRK-VALID-FLAG.
+            PERFORM VARYING WRK-GENRE-IDX FROM 1 BY 1
+                  UNTIL WRK-GENRE-IDX > 12
+               IF MOVIES-GENRE = WRK-GENRE-ENTRY(WRK-GENRE-IDX)
+                   MOVE "Y" TO WRK-VALID-FLAG
+               END-IF
+            END-PERFORM.
+
+       0316-VALIDATE-RATING.
+            MOVE "N" TO WRK-RATING-VALID-FLAG.
+            PERFORM VARYING WRK-RATING-IDX FROM 1 BY 1
+                  UNTIL WRK-RATING-IDX > 5
+               IF MOVIES-RATING = WRK-RATING-ENTRY(WRK-RATING-IDX)
+                   MOVE "Y" TO WRK-RATING-VALID-FLAG
+               END-IF
+            END-PERFORM.
+
+       0320-CONFIRM-REWRITE.
+            MOVE 18 TO WRK-LINE.
+            DISPLAY WRK-MSG-PROCEED LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            ACCEPT WRK-KEY LINE WRK-LINE COLUMN 51
+               BACKGROUND-COLOR 3.
+
+            IF WRK-KEY = "Y" OR WRK-KEY = "y"
+               MOVE SPACES TO WRK-KEY
+               PERFORM 0330-REWRITE
+            ELSE
+               UNLOCK MOVIES
+            END-IF.
+
+       0330-REWRITE.
+            REWRITE MOVIES-REG
+               INVALID KEY
+                   MOVE WRK-MSG-NOTUPDATED TO WRK-ERROR-MSG
+               NOT INVALID KEY
+                   MOVE WRK-MSG-UPDATED TO WRK-ERROR-MSG
+                   PERFORM 0335-AUDIT-WRITE
+            END-REWRITE.
+            UNLOCK MOVIES.
+            PERFORM 9000-MANAGE-ERROR.
+
+       0335-AUDIT-WRITE.
+            MOVE "UPDATE"              TO WRK-AUDIT-OPERATION.
+            MOVE MOVIES-KEY            TO WRK-AUDIT-KEY.
+            MOVE WRK-BEFORE-TITLE      TO WRK-AUDIT-BEFORE-TITLE.
+            MOVE WRK-BEFORE-GENRE      TO WRK-AUDIT-BEFORE-GENRE.
+            MOVE WRK-BEFORE-DURATION   TO WRK-AUDIT-BEFORE-DURATION.
+            MOVE WRK-BEFORE-DISTRIBUTOR
+                                       TO WRK-AUDIT-BEFORE-DISTRIBUTOR.
+            MOVE WRK-BEFORE-RATING     TO WRK-AUDIT-BEFORE-RATING.
+            MOVE WRK-BEFORE-STATUS     TO WRK-AUDIT-BEFORE-STATUS.
+            MOVE WRK-BEFORE-YEAR       TO WRK-AUDIT-BEFORE-YEAR.
+            MOVE WRK-BEFORE-PRICE      TO WRK-AUDIT-BEFORE-PRICE.
+            MOVE MOVIES-TITLE          TO WRK-AUDIT-AFTER-TITLE.
+            MOVE MOVIES-GENRE          TO WRK-AUDIT-AFTER-GENRE.
+            MOVE MOVIES-DURATION       TO WRK-AUDIT-AFTER-DURATION.
+            MOVE MOVIES-DISTRIBUTOR    TO WRK-AUDIT-AFTER-DISTRIBUTOR.
+            MOVE MOVIES-RATING         TO WRK-AUDIT-AFTER-RATING.
+            MOVE MOVIES-STATUS-FLAG    TO WRK-AUDIT-AFTER-STATUS.
+            MOVE MOVIES-RELEASE-YEAR   TO WRK-AUDIT-AFTER-YEAR.
+            MOVE MOVIES-RENTAL-PRICE   TO WRK-AUDIT-AFTER-PRICE.
+            CALL "AUDITLOG" USING WRK-AUDIT-REC.
+
+       0400-FINALIZE           SECTION.
+            CLOSE MOVIES.
+            GOBACK.
+
+       9000-MANAGE-ERROR       SECTION.
+            MOVE SPACES TO WRK-KEY.
+            ACCEPT ERROR-SCREEN.
+            MOVE SPACES TO WRK-ERROR-MSG WRK-INSTRUCTIONS.
