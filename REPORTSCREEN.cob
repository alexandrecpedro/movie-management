@@ -14,25 +14,42 @@
 
        INPUT-OUTPUT            SECTION.
        FILE-CONTROL.
-      *      SELECT MOVIES ASSIGN TO "./Data/MOVIES.DAT"
-            SELECT MOVIES ASSIGN TO "C:\Cobol\Project\Data\MOVIES.DAT"
+      *      MOVIES.DAT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      MOVIESDAT - SEE 0195-SET-MOVIES-PATH FOR THE DEFAULT
+            SELECT MOVIES ASSIGN TO WRK-MOVIES-PATH
             ORGANIZATION IS INDEXED
-            ACCESS MODE IS SEQUENTIAL
+            ACCESS MODE IS DYNAMIC
             FILE STATUS IS MOVIES-STATUS
             RECORD KEY IS MOVIES-KEY.
 
+            SELECT SORT-MOVIES ASSIGN TO "SORTWK1".
+
        DATA                    DIVISION.
        FILE                    SECTION.
       *---------------------------- FILE DESCRIPTION
        FD MOVIES.
        01 MOVIES-REG.
             05 MOVIES-KEY            PIC 9(005).
-            05 MOVIES-TITLE          PIC X(030).
-            05 MOVIES-GENRE          PIC X(008).
+            05 MOVIES-TITLE          PIC X(050).
+            05 MOVIES-GENRE          PIC X(030).
             05 MOVIES-DURATION       PIC 9(003).
-            05 MOVIES-DISTRIBUTOR    PIC X(015).
-            05 MOVIES-RATING         PIC 9(002).
+            05 MOVIES-DISTRIBUTOR    PIC X(040).
+            05 MOVIES-RATING         PIC X(005).
+            05 MOVIES-STATUS-FLAG    PIC X(001).
+                88 MOVIES-ACTIVE             VALUE "A".
+                88 MOVIES-INACTIVE           VALUE "I".
+            05 MOVIES-RELEASE-YEAR   PIC 9(004).
+            05 MOVIES-RENTAL-PRICE   PIC 9(003)V99.
 
+      *---------------------------- SORT WORK FILE (GROUPED REPORT)
+       SD SORT-MOVIES.
+       01 SORT-MOVIES-REC.
+            05 SORT-KEY              PIC 9(005).
+            05 SORT-TITLE            PIC X(050).
+            05 SORT-GENRE            PIC X(030).
+            05 SORT-DURATION         PIC 9(003).
+            05 SORT-DISTRIBUTOR      PIC X(040).
+            05 SORT-RATING           PIC X(005).
 
        WORKING-STORAGE         SECTION.
       *---------------------------- DATA ENTRY VARIABLES
@@ -43,6 +60,14 @@
 
       *---------------------------- ERROR MESSAGES
        77 WRK-ERROR-MSG              PIC X(040) VALUE SPACES.
+       77 WRK-LOGERROR-FLAG          PIC X(001) VALUE "Y".
+           88 WRK-LOG-THIS-ERROR         VALUE "Y".
+           88 WRK-SKIP-ERRORLOG          VALUE "N".
+
+      *---------------------------- ERROR LOG RECORD
+       01 WRK-ERRORLOG-REC.
+            05 WRK-ERRORLOG-PROGRAM   PIC X(012) VALUE "REPORTSCREEN".
+            05 WRK-ERRORLOG-MESSAGE   PIC X(040) VALUE SPACES.
 
        01   WRK-MSGS.
             05 WRK-MSG-CORRUPTED     PIC X(040) VALUE
@@ -55,25 +80,104 @@
                "ERROR ON FILE PATH".
             05 WRK-MSG-PRESSKEY      PIC X(040) VALUE
                "PRESS ANY KEY".
+            05 WRK-MSG-PAGENAV       PIC X(040) VALUE
+               "N-NEXT PAGE  P-PREVIOUS PAGE".
+            05 WRK-MSG-NOPREVPAGE    PIC X(040) VALUE
+               "ALREADY AT FIRST PAGE".
             05 WRK-MSG-READRECORDS   PIC X(040) VALUE
                "READ RECORDS".
             05 WRK-MSG-REPORT        PIC X(040) VALUE
                "MOVIES REPORT".
             05 WRK-MSG-UNKNOWN       PIC X(040) VALUE
                "UNKNOWN ERROR".
+            05 WRK-MSG-GROUPBY       PIC X(040) VALUE
+               "GROUP BY (G)ENRE/(D)ISTRIBUTOR/(N)ONE?".
+            05 WRK-MSG-AVGDUR        PIC X(040) VALUE
+               "AVERAGE DURATION".
+            05 WRK-MSG-BYGENRE       PIC X(040) VALUE
+               "RECORDS BY GENRE".
+            05 WRK-MSG-BYRATING      PIC X(040) VALUE
+               "RECORDS BY RATING".
+
+      *---------------------------- GENRE LIST (STATISTICS BREAKDOWN)
+       01 WRK-GENRE-TABLE.
+            05 FILLER                PIC X(008) VALUE "ACTION".
+            05 FILLER                PIC X(008) VALUE "COMEDY".
+            05 FILLER                PIC X(008) VALUE "DRAMA".
+            05 FILLER                PIC X(008) VALUE "HORROR".
+            05 FILLER                PIC X(008) VALUE "THRILLER".
+            05 FILLER                PIC X(008) VALUE "ROMANCE".
+            05 FILLER                PIC X(008) VALUE "SCIFI".
+            05 FILLER                PIC X(008) VALUE "FANTASY".
+            05 FILLER                PIC X(008) VALUE "MUSICAL".
+            05 FILLER                PIC X(008) VALUE "WESTERN".
+            05 FILLER                PIC X(008) VALUE "FAMILY".
+            05 FILLER                PIC X(008) VALUE "DOCUMENT".
+       01 WRK-GENRE-TABLE-R REDEFINES WRK-GENRE-TABLE.
+            05 WRK-GENRE-ENTRY        PIC X(008) OCCURS 12 TIMES.
+       01 WRK-GENRE-COUNT-TABLE.
+            05 WRK-GENRE-COUNT        PIC 9(005) OCCURS 12 TIMES
+               VALUE ZEROS.
+
+      *---------------------------- RATING LIST (STATISTICS BREAKDOWN)
+       01 WRK-RATING-TABLE.
+            05 FILLER                PIC X(005) VALUE "G".
+            05 FILLER                PIC X(005) VALUE "PG".
+            05 FILLER                PIC X(005) VALUE "PG-13".
+            05 FILLER                PIC X(005) VALUE "R".
+            05 FILLER                PIC X(005) VALUE "NC-17".
+       01 WRK-RATING-TABLE-R REDEFINES WRK-RATING-TABLE.
+            05 WRK-RATING-ENTRY       PIC X(005) OCCURS 5 TIMES.
+       01 WRK-RATING-COUNT-TABLE.
+            05 WRK-RATING-COUNT       PIC 9(005) OCCURS 5 TIMES
+               VALUE ZEROS.
+
+       77 WRK-STAT-IDX               PIC 9(002) VALUE ZEROS.
+       77 WRK-TALLY-GENRE            PIC X(008) VALUE SPACES.
+       77 WRK-TALLY-RATING           PIC X(005) VALUE SPACES.
+       77 WRK-TALLY-DURATION         PIC 9(003) VALUE ZEROS.
+       77 WRK-DURATION-SUM           PIC 9(007) VALUE ZEROS.
+       77 WRK-DURATION-AVG           PIC 9(005) VALUE ZEROS.
 
       *---------------------------- FILE
        77 MOVIES-STATUS              PIC 9(002) VALUE ZEROS.
+       77 WRK-MOVIES-PATH            PIC X(060) VALUE SPACES.
        77 WRK-COUNTLINE              PIC 9(003) VALUE ZEROS.
-       77 WRK-PAGE                   PIC 9(002) VALUE ZEROS.
+       77 WRK-PAGE                   PIC 9(004) VALUE ZEROS.
        77 WRK-REGQTY                 PIC 9(005) VALUE ZEROS.
+
+      *---------------------------- PAGE BACK/FORWARD NAVIGATION
+      *      9999 PAGES OF 5 LINES COVERS A 49995-RECORD CATALOG -
+      *      FAR PAST ANY REALISTIC CATALOG SIZE FOR THIS SYSTEM.
+       77 WRK-PAGE-NAV                PIC X(001) VALUE SPACE.
+       01 WRK-PAGE-KEYS.
+            05 WRK-PAGE-KEY          PIC 9(005) OCCURS 9999 TIMES
+               VALUE ZEROS.
+
+      *---------------------------- GROUPED REPORT CONTROLS
+       77 WRK-GROUP-BY                PIC X(001) VALUE "N".
+       77 WRK-CURR-GROUP              PIC X(040) VALUE SPACES.
+       77 WRK-PREV-GROUP              PIC X(040) VALUE SPACES.
+       77 WRK-GROUP-COUNT             PIC 9(005) VALUE ZEROS.
+       77 WRK-GROUP-DURSUM            PIC 9(007) VALUE ZEROS.
+       77 WRK-GROUP-AVG               PIC 9(005) VALUE ZEROS.
+       77 SORT-EOF-FLAG               PIC X(001) VALUE "N".
+       01 WRK-SUBTOTAL-LINE.
+           05 WRK-SUBTOTAL-LABEL     PIC X(015) VALUE "SUBTOTAL FOR: ".
+           05 WRK-SUBTOTAL-GROUP     PIC X(040) VALUE SPACES.
+           05 FILLER                 PIC X(008) VALUE "  CNT: ".
+           05 WRK-SUBTOTAL-COUNT     PIC ZZZZ9.
+           05 FILLER                 PIC X(014) VALUE "  AVG DUR: ".
+           05 WRK-SUBTOTAL-AVG       PIC ZZZZ9.
        01 WRK-REPORT-HEADER.
            05 WRK-REPORT-KEY         PIC X(006) VALUE "KEY".
-           05 WRK-REPORT-TITLE       PIC X(031) VALUE "TITLE".
-           05 WRK-REPORT-GENRE       PIC X(009) VALUE "GENRE".
+           05 WRK-REPORT-TITLE       PIC X(051) VALUE "TITLE".
            05 WRK-REPORT-DURATION    PIC X(009) VALUE "DURATION".
-           05 WRK-REPORT-DISTRIBUTOR PIC X(016) VALUE "DISTRIBUTOR".
            05 WRK-REPORT-RATING      PIC X(006) VALUE "RATING".
+       01 WRK-REPORT-HEADER2.
+           05 FILLER                 PIC X(002) VALUE SPACES.
+           05 WRK-REPORT-GENRE       PIC X(031) VALUE "GENRE".
+           05 WRK-REPORT-DISTRIBUTOR PIC X(041) VALUE "DISTRIBUTOR".
 
        LINKAGE                 SECTION.
       *---------------------------- LINKAGE VARIABLES
@@ -102,18 +206,17 @@
                    BLANK WHEN ZEROS.
             05 ENTITY-DATA.
                 10 LINE 11 COLUMN 10 VALUE "TITLE: ".
-                10 COLUMN PLUS 2     PIC X(030) USING MOVIES-TITLE.
+                10 COLUMN PLUS 2     PIC X(050) USING MOVIES-TITLE.
                 10 LINE 12 COLUMN 10 VALUE "GENRE: ".
-                10 COLUMN PLUS 2     PIC X(008) USING MOVIES-GENRE.
+                10 COLUMN PLUS 2     PIC X(030) USING MOVIES-GENRE.
                 10 LINE 13 COLUMN 10 VALUE "DURATION: ".
                 10 COLUMN PLUS 2     PIC 9(003) USING MOVIES-DURATION
                    BLANK WHEN ZEROS.
                 10 LINE 14 COLUMN 10 VALUE "DISTRIBUTOR: ".
-                10 COLUMN PLUS 2     PIC X(015)
+                10 COLUMN PLUS 2     PIC X(040)
                    USING MOVIES-DISTRIBUTOR.
                 10 LINE 15 COLUMN 10 VALUE "RATING: ".
-                10 COLUMN PLUS 2     PIC 9(002) USING MOVIES-RATING
-                   BLANK WHEN ZEROS.
+                10 COLUMN PLUS 2     PIC X(005) USING MOVIES-RATING.
 
       *---------------------------- SCREEN LAYOUT
        01 CLEANER-SCREEN.
@@ -132,7 +235,7 @@
                10 LINE 02 COLUMN 60
                     BACKGROUND-COLOR 1 FOREGROUND-COLOR 6
                     VALUE "PAGE ".
-               10 COLUMN PLUS 2      PIC 9(002)
+               10 COLUMN PLUS 2      PIC 9(004)
                     BACKGROUND-COLOR 1 FOREGROUND-COLOR 6
                     FROM WRK-PAGE.
 
@@ -144,10 +247,35 @@
             PERFORM 0400-FINALIZE.
             GOBACK.
 
+       0195-SET-MOVIES-PATH    SECTION.
+            MOVE SPACES TO WRK-MOVIES-PATH.
+            ACCEPT WRK-MOVIES-PATH FROM ENVIRONMENT "MOVIESDAT".
+            IF WRK-MOVIES-PATH = SPACES
+                MOVE "C:\Cobol\Project\Data\MOVIES.DAT"
+                   TO WRK-MOVIES-PATH
+            END-IF.
+
        0200-INITIALIZE         SECTION.
+            PERFORM 0195-SET-MOVIES-PATH.
             OPEN I-O MOVIES.
+            PERFORM 0206-ASK-GROUP.
             PERFORM 0210-VERIFICATION.
 
+       0206-ASK-GROUP          SECTION.
+            DISPLAY CLEANER-SCREEN.
+            DISPLAY WRK-MSG-GROUPBY LINE 10 COLUMN 10.
+            ACCEPT WRK-KEY          LINE 10 COLUMN 49.
+
+            EVALUATE WRK-KEY
+              WHEN "G" WHEN "g"
+                MOVE "G" TO WRK-GROUP-BY
+              WHEN "D" WHEN "d"
+                MOVE "D" TO WRK-GROUP-BY
+              WHEN OTHER
+                MOVE "N" TO WRK-GROUP-BY
+            END-EVALUATE.
+            MOVE SPACES TO WRK-KEY.
+
        0210-VERIFICATION       SECTION.
        0201-VERIFICATION-MOVIES.
             EVALUATE MOVIES-STATUS
@@ -169,23 +297,38 @@
 
        0300-PROCESS            SECTION.
             MOVE SPACES TO MOVIES-TITLE MOVIES-GENRE MOVIES-DISTRIBUTOR
-               WRK-KEY.
-            MOVE ZEROS TO MOVIES-KEY MOVIES-DURATION MOVIES-RATING.
+               MOVIES-RATING WRK-KEY.
+            MOVE ZEROS TO MOVIES-KEY MOVIES-DURATION.
 
             MOVE 01 TO WRK-PAGE.
             MOVE 0 TO WRK-COUNTLINE.
             MOVE 0 TO WRK-REGQTY.
+            MOVE ZEROS TO WRK-DURATION-SUM WRK-DURATION-AVG.
+            MOVE ZEROS TO WRK-GENRE-COUNT-TABLE.
+            MOVE ZEROS TO WRK-RATING-COUNT-TABLE.
             DISPLAY CLEANER-SCREEN.
             PERFORM 0310-REPORT.
 
        0310-REPORT             SECTION.
-            READ MOVIES
+            MOVE ZEROS TO MOVIES-KEY.
+            START MOVIES KEY IS GREATER THAN MOVIES-KEY
                INVALID KEY
                    MOVE WRK-MSG-NOTFOUND TO WRK-ERROR-MSG
                NOT INVALID KEY
-                   PERFORM 0320-REPORT-HEADER
-                   PERFORM 0340-REPORT-PROCESS
-                   PERFORM 0350-REPORT-STATISTICS.
+                   READ MOVIES NEXT
+                      AT END
+                          MOVE WRK-MSG-NOTFOUND TO WRK-ERROR-MSG
+                      NOT AT END
+                          MOVE MOVIES-KEY TO WRK-PAGE-KEY(WRK-PAGE)
+                          PERFORM 0320-REPORT-HEADER
+                          IF WRK-GROUP-BY NOT = "N"
+                              PERFORM 0360-REPORT-PROCESS-GROUPED
+                          ELSE
+                              PERFORM 0340-REPORT-PROCESS
+                          END-IF
+                          PERFORM 0350-REPORT-STATISTICS
+                   END-READ
+            END-START.
             PERFORM 9000-MANAGE-ERROR.
 
        0320-REPORT-HEADER      SECTION.
@@ -195,30 +338,35 @@
             DISPLAY '--------------'       LINE WRK-LINE COLUMN 14.
             ADD 01 TO WRK-LINE.
             DISPLAY WRK-REPORT-KEY         LINE WRK-LINE COLUMN 01.
-            DISPLAY WRK-REPORT-TITLE       LINE WRK-LINE COLUMN 06.
-            DISPLAY WRK-REPORT-GENRE       LINE WRK-LINE COLUMN 37.
-            DISPLAY WRK-REPORT-DURATION    LINE WRK-LINE COLUMN 46.
-            DISPLAY WRK-REPORT-DISTRIBUTOR LINE WRK-LINE COLUMN 55.
-            DISPLAY WRK-REPORT-RATING      LINE WRK-LINE COLUMN 71.
+            DISPLAY WRK-REPORT-TITLE       LINE WRK-LINE COLUMN 07.
+            DISPLAY WRK-REPORT-DURATION    LINE WRK-LINE COLUMN 58.
+            DISPLAY WRK-REPORT-RATING      LINE WRK-LINE COLUMN 67.
+            ADD 01 TO WRK-LINE.
+            DISPLAY WRK-REPORT-GENRE       LINE WRK-LINE COLUMN 03.
+            DISPLAY WRK-REPORT-DISTRIBUTOR LINE WRK-LINE COLUMN 34.
 
        0330-REPORT-DATA        SECTION.
             ADD 01 TO WRK-LINE.
             DISPLAY MOVIES-KEY             LINE WRK-LINE COLUMN 01.
-            DISPLAY MOVIES-TITLE           LINE WRK-LINE COLUMN 06.
-            DISPLAY MOVIES-GENRE           LINE WRK-LINE COLUMN 37.
-            DISPLAY MOVIES-DURATION        LINE WRK-LINE COLUMN 46.
-            DISPLAY MOVIES-DISTRIBUTOR     LINE WRK-LINE COLUMN 55.
-            DISPLAY MOVIES-RATING          LINE WRK-LINE COLUMN 71.
+            DISPLAY MOVIES-TITLE           LINE WRK-LINE COLUMN 07.
+            DISPLAY MOVIES-DURATION        LINE WRK-LINE COLUMN 58.
+            DISPLAY MOVIES-RATING          LINE WRK-LINE COLUMN 67.
+            ADD 01 TO WRK-LINE.
+            DISPLAY MOVIES-GENRE           LINE WRK-LINE COLUMN 03.
+            DISPLAY MOVIES-DISTRIBUTOR     LINE WRK-LINE COLUMN 34.
 
             ADD 1 TO WRK-REGQTY.
             ADD 1 TO WRK-COUNTLINE.
+            MOVE MOVIES-GENRE    TO WRK-TALLY-GENRE.
+            MOVE MOVIES-RATING   TO WRK-TALLY-RATING.
+            MOVE MOVIES-DURATION TO WRK-TALLY-DURATION.
+            PERFORM 0355-TALLY-STATS.
 
        0340-REPORT-PROCESS     SECTION.
             PERFORM UNTIL MOVIES-STATUS = 10
                IF WRK-COUNTLINE = 5
-                   MOVE WRK-MSG-PRESSKEY TO WRK-ERROR-MSG
-                   PERFORM 9000-MANAGE-ERROR
-                   ADD 1 TO WRK-PAGE
+                   PERFORM 0342-PAGE-PROMPT
+                   MOVE SPACES TO WRK-KEY
                    DISPLAY CLEANER-SCREEN
                    PERFORM 0320-REPORT-HEADER
                    MOVE 0 TO WRK-COUNTLINE
@@ -232,9 +380,205 @@
                END-READ
             END-PERFORM.
 
+       0342-PAGE-PROMPT        SECTION.
+            MOVE SPACE TO WRK-PAGE-NAV.
+            PERFORM UNTIL WRK-PAGE-NAV = "Y"
+               MOVE WRK-MSG-PAGENAV TO WRK-ERROR-MSG
+               MOVE "N" TO WRK-LOGERROR-FLAG
+               PERFORM 9000-MANAGE-ERROR
+               IF (WRK-KEY = "P" OR WRK-KEY = "p")
+                   IF WRK-PAGE > 1
+                       PERFORM 0345-PAGE-BACKWARD
+                       MOVE "Y" TO WRK-PAGE-NAV
+                   ELSE
+                       MOVE WRK-MSG-NOPREVPAGE TO WRK-ERROR-MSG
+                       MOVE "N" TO WRK-LOGERROR-FLAG
+                       PERFORM 9000-MANAGE-ERROR
+                   END-IF
+               ELSE
+                   ADD 1 TO WRK-PAGE
+                   MOVE MOVIES-KEY TO WRK-PAGE-KEY(WRK-PAGE)
+                   MOVE "Y" TO WRK-PAGE-NAV
+               END-IF
+            END-PERFORM.
+
+       0345-PAGE-BACKWARD      SECTION.
+            SUBTRACT 1 FROM WRK-PAGE.
+            MOVE WRK-PAGE-KEY(WRK-PAGE) TO MOVIES-KEY.
+            START MOVIES KEY IS EQUAL TO MOVIES-KEY
+               INVALID KEY
+                   MOVE 10 TO MOVIES-STATUS
+               NOT INVALID KEY
+                   READ MOVIES NEXT
+                      AT END
+                          MOVE 10 TO MOVIES-STATUS
+                   END-READ
+            END-START.
+
+       0360-REPORT-PROCESS-GROUPED SECTION.
+            IF WRK-GROUP-BY = "G"
+                SORT SORT-MOVIES
+                    ON ASCENDING KEY SORT-GENRE
+                    INPUT PROCEDURE IS 0361-GROUP-INPUT
+                    OUTPUT PROCEDURE IS 0362-GROUP-OUTPUT
+            ELSE
+                SORT SORT-MOVIES
+                    ON ASCENDING KEY SORT-DISTRIBUTOR
+                    INPUT PROCEDURE IS 0361-GROUP-INPUT
+                    OUTPUT PROCEDURE IS 0362-GROUP-OUTPUT
+            END-IF.
+
+       0361-GROUP-INPUT        SECTION.
+            PERFORM 0363-GROUP-RELEASE-REC.
+            PERFORM UNTIL MOVIES-STATUS = 10
+               READ MOVIES NEXT
+                   AT END
+                       MOVE 10 TO MOVIES-STATUS
+                   NOT AT END
+                       PERFORM 0363-GROUP-RELEASE-REC
+               END-READ
+            END-PERFORM.
+
+       0363-GROUP-RELEASE-REC  SECTION.
+            MOVE MOVIES-KEY         TO SORT-KEY.
+            MOVE MOVIES-TITLE       TO SORT-TITLE.
+            MOVE MOVIES-GENRE       TO SORT-GENRE.
+            MOVE MOVIES-DURATION    TO SORT-DURATION.
+            MOVE MOVIES-DISTRIBUTOR TO SORT-DISTRIBUTOR.
+            MOVE MOVIES-RATING      TO SORT-RATING.
+            RELEASE SORT-MOVIES-REC.
+
+       0362-GROUP-OUTPUT       SECTION.
+            MOVE SPACES TO WRK-PREV-GROUP.
+            MOVE "N" TO SORT-EOF-FLAG.
+            MOVE ZEROS TO WRK-GROUP-COUNT WRK-GROUP-DURSUM.
+            PERFORM UNTIL SORT-EOF-FLAG = "Y"
+               RETURN SORT-MOVIES RECORD
+                   AT END
+                       MOVE "Y" TO SORT-EOF-FLAG
+                   NOT AT END
+                       PERFORM 0364-GROUP-DETAIL
+               END-RETURN
+            END-PERFORM.
+            IF WRK-GROUP-COUNT > 0
+                PERFORM 0365-GROUP-SUBTOTAL
+            END-IF.
+
+       0364-GROUP-DETAIL       SECTION.
+            IF WRK-GROUP-BY = "G"
+                MOVE SORT-GENRE TO WRK-CURR-GROUP
+            ELSE
+                MOVE SORT-DISTRIBUTOR TO WRK-CURR-GROUP
+            END-IF.
+
+            IF WRK-CURR-GROUP NOT = WRK-PREV-GROUP
+                  AND WRK-PREV-GROUP NOT = SPACES
+                PERFORM 0365-GROUP-SUBTOTAL
+                MOVE ZEROS TO WRK-GROUP-COUNT WRK-GROUP-DURSUM
+            END-IF.
+
+            PERFORM 0366-GROUP-PAGE-CHECK.
+
+            ADD 01 TO WRK-LINE.
+            DISPLAY SORT-KEY            LINE WRK-LINE COLUMN 01.
+            DISPLAY SORT-TITLE          LINE WRK-LINE COLUMN 07.
+            DISPLAY SORT-DURATION       LINE WRK-LINE COLUMN 58.
+            DISPLAY SORT-RATING         LINE WRK-LINE COLUMN 67.
+            ADD 01 TO WRK-LINE.
+            DISPLAY SORT-GENRE          LINE WRK-LINE COLUMN 03.
+            DISPLAY SORT-DISTRIBUTOR    LINE WRK-LINE COLUMN 34.
+
+            ADD 1 TO WRK-REGQTY.
+            ADD 1 TO WRK-COUNTLINE.
+            ADD 1 TO WRK-GROUP-COUNT.
+            ADD SORT-DURATION TO WRK-GROUP-DURSUM.
+            MOVE WRK-CURR-GROUP TO WRK-PREV-GROUP.
+
+            MOVE SORT-GENRE      TO WRK-TALLY-GENRE.
+            MOVE SORT-RATING     TO WRK-TALLY-RATING.
+            MOVE SORT-DURATION   TO WRK-TALLY-DURATION.
+            PERFORM 0355-TALLY-STATS.
+
+       0355-TALLY-STATS        SECTION.
+            ADD WRK-TALLY-DURATION TO WRK-DURATION-SUM.
+            PERFORM VARYING WRK-STAT-IDX FROM 1 BY 1
+                  UNTIL WRK-STAT-IDX > 12
+               IF WRK-TALLY-GENRE = WRK-GENRE-ENTRY(WRK-STAT-IDX)
+                   ADD 1 TO WRK-GENRE-COUNT(WRK-STAT-IDX)
+               END-IF
+            END-PERFORM.
+            PERFORM VARYING WRK-STAT-IDX FROM 1 BY 1
+                  UNTIL WRK-STAT-IDX > 5
+               IF WRK-TALLY-RATING = WRK-RATING-ENTRY(WRK-STAT-IDX)
+                   ADD 1 TO WRK-RATING-COUNT(WRK-STAT-IDX)
+               END-IF
+            END-PERFORM.
+
+       0365-GROUP-SUBTOTAL     SECTION.
+            PERFORM 0366-GROUP-PAGE-CHECK.
+            COMPUTE WRK-GROUP-AVG = WRK-GROUP-DURSUM / WRK-GROUP-COUNT.
+            MOVE WRK-PREV-GROUP  TO WRK-SUBTOTAL-GROUP.
+            MOVE WRK-GROUP-COUNT TO WRK-SUBTOTAL-COUNT.
+            MOVE WRK-GROUP-AVG   TO WRK-SUBTOTAL-AVG.
+            ADD 01 TO WRK-LINE.
+            DISPLAY WRK-SUBTOTAL-LINE LINE WRK-LINE COLUMN 01.
+            ADD 1 TO WRK-COUNTLINE.
+
+       0366-GROUP-PAGE-CHECK   SECTION.
+            IF WRK-COUNTLINE = 5
+                MOVE WRK-MSG-PRESSKEY TO WRK-ERROR-MSG
+                MOVE "N" TO WRK-LOGERROR-FLAG
+                PERFORM 9000-MANAGE-ERROR
+                ADD 1 TO WRK-PAGE
+                DISPLAY CLEANER-SCREEN
+                PERFORM 0320-REPORT-HEADER
+                MOVE 0 TO WRK-COUNTLINE
+            END-IF.
+
        0350-REPORT-STATISTICS  SECTION.
-            MOVE WRK-MSG-READRECORDS TO WRK-ERROR-MSG.
-            MOVE WRK-REGQTY TO WRK-ERROR-MSG(14:05).
+            DISPLAY CLEANER-SCREEN.
+            MOVE 03 TO WRK-LINE.
+            DISPLAY WRK-MSG-READRECORDS LINE WRK-LINE COLUMN 14.
+            DISPLAY WRK-REGQTY          LINE WRK-LINE COLUMN 40.
+
+            IF WRK-REGQTY > 0
+                COMPUTE WRK-DURATION-AVG =
+                   WRK-DURATION-SUM / WRK-REGQTY
+            ELSE
+                MOVE ZEROS TO WRK-DURATION-AVG
+            END-IF.
+            ADD 01 TO WRK-LINE.
+            DISPLAY WRK-MSG-AVGDUR      LINE WRK-LINE COLUMN 14.
+            DISPLAY WRK-DURATION-AVG    LINE WRK-LINE COLUMN 40.
+
+            ADD 01 TO WRK-LINE.
+            DISPLAY WRK-MSG-BYGENRE     LINE WRK-LINE COLUMN 14.
+            PERFORM VARYING WRK-STAT-IDX FROM 1 BY 1
+                  UNTIL WRK-STAT-IDX > 12
+               IF WRK-GENRE-COUNT(WRK-STAT-IDX) > 0
+                   ADD 01 TO WRK-LINE
+                   DISPLAY WRK-GENRE-ENTRY(WRK-STAT-IDX)
+                      LINE WRK-LINE COLUMN 16
+                   DISPLAY WRK-GENRE-COUNT(WRK-STAT-IDX)
+                      LINE WRK-LINE COLUMN 30
+               END-IF
+            END-PERFORM.
+
+            ADD 01 TO WRK-LINE.
+            DISPLAY WRK-MSG-BYRATING    LINE WRK-LINE COLUMN 14.
+            PERFORM VARYING WRK-STAT-IDX FROM 1 BY 1
+                  UNTIL WRK-STAT-IDX > 5
+               IF WRK-RATING-COUNT(WRK-STAT-IDX) > 0
+                   ADD 01 TO WRK-LINE
+                   DISPLAY WRK-RATING-ENTRY(WRK-STAT-IDX)
+                      LINE WRK-LINE COLUMN 16
+                   DISPLAY WRK-RATING-COUNT(WRK-STAT-IDX)
+                      LINE WRK-LINE COLUMN 30
+               END-IF
+            END-PERFORM.
+
+            MOVE WRK-MSG-PRESSKEY TO WRK-ERROR-MSG.
+            MOVE "N" TO WRK-LOGERROR-FLAG.
 
        0400-FINALIZE           SECTION.
             CLOSE MOVIES.
@@ -242,4 +586,9 @@
 
        9000-MANAGE-ERROR       SECTION.
             ACCEPT ERROR-SCREEN.
+            IF WRK-LOG-THIS-ERROR
+                MOVE WRK-ERROR-MSG TO WRK-ERRORLOG-MESSAGE
+                CALL "ERRORLOG" USING WRK-ERRORLOG-REC
+            END-IF.
+            MOVE "Y" TO WRK-LOGERROR-FLAG.
             MOVE SPACES TO WRK-ERROR-MSG.
