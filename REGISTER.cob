@@ -14,29 +14,52 @@
 
        INPUT-OUTPUT            SECTION.
        FILE-CONTROL.
-      *       SELECT MOVIES ASSIGN TO "./Data/MOVIES.DAT"
-             SELECT MOVIES ASSIGN TO "C:\Cobol\Project\Data\MOVIES.DAT"
+      *      MOVIES.DAT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      MOVIESDAT - SEE 0195-SET-MOVIES-PATH FOR THE DEFAULT
+             SELECT MOVIES ASSIGN TO WRK-MOVIES-PATH
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
              FILE STATUS IS MOVIES-STATUS
              RECORD KEY IS MOVIES-KEY.
 
+      *      SELECT MOVIES-BATCH ASSIGN TO "./Data/MOVIES_BATCH.DAT"
+             SELECT MOVIES-BATCH ASSIGN TO
+               "C:\Cobol\Project\Data\MOVIES_BATCH.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS MOVIES-BATCH-STATUS.
+
        DATA                    DIVISION.
        FILE                    SECTION.
       *---------------------------- FILE DESCRIPTION
        FD MOVIES.
        01 MOVIES-REG.
             05 MOVIES-KEY             PIC 9(005).
-            05 MOVIES-TITLE           PIC X(030).
-            05 MOVIES-GENRE           PIC X(008).
+            05 MOVIES-TITLE           PIC X(050).
+            05 MOVIES-GENRE           PIC X(030).
             05 MOVIES-DURATION        PIC 9(003).
-            05 MOVIES-DISTRIBUTOR     PIC X(015).
-            05 MOVIES-RATING          PIC 9(002).
+            05 MOVIES-DISTRIBUTOR     PIC X(040).
+            05 MOVIES-RATING          PIC X(005).
+            05 MOVIES-STATUS-FLAG     PIC X(001).
+                88 MOVIES-ACTIVE             VALUE "A".
+                88 MOVIES-INACTIVE           VALUE "I".
+            05 MOVIES-RELEASE-YEAR    PIC 9(004).
+            05 MOVIES-RENTAL-PRICE    PIC 9(003)V99.
+
+      *---------------------------- BATCH INPUT FILE DESCRIPTION
+       FD MOVIES-BATCH.
+       01 MOVIES-BATCH-REG.
+            05 BATCH-KEY              PIC 9(005).
+            05 BATCH-TITLE            PIC X(030).
+            05 BATCH-GENRE            PIC X(008).
+            05 BATCH-DURATION         PIC 9(003).
+            05 BATCH-DISTRIBUTOR      PIC X(015).
+            05 BATCH-RATING           PIC X(005).
 
 
        WORKING-STORAGE         SECTION.
       *---------------------------- DATA ENTRY VARIABLES
        77 WRK-KEY                     PIC X(001).
+       77 WRK-BATCH-MODE               PIC X(001) VALUE "N".
 
       *---------------------------- DISPLAY VARIABLES
        77 WRK-INSTRUCTIONS            PIC X(040) VALUE SPACES.
@@ -44,6 +67,14 @@
 
       *---------------------------- ERROR MESSAGES
        77 WRK-ERROR-MSG               PIC X(040) VALUE SPACES.
+       77 WRK-LOGERROR-FLAG           PIC X(001) VALUE "Y".
+           88 WRK-LOG-THIS-ERROR              VALUE "Y".
+           88 WRK-SKIP-ERRORLOG               VALUE "N".
+
+      *---------------------------- ERROR LOG RECORD
+       01 WRK-ERRORLOG-REC.
+            05 WRK-ERRORLOG-PROGRAM    PIC X(012) VALUE "REGISTER".
+            05 WRK-ERRORLOG-MESSAGE    PIC X(040) VALUE SPACES.
 
        01 WRK-MSGS.
             05 WRK-MSG-CONTINUE       PIC X(040) VALUE
@@ -68,13 +99,110 @@
                "ERROR WHILE REGISTERING ENTITY".
             05 WRK-MSG-UNKNOWN        PIC X(040) VALUE
                "UNKNOWN ERROR".
+            05 WRK-MSG-BATCHOPEN      PIC X(040) VALUE
+               "ERROR WHILE OPENING BATCH FILE".
+            05 WRK-MSG-BATCHMODE      PIC X(040) VALUE
+               "LOAD TITLES FROM BATCH FILE (Y/N)?".
+            05 WRK-MSG-BATCHADDED     PIC X(040) VALUE
+               "TITLES ADDED:".
+            05 WRK-MSG-BATCHREJECTED  PIC X(040) VALUE
+               "TITLES REJECTED (DUPLICATE):".
+            05 WRK-MSG-PRESSKEY       PIC X(040) VALUE
+               "PRESS ANY KEY".
+            05 WRK-MSG-BADGENRE       PIC X(040) VALUE
+               "INVALID GENRE - SEE APPROVED LIST".
+            05 WRK-MSG-BADRATING      PIC X(040) VALUE
+               "INVALID RATING - SEE APPROVED LIST".
+            05 WRK-MSG-BADDURATION    PIC X(040) VALUE
+               "DURATION MUST BE GREATER THAN ZERO".
+            05 WRK-MSG-DURATIONRANGE  PIC X(040) VALUE
+               "DURATION OVER 400 MIN - CONFIRM? (Y/N)".
+            05 WRK-MSG-BACKUPFAIL     PIC X(040) VALUE
+               "BACKUP FAILED - CONTINUING UNPROTECTED".
+
+      *---------------------------- BACKUP SUBPROGRAM RESULT
+       01 WRK-BACKUP-REC.
+            05 WRK-BACKUP-OK          PIC X(001).
+
+      *---------------------------- APPROVED GENRE LIST
+       01 WRK-GENRE-TABLE.
+            05 FILLER                 PIC X(008) VALUE "ACTION".
+            05 FILLER                 PIC X(008) VALUE "COMEDY".
+            05 FILLER                 PIC X(008) VALUE "DRAMA".
+            05 FILLER                 PIC X(008) VALUE "HORROR".
+            05 FILLER                 PIC X(008) VALUE "THRILLER".
+            05 FILLER                 PIC X(008) VALUE "ROMANCE".
+            05 FILLER                 PIC X(008) VALUE "SCIFI".
+            05 FILLER                 PIC X(008) VALUE "FANTASY".
+            05 FILLER                 PIC X(008) VALUE "MUSICAL".
+            05 FILLER                 PIC X(008) VALUE "WESTERN".
+            05 FILLER                 PIC X(008) VALUE "FAMILY".
+            05 FILLER                 PIC X(008) VALUE "DOCUMENT".
+       01 WRK-GENRE-TABLE-R REDEFINES WRK-GENRE-TABLE.
+            05 WRK-GENRE-ENTRY         PIC X(008) OCCURS 12 TIMES.
+       77 WRK-GENRE-IDX                PIC 9(002) VALUE ZEROS.
+       77 WRK-VALID-FLAG                PIC X(001) VALUE "N".
+
+      *---------------------------- APPROVED RATING LIST
+       01 WRK-RATING-TABLE.
+            05 FILLER                 PIC X(005) VALUE "G".
+            05 FILLER                 PIC X(005) VALUE "PG".
+            05 FILLER                 PIC X(005) VALUE "PG-13".
+            05 FILLER                 PIC X(005) VALUE "R".
+            05 FILLER                 PIC X(005) VALUE "NC-17".
+       01 WRK-RATING-TABLE-R REDEFINES WRK-RATING-TABLE.
+            05 WRK-RATING-ENTRY        PIC X(005) OCCURS 5 TIMES.
+       77 WRK-RATING-IDX               PIC 9(002) VALUE ZEROS.
+       77 WRK-RATING-VALID-FLAG        PIC X(001) VALUE "N".
+
+      *---------------------------- DURATION CHECKS
+       77 WRK-DURATION-VALID-FLAG      PIC X(001) VALUE "N".
+       77 WRK-DURATION-RANGE-FLAG      PIC X(001) VALUE "N".
+
+      *---------------------------- DUPLICATE TITLE CHECK
+       01 WRK-NEW-REC.
+            05 WRK-NEW-KEY             PIC 9(005).
+            05 WRK-NEW-TITLE           PIC X(050).
+            05 WRK-NEW-GENRE           PIC X(030).
+            05 WRK-NEW-DURATION        PIC 9(003).
+            05 WRK-NEW-DISTRIBUTOR     PIC X(040).
+            05 WRK-NEW-RATING          PIC X(005).
+       77 WRK-DUP-TITLE-FLAG           PIC X(001) VALUE "N".
+       77 WRK-DUP-KEY                  PIC 9(005) VALUE ZEROS.
 
       *---------------------------- FILE
        77 MOVIES-STATUS               PIC 9(002) VALUE ZEROS.
+       77 WRK-MOVIES-PATH             PIC X(060) VALUE SPACES.
+       77 MOVIES-BATCH-STATUS         PIC 9(002) VALUE ZEROS.
+       77 WRK-BATCH-ADDED             PIC 9(005) VALUE ZEROS.
+       77 WRK-BATCH-REJECTED          PIC 9(005) VALUE ZEROS.
 
       *---------------------------- FLAG
        77 WRK-EXIT-FLAG               PIC X(001).
 
+      *---------------------------- AUDIT TRAIL
+       01 WRK-AUDIT-REC.
+            05 WRK-AUDIT-OPERATION     PIC X(010).
+            05 WRK-AUDIT-KEY           PIC 9(005).
+            05 WRK-AUDIT-BEFORE.
+                10 WRK-AUDIT-BEFORE-TITLE       PIC X(050).
+                10 WRK-AUDIT-BEFORE-GENRE       PIC X(030).
+                10 WRK-AUDIT-BEFORE-DURATION    PIC 9(003).
+                10 WRK-AUDIT-BEFORE-DISTRIBUTOR PIC X(040).
+                10 WRK-AUDIT-BEFORE-RATING      PIC X(005).
+                10 WRK-AUDIT-BEFORE-STATUS      PIC X(001).
+                10 WRK-AUDIT-BEFORE-YEAR        PIC 9(004).
+                10 WRK-AUDIT-BEFORE-PRICE       PIC 9(003)V99.
+            05 WRK-AUDIT-AFTER.
+                10 WRK-AUDIT-AFTER-TITLE        PIC X(050).
+                10 WRK-AUDIT-AFTER-GENRE        PIC X(030).
+                10 WRK-AUDIT-AFTER-DURATION     PIC 9(003).
+                10 WRK-AUDIT-AFTER-DISTRIBUTOR  PIC X(040).
+                10 WRK-AUDIT-AFTER-RATING       PIC X(005).
+                10 WRK-AUDIT-AFTER-STATUS       PIC X(001).
+                10 WRK-AUDIT-AFTER-YEAR         PIC 9(004).
+                10 WRK-AUDIT-AFTER-PRICE        PIC 9(003)V99.
+
        LINKAGE                 SECTION.
       *---------------------------- LINKAGE VARIABLES
        01 LNK-TITLE.
@@ -105,18 +233,23 @@
                    BLANK WHEN ZEROS.
             05 ENTITY-DATA.
                 10 LINE 11 COLUMN 10 VALUE "TITLE: ".
-                10 COLUMN PLUS 2      PIC X(030) USING MOVIES-TITLE.
+                10 COLUMN PLUS 2      PIC X(050) USING MOVIES-TITLE.
                 10 LINE 12 COLUMN 10 VALUE "GENRE: ".
-                10 COLUMN PLUS 2      PIC X(008) USING MOVIES-GENRE.
+                10 COLUMN PLUS 2      PIC X(030) USING MOVIES-GENRE.
                 10 LINE 13 COLUMN 10 VALUE "DURATION: ".
                 10 COLUMN PLUS 2      PIC 9(003) USING MOVIES-DURATION
                    BLANK WHEN ZEROS.
                 10 LINE 14 COLUMN 10 VALUE "DISTRIBUTOR: ".
-                10 COLUMN PLUS 2      PIC X(015)
+                10 COLUMN PLUS 2      PIC X(040)
                    USING MOVIES-DISTRIBUTOR.
                 10 LINE 15 COLUMN 10 VALUE "RATING: ".
-                10 COLUMN PLUS 2      PIC 9(002) USING MOVIES-RATING
-                   BLANK WHEN ZEROS.
+                10 COLUMN PLUS 2      PIC X(005) USING MOVIES-RATING.
+                10 LINE 16 COLUMN 10 VALUE "RELEASE YEAR: ".
+                10 COLUMN PLUS 2      PIC 9(004)
+                   USING MOVIES-RELEASE-YEAR BLANK WHEN ZEROS.
+                10 LINE 17 COLUMN 10 VALUE "RENTAL PRICE: ".
+                10 COLUMN PLUS 2      PIC 9(003)V99
+                   USING MOVIES-RENTAL-PRICE BLANK WHEN ZEROS.
 
       *---------------------------- SCREEN LAYOUT
        01 CLEANER-SCREEN.
@@ -137,11 +270,30 @@
 
        0100-MAIN               SECTION.
             PERFORM 0200-INITIALIZE.
-            PERFORM 0300-PROCESS UNTIL WRK-EXIT-FLAG = "Y".
+            PERFORM 0205-ASK-MODE.
+            IF WRK-BATCH-MODE = "Y"
+                PERFORM 0340-BATCH-LOAD
+            ELSE
+                PERFORM 0300-PROCESS UNTIL WRK-EXIT-FLAG = "Y"
+            END-IF.
             PERFORM 0400-FINALIZE.
             GOBACK.
 
+       0195-SET-MOVIES-PATH    SECTION.
+            MOVE SPACES TO WRK-MOVIES-PATH.
+            ACCEPT WRK-MOVIES-PATH FROM ENVIRONMENT "MOVIESDAT".
+            IF WRK-MOVIES-PATH = SPACES
+                MOVE "C:\Cobol\Project\Data\MOVIES.DAT"
+                   TO WRK-MOVIES-PATH
+            END-IF.
+
        0200-INITIALIZE         SECTION.
+            CALL "BACKUP" USING WRK-BACKUP-REC.
+            IF WRK-BACKUP-OK NOT = "Y"
+                MOVE WRK-MSG-BACKUPFAIL TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            END-IF.
+            PERFORM 0195-SET-MOVIES-PATH.
             OPEN I-O MOVIES.
             PERFORM 0210-VERIFICATION.
 
@@ -163,10 +315,25 @@
                PERFORM 9000-MANAGE-ERROR
             END-IF.
 
+       0205-ASK-MODE           SECTION.
+            DISPLAY CLEANER-SCREEN.
+            DISPLAY WRK-MSG-BATCHMODE LINE 10 COLUMN 10
+               BACKGROUND-COLOR 3.
+            ACCEPT WRK-KEY LINE 10 COLUMN 46
+               BACKGROUND-COLOR 3.
+
+            IF WRK-KEY = "Y" OR WRK-KEY = "y"
+                MOVE "Y" TO WRK-BATCH-MODE
+            ELSE
+                MOVE "N" TO WRK-BATCH-MODE
+            END-IF.
+            MOVE SPACES TO WRK-KEY.
+
        0220-DISPLAY-SCREEN     SECTION.
             MOVE SPACES TO MOVIES-TITLE MOVIES-GENRE MOVIES-DISTRIBUTOR
-               WRK-ERROR-MSG WRK-EXIT-FLAG WRK-KEY.
-            MOVE ZEROS TO MOVIES-KEY MOVIES-DURATION MOVIES-RATING.
+               MOVIES-RATING WRK-ERROR-MSG WRK-EXIT-FLAG WRK-KEY.
+            MOVE ZEROS TO MOVIES-KEY MOVIES-DURATION
+               MOVIES-RELEASE-YEAR MOVIES-RENTAL-PRICE.
 
             DISPLAY CLEANER-SCREEN.
             MOVE WRK-MSG-INFO TO WRK-INSTRUCTIONS.
@@ -195,12 +362,184 @@
                INVALID KEY
                    MOVE WRK-MSG-DATA TO WRK-INSTRUCTIONS
                    DISPLAY INFO-ENTITY
-                   ACCEPT ENTITY-DATA
+                   PERFORM 0312-ACCEPT-DATA
+                   PERFORM 0314-CHECK-TITLE-DUP
                    PERFORM 0320-CONFIRM-WRITE
                NOT INVALID KEY
                    MOVE WRK-MSG-DUPLICATED TO WRK-ERROR-MSG
                    PERFORM 9000-MANAGE-ERROR.
 
+       0312-ACCEPT-DATA.
+            ACCEPT ENTITY-DATA.
+            PERFORM 0313-VALIDATE-GENRE.
+            PERFORM UNTIL WRK-VALID-FLAG = "Y"
+               MOVE WRK-MSG-BADGENRE TO WRK-ERROR-MSG
+               PERFORM 9000-MANAGE-ERROR
+               ACCEPT ENTITY-DATA
+               PERFORM 0313-VALIDATE-GENRE
+            END-PERFORM.
+
+            PERFORM 0316-VALIDATE-RATING.
+            PERFORM UNTIL WRK-RATING-VALID-FLAG = "Y"
+               MOVE WRK-MSG-BADRATING TO WRK-ERROR-MSG
+               PERFORM 9000-MANAGE-ERROR
+               ACCEPT ENTITY-DATA
+               PERFORM 0313-VALIDATE-GENRE
+               PERFORM UNTIL WRK-VALID-FLAG = "Y"
+                  MOVE WRK-MSG-BADGENRE TO WRK-ERROR-MSG
+                  PERFORM 9000-MANAGE-ERROR
+                  ACCEPT ENTITY-DATA
+                  PERFORM 0313-VALIDATE-GENRE
+               END-PERFORM
+               PERFORM 0316-VALIDATE-RATING
+            END-PERFORM.
+
+            PERFORM 0317-VALIDATE-DURATION.
+            PERFORM UNTIL WRK-DURATION-VALID-FLAG = "Y"
+               MOVE WRK-MSG-BADDURATION TO WRK-ERROR-MSG
+               PERFORM 9000-MANAGE-ERROR
+               ACCEPT ENTITY-DATA
+               PERFORM 0313-VALIDATE-GENRE
+               PERFORM UNTIL WRK-VALID-FLAG = "Y"
+                  MOVE WRK-MSG-BADGENRE TO WRK-ERROR-MSG
+                  PERFORM 9000-MANAGE-ERROR
+                  ACCEPT ENTITY-DATA
+                  PERFORM 0313-VALIDATE-GENRE
+               END-PERFORM
+               PERFORM 0316-VALIDATE-RATING
+               PERFORM UNTIL WRK-RATING-VALID-FLAG = "Y"
+                  MOVE WRK-MSG-BADRATING TO WRK-ERROR-MSG
+                  PERFORM 9000-MANAGE-ERROR
+                  ACCEPT ENTITY-DATA
+                  PERFORM 0313-VALIDATE-GENRE
+                  PERFORM UNTIL WRK-VALID-FLAG = "Y"
+                     MOVE WRK-MSG-BADGENRE TO WRK-ERROR-MSG
+                     PERFORM 9000-MANAGE-ERROR
+                     ACCEPT ENTITY-DATA
+                     PERFORM 0313-VALIDATE-GENRE
+                  END-PERFORM
+                  PERFORM 0316-VALIDATE-RATING
+               END-PERFORM
+               PERFORM 0317-VALIDATE-DURATION
+            END-PERFORM.
+
+            PERFORM 0319-CONFIRM-DURATION-RANGE.
+
+       0313-VALIDATE-GENRE.
+            MOVE "N" TO WRK-VALID-FLAG.
+            PERFORM VARYING WRK-GENRE-IDX FROM 1 BY 1
+                  UNTIL WRK-GENRE-IDX > 12
+               IF MOVIES-GENRE = WRK-GENRE-ENTRY(WRK-GENRE-IDX)
+                   MOVE "Y" TO WRK-VALID-FLAG
+               END-IF
+            END-PERFORM.
+
+       0316-VALIDATE-RATING.
+            MOVE "N" TO WRK-RATING-VALID-FLAG.
+            PERFORM VARYING WRK-RATING-IDX FROM 1 BY 1
+                  UNTIL WRK-RATING-IDX > 5
+               IF MOVIES-RATING = WRK-RATING-ENTRY(WRK-RATING-IDX)
+                   MOVE "Y" TO WRK-RATING-VALID-FLAG
+               END-IF
+            END-PERFORM.
+
+       0317-VALIDATE-DURATION.
+            MOVE "Y" TO WRK-DURATION-VALID-FLAG.
+            IF MOVIES-DURATION = ZEROS
+                MOVE "N" TO WRK-DURATION-VALID-FLAG
+            END-IF.
+
+       0319-CONFIRM-DURATION-RANGE.
+            MOVE "Y" TO WRK-DURATION-RANGE-FLAG.
+            IF MOVIES-DURATION > 400
+                MOVE "N" TO WRK-DURATION-RANGE-FLAG
+            END-IF.
+
+            PERFORM UNTIL WRK-DURATION-RANGE-FLAG = "Y"
+               MOVE 18 TO WRK-LINE
+               DISPLAY WRK-MSG-DURATIONRANGE LINE WRK-LINE COLUMN 10
+                  BACKGROUND-COLOR 3
+               ACCEPT WRK-KEY LINE WRK-LINE COLUMN 50
+                  BACKGROUND-COLOR 3
+
+               IF WRK-KEY = "Y" OR WRK-KEY = "y"
+                   MOVE "Y" TO WRK-DURATION-RANGE-FLAG
+               ELSE
+                   ACCEPT ENTITY-DATA
+                   PERFORM 0313-VALIDATE-GENRE
+                   PERFORM UNTIL WRK-VALID-FLAG = "Y"
+                      MOVE WRK-MSG-BADGENRE TO WRK-ERROR-MSG
+                      PERFORM 9000-MANAGE-ERROR
+                      ACCEPT ENTITY-DATA
+                      PERFORM 0313-VALIDATE-GENRE
+                   END-PERFORM
+                   PERFORM 0316-VALIDATE-RATING
+                   PERFORM UNTIL WRK-RATING-VALID-FLAG = "Y"
+                      MOVE WRK-MSG-BADRATING TO WRK-ERROR-MSG
+                      PERFORM 9000-MANAGE-ERROR
+                      ACCEPT ENTITY-DATA
+                      PERFORM 0313-VALIDATE-GENRE
+                      PERFORM UNTIL WRK-VALID-FLAG = "Y"
+                         MOVE WRK-MSG-BADGENRE TO WRK-ERROR-MSG
+                         PERFORM 9000-MANAGE-ERROR
+                         ACCEPT ENTITY-DATA
+                         PERFORM 0313-VALIDATE-GENRE
+                      END-PERFORM
+                      PERFORM 0316-VALIDATE-RATING
+                   END-PERFORM
+                   PERFORM 0317-VALIDATE-DURATION
+                   PERFORM UNTIL WRK-DURATION-VALID-FLAG = "Y"
+                      MOVE WRK-MSG-BADDURATION TO WRK-ERROR-MSG
+                      PERFORM 9000-MANAGE-ERROR
+                      ACCEPT ENTITY-DATA
+                      PERFORM 0317-VALIDATE-DURATION
+                   END-PERFORM
+                   IF MOVIES-DURATION > 400
+                       MOVE "N" TO WRK-DURATION-RANGE-FLAG
+                   ELSE
+                       MOVE "Y" TO WRK-DURATION-RANGE-FLAG
+                   END-IF
+                   MOVE SPACES TO WRK-KEY
+               END-IF
+            END-PERFORM.
+            MOVE SPACES TO WRK-KEY.
+
+       0314-CHECK-TITLE-DUP.
+            MOVE MOVIES-REG TO WRK-NEW-REC.
+            MOVE "N" TO WRK-DUP-TITLE-FLAG.
+            MOVE ZEROS TO MOVIES-KEY.
+
+            START MOVIES KEY IS GREATER THAN MOVIES-KEY
+               INVALID KEY
+                   MOVE 10 TO MOVIES-STATUS
+               NOT INVALID KEY
+                   MOVE 0 TO MOVIES-STATUS
+            END-START.
+
+            PERFORM UNTIL MOVIES-STATUS = 10 OR WRK-DUP-TITLE-FLAG = "Y"
+               READ MOVIES NEXT
+                  AT END
+                      MOVE 10 TO MOVIES-STATUS
+                  NOT AT END
+                      IF MOVIES-TITLE = WRK-NEW-TITLE
+                          MOVE "Y" TO WRK-DUP-TITLE-FLAG
+                          MOVE MOVIES-KEY TO WRK-DUP-KEY
+                      END-IF
+               END-READ
+            END-PERFORM.
+
+            MOVE WRK-NEW-REC TO MOVIES-REG.
+
+            IF WRK-DUP-TITLE-FLAG = "Y"
+                STRING "POSSIBLE DUPLICATE - EXISTING ID "
+                       DELIMITED BY SIZE
+                       WRK-DUP-KEY
+                       DELIMITED BY SIZE
+                       INTO WRK-ERROR-MSG
+                END-STRING
+                PERFORM 9000-MANAGE-ERROR
+            END-IF.
+
        0320-CONFIRM-WRITE      SECTION.
             MOVE 18 TO WRK-LINE.
             DISPLAY WRK-MSG-PROCEED LINE WRK-LINE COLUMN 10
@@ -210,6 +549,7 @@
 
             IF WRK-KEY = "Y" OR WRK-KEY = "y"
                MOVE SPACES TO WRK-KEY
+               MOVE "A" TO MOVIES-STATUS-FLAG
                PERFORM 0330-WRITE
             ELSE
                DISPLAY WRK-MSG-NOTREGISTERED LINE WRK-LINE COLUMN 10
@@ -221,10 +561,115 @@
                INVALID KEY
                    MOVE WRK-MSG-NOTREGISTERED TO WRK-ERROR-MSG
                NOT INVALID KEY
-                   MOVE WRK-MSG-REGISTERED TO WRK-ERROR-MSG.
+                   MOVE WRK-MSG-REGISTERED TO WRK-ERROR-MSG
+                   MOVE "N" TO WRK-LOGERROR-FLAG
+                   PERFORM 0335-AUDIT-WRITE.
 
             PERFORM 9000-MANAGE-ERROR.
 
+       0335-AUDIT-WRITE.
+            MOVE SPACES TO WRK-AUDIT-BEFORE-TITLE WRK-AUDIT-BEFORE-GENRE
+               WRK-AUDIT-BEFORE-DISTRIBUTOR WRK-AUDIT-BEFORE-RATING
+               WRK-AUDIT-BEFORE-STATUS.
+            MOVE ZEROS  TO WRK-AUDIT-BEFORE-DURATION
+               WRK-AUDIT-BEFORE-YEAR WRK-AUDIT-BEFORE-PRICE.
+
+            MOVE "INSERT"           TO WRK-AUDIT-OPERATION.
+            MOVE MOVIES-KEY         TO WRK-AUDIT-KEY.
+            MOVE MOVIES-TITLE       TO WRK-AUDIT-AFTER-TITLE.
+            MOVE MOVIES-GENRE       TO WRK-AUDIT-AFTER-GENRE.
+            MOVE MOVIES-DURATION    TO WRK-AUDIT-AFTER-DURATION.
+            MOVE MOVIES-DISTRIBUTOR TO WRK-AUDIT-AFTER-DISTRIBUTOR.
+            MOVE MOVIES-RATING      TO WRK-AUDIT-AFTER-RATING.
+            MOVE MOVIES-STATUS-FLAG TO WRK-AUDIT-AFTER-STATUS.
+            MOVE MOVIES-RELEASE-YEAR
+                                    TO WRK-AUDIT-AFTER-YEAR.
+            MOVE MOVIES-RENTAL-PRICE
+                                    TO WRK-AUDIT-AFTER-PRICE.
+            CALL "AUDITLOG" USING WRK-AUDIT-REC.
+
+       0340-BATCH-LOAD         SECTION.
+            MOVE ZEROS TO WRK-BATCH-ADDED WRK-BATCH-REJECTED.
+            CALL "BACKUP" USING WRK-BACKUP-REC.
+            IF WRK-BACKUP-OK NOT = "Y"
+                MOVE WRK-MSG-BACKUPFAIL TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            END-IF.
+            OPEN INPUT MOVIES-BATCH.
+
+            IF MOVIES-BATCH-STATUS NOT EQUAL ZEROS
+                MOVE WRK-MSG-BATCHOPEN TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            ELSE
+                PERFORM 0341-BATCH-READ THRU 0341-BATCH-READ-EXIT
+                    UNTIL MOVIES-BATCH-STATUS = 10
+                CLOSE MOVIES-BATCH
+                PERFORM 0345-BATCH-SUMMARY
+            END-IF.
+
+       0341-BATCH-READ.
+            READ MOVIES-BATCH
+               AT END
+                   MOVE 10 TO MOVIES-BATCH-STATUS
+               NOT AT END
+                   MOVE BATCH-KEY         TO MOVIES-KEY
+                   MOVE BATCH-TITLE       TO MOVIES-TITLE
+                   MOVE BATCH-GENRE       TO MOVIES-GENRE
+                   MOVE BATCH-DURATION    TO MOVIES-DURATION
+                   MOVE BATCH-DISTRIBUTOR TO MOVIES-DISTRIBUTOR
+                   MOVE BATCH-RATING      TO MOVIES-RATING
+                   MOVE "A"               TO MOVIES-STATUS-FLAG
+                   MOVE ZEROS             TO MOVIES-RELEASE-YEAR
+                                             MOVIES-RENTAL-PRICE
+                   PERFORM 0342-BATCH-WRITE
+            END-READ.
+       0341-BATCH-READ-EXIT.
+            EXIT.
+
+       0342-BATCH-WRITE.
+            PERFORM 0313-VALIDATE-GENRE.
+            PERFORM 0316-VALIDATE-RATING.
+            IF MOVIES-DURATION = ZEROS
+                ADD 1 TO WRK-BATCH-REJECTED
+            ELSE
+                IF WRK-VALID-FLAG NOT = "Y" OR
+                   WRK-RATING-VALID-FLAG NOT = "Y"
+                    ADD 1 TO WRK-BATCH-REJECTED
+                ELSE
+                    READ MOVIES
+                       INVALID KEY
+                           WRITE MOVIES-REG
+                              INVALID KEY
+                                  ADD 1 TO WRK-BATCH-REJECTED
+                              NOT INVALID KEY
+                                  ADD 1 TO WRK-BATCH-ADDED
+                                  PERFORM 0335-AUDIT-WRITE
+                           END-WRITE
+                       NOT INVALID KEY
+                           ADD 1 TO WRK-BATCH-REJECTED
+                    END-READ
+                END-IF
+            END-IF.
+
+       0345-BATCH-SUMMARY      SECTION.
+            MOVE 18 TO WRK-LINE.
+            DISPLAY WRK-MSG-BATCHADDED LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            DISPLAY WRK-BATCH-ADDED LINE WRK-LINE COLUMN 30
+               BACKGROUND-COLOR 3.
+
+            ADD 1 TO WRK-LINE.
+            DISPLAY WRK-MSG-BATCHREJECTED LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            DISPLAY WRK-BATCH-REJECTED LINE WRK-LINE COLUMN 40
+               BACKGROUND-COLOR 3.
+
+            ADD 1 TO WRK-LINE.
+            DISPLAY WRK-MSG-PRESSKEY LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            ACCEPT WRK-KEY LINE WRK-LINE COLUMN 25
+               BACKGROUND-COLOR 3.
+
        0400-FINALIZE           SECTION.
             CLOSE MOVIES.
             GOBACK.
@@ -232,5 +677,10 @@
        9000-MANAGE-ERROR       SECTION.
             MOVE SPACES TO WRK-KEY.
             ACCEPT ERROR-SCREEN.
+            IF WRK-LOG-THIS-ERROR
+                MOVE WRK-ERROR-MSG TO WRK-ERRORLOG-MESSAGE
+                CALL "ERRORLOG" USING WRK-ERRORLOG-REC
+            END-IF.
+            MOVE "Y" TO WRK-LOGERROR-FLAG.
             MOVE SPACES TO WRK-ERROR-MSG.
             MOVE SPACES TO WRK-KEY WRK-INSTRUCTIONS.
