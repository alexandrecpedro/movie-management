@@ -0,0 +1,108 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. AUDITLOG.
+      ******************************************************************
+      * Author: ALEXANDRE PEDRO
+      * Company: XPTO
+      * Date: 14/04/2025
+      * Purpose: APPEND AN AUDIT TRAIL ROW FOR A MOVIES.DAT WRITE,
+      *          REWRITE OR DELETE
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT       IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+      *      SELECT AUDIT-LOG ASSIGN TO "./Data/AUDITLOG.TXT"
+            SELECT AUDIT-LOG ASSIGN TO
+              "C:\Cobol\Project\Data\AUDITLOG.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS AUDIT-STATUS.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+      *---------------------------- FILE OUTPUT
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-REG.
+            05 AUDIT-LOG-DATA        PIC X(324).
+
+       WORKING-STORAGE         SECTION.
+      *---------------------------- FILE
+       77 AUDIT-STATUS               PIC 9(002) VALUE ZEROS.
+
+      *---------------------------- TIMESTAMP
+       77 WRK-DATE                   PIC 9(008) VALUE ZEROS.
+       77 WRK-TIME                   PIC 9(008) VALUE ZEROS.
+
+       LINKAGE                 SECTION.
+      *---------------------------- LINKAGE VARIABLES
+       01 LNK-AUDIT-REC.
+            05 LNK-AUDIT-OPERATION   PIC X(010).
+            05 LNK-AUDIT-KEY         PIC 9(005).
+            05 LNK-AUDIT-BEFORE.
+                10 LNK-AUDIT-BEFORE-TITLE       PIC X(050).
+                10 LNK-AUDIT-BEFORE-GENRE       PIC X(030).
+                10 LNK-AUDIT-BEFORE-DURATION    PIC 9(003).
+                10 LNK-AUDIT-BEFORE-DISTRIBUTOR PIC X(040).
+                10 LNK-AUDIT-BEFORE-RATING      PIC X(005).
+                10 LNK-AUDIT-BEFORE-STATUS      PIC X(001).
+                10 LNK-AUDIT-BEFORE-YEAR        PIC 9(004).
+                10 LNK-AUDIT-BEFORE-PRICE       PIC 9(003)V99.
+            05 LNK-AUDIT-AFTER.
+                10 LNK-AUDIT-AFTER-TITLE        PIC X(050).
+                10 LNK-AUDIT-AFTER-GENRE        PIC X(030).
+                10 LNK-AUDIT-AFTER-DURATION     PIC 9(003).
+                10 LNK-AUDIT-AFTER-DISTRIBUTOR  PIC X(040).
+                10 LNK-AUDIT-AFTER-RATING       PIC X(005).
+                10 LNK-AUDIT-AFTER-STATUS       PIC X(001).
+                10 LNK-AUDIT-AFTER-YEAR         PIC 9(004).
+                10 LNK-AUDIT-AFTER-PRICE        PIC 9(003)V99.
+
+       PROCEDURE               DIVISION USING LNK-AUDIT-REC.
+
+       0100-MAIN               SECTION.
+            PERFORM 0200-OPEN-LOG.
+            PERFORM 0300-WRITE-ENTRY.
+            PERFORM 0400-FINALIZE.
+            GOBACK.
+
+       0200-OPEN-LOG           SECTION.
+            OPEN EXTEND AUDIT-LOG.
+            IF AUDIT-STATUS = 35
+                OPEN OUTPUT AUDIT-LOG
+            END-IF.
+
+       0300-WRITE-ENTRY        SECTION.
+            ACCEPT WRK-DATE FROM DATE YYYYMMDD.
+            ACCEPT WRK-TIME FROM TIME.
+
+            MOVE SPACES TO AUDIT-LOG-DATA.
+            MOVE WRK-DATE                    TO AUDIT-LOG-DATA(001:08).
+            MOVE WRK-TIME(1:6)               TO AUDIT-LOG-DATA(010:06).
+            MOVE LNK-AUDIT-OPERATION         TO AUDIT-LOG-DATA(017:10).
+            MOVE LNK-AUDIT-KEY               TO AUDIT-LOG-DATA(028:05).
+            MOVE LNK-AUDIT-BEFORE-TITLE      TO AUDIT-LOG-DATA(034:50).
+            MOVE LNK-AUDIT-BEFORE-GENRE      TO AUDIT-LOG-DATA(085:30).
+            MOVE LNK-AUDIT-BEFORE-DURATION   TO AUDIT-LOG-DATA(116:03).
+            MOVE LNK-AUDIT-BEFORE-DISTRIBUTOR
+                                             TO AUDIT-LOG-DATA(120:40).
+            MOVE LNK-AUDIT-BEFORE-RATING     TO AUDIT-LOG-DATA(161:05).
+            MOVE LNK-AUDIT-BEFORE-STATUS     TO AUDIT-LOG-DATA(167:01).
+            MOVE LNK-AUDIT-BEFORE-YEAR       TO AUDIT-LOG-DATA(169:04).
+            MOVE LNK-AUDIT-BEFORE-PRICE      TO AUDIT-LOG-DATA(174:05).
+            MOVE LNK-AUDIT-AFTER-TITLE       TO AUDIT-LOG-DATA(180:50).
+            MOVE LNK-AUDIT-AFTER-GENRE       TO AUDIT-LOG-DATA(231:30).
+            MOVE LNK-AUDIT-AFTER-DURATION    TO AUDIT-LOG-DATA(262:03).
+            MOVE LNK-AUDIT-AFTER-DISTRIBUTOR
+                                             TO AUDIT-LOG-DATA(266:40).
+            MOVE LNK-AUDIT-AFTER-RATING      TO AUDIT-LOG-DATA(307:05).
+            MOVE LNK-AUDIT-AFTER-STATUS      TO AUDIT-LOG-DATA(313:01).
+            MOVE LNK-AUDIT-AFTER-YEAR        TO AUDIT-LOG-DATA(315:04).
+            MOVE LNK-AUDIT-AFTER-PRICE       TO AUDIT-LOG-DATA(320:05).
+
+            WRITE AUDIT-LOG-REG.
+
+       0400-FINALIZE           SECTION.
+            CLOSE AUDIT-LOG.
