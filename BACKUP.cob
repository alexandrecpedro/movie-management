@@ -0,0 +1,163 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. BACKUP.
+      ******************************************************************
+      * Author: ALEXANDRE PEDRO
+      * Company: XPTO
+      * Date: 09/08/2026
+      * Purpose: SNAPSHOT MOVIES.DAT TO A DATED BACKUP FILE BEFORE A
+      *          WRITE-CAPABLE PROGRAM RUNS A BATCH JOB AGAINST IT
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT       IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+      *      MOVIES.DAT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      MOVIESDAT - SEE 0195-SET-MOVIES-PATH FOR THE DEFAULT
+            SELECT MOVIES ASSIGN TO WRK-MOVIES-PATH
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS MOVIES-STATUS
+            RECORD KEY IS MOVIES-KEY.
+
+            SELECT BACKUP-MOVIES ASSIGN TO WRK-BACKUP-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS BACKUP-STATUS.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+      *---------------------------- FILE DESCRIPTION
+       FD MOVIES.
+       01 MOVIES-REG.
+            05 MOVIES-KEY            PIC 9(005).
+            05 MOVIES-TITLE          PIC X(050).
+            05 MOVIES-GENRE          PIC X(030).
+            05 MOVIES-DURATION       PIC 9(003).
+            05 MOVIES-DISTRIBUTOR    PIC X(040).
+            05 MOVIES-RATING         PIC X(005).
+            05 MOVIES-STATUS-FLAG    PIC X(001).
+                88 MOVIES-ACTIVE             VALUE "A".
+                88 MOVIES-INACTIVE           VALUE "I".
+            05 MOVIES-RELEASE-YEAR   PIC 9(004).
+            05 MOVIES-RENTAL-PRICE   PIC 9(003)V99.
+
+      *---------------------------- BACKUP SNAPSHOT OUTPUT
+       FD BACKUP-MOVIES.
+       01 BACKUP-MOVIES-REG.
+            05 BACKUP-MOVIES-DATA    PIC X(143).
+
+       WORKING-STORAGE         SECTION.
+      *---------------------------- FILE
+       77 MOVIES-STATUS              PIC 9(002) VALUE ZEROS.
+       77 WRK-MOVIES-PATH            PIC X(060) VALUE SPACES.
+       77 BACKUP-STATUS              PIC 9(002) VALUE ZEROS.
+
+      *---------------------------- BACKUP FILE NAME
+       77 WRK-DATE                   PIC 9(008) VALUE ZEROS.
+       77 WRK-BACKUP-PATH            PIC X(060) VALUE SPACES.
+       77 WRK-PATH-LEN               PIC 9(003) VALUE ZEROS.
+       77 WRK-SLASH-POS              PIC 9(003) VALUE ZEROS.
+       77 WRK-SCAN-IDX               PIC 9(003) VALUE ZEROS.
+
+       LINKAGE                 SECTION.
+      *---------------------------- LINKAGE VARIABLES
+       01 LNK-BACKUP-REC.
+            05 LNK-BACKUP-OK         PIC X(001).
+                88 LNK-BACKUP-SUCCESS       VALUE "Y".
+
+       PROCEDURE               DIVISION USING LNK-BACKUP-REC.
+
+       0100-MAIN               SECTION.
+            MOVE "Y" TO LNK-BACKUP-OK.
+            PERFORM 0195-SET-MOVIES-PATH.
+            PERFORM 0200-BUILD-BACKUP-PATH.
+            PERFORM 0300-COPY-MOVIES.
+            GOBACK.
+
+       0195-SET-MOVIES-PATH    SECTION.
+            MOVE SPACES TO WRK-MOVIES-PATH.
+            ACCEPT WRK-MOVIES-PATH FROM ENVIRONMENT "MOVIESDAT".
+            IF WRK-MOVIES-PATH = SPACES
+                MOVE "C:\Cobol\Project\Data\MOVIES.DAT"
+                   TO WRK-MOVIES-PATH
+            END-IF.
+
+      *      THE BACKUP ALWAYS LANDS BESIDE THE LIVE MOVIES.DAT IT WAS
+      *      COPIED FROM, SO AN INSTALLATION USING MOVIESDAT TO RELOCATE
+      *      THE DATA FILE (SEE 0195-SET-MOVIES-PATH ABOVE) GETS ITS
+      *      SNAPSHOT NEXT TO IT INSTEAD OF A DIFFERENT, UNRELATED
+      *      DIRECTORY.
+       0200-BUILD-BACKUP-PATH  SECTION.
+            ACCEPT WRK-DATE FROM DATE YYYYMMDD.
+            PERFORM 0205-FIND-BACKUP-DIR.
+            IF WRK-SLASH-POS > 0
+                STRING WRK-MOVIES-PATH(1:WRK-SLASH-POS) DELIMITED BY
+                          SIZE
+                       "MOVIES_"                        DELIMITED BY
+                          SIZE
+                       WRK-DATE                         DELIMITED BY
+                          SIZE
+                       ".BAK"                            DELIMITED BY
+                          SIZE
+                       INTO WRK-BACKUP-PATH
+                END-STRING
+            ELSE
+                STRING "MOVIES_" DELIMITED BY SIZE
+                       WRK-DATE  DELIMITED BY SIZE
+                       ".BAK"     DELIMITED BY SIZE
+                       INTO WRK-BACKUP-PATH
+                END-STRING
+            END-IF.
+
+       0205-FIND-BACKUP-DIR    SECTION.
+            MOVE 60 TO WRK-PATH-LEN.
+            PERFORM UNTIL WRK-PATH-LEN = 0
+                  OR WRK-MOVIES-PATH(WRK-PATH-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WRK-PATH-LEN
+            END-PERFORM.
+
+            MOVE WRK-PATH-LEN TO WRK-SCAN-IDX.
+            MOVE ZEROS TO WRK-SLASH-POS.
+            PERFORM UNTIL WRK-SCAN-IDX = 0
+               IF WRK-MOVIES-PATH(WRK-SCAN-IDX:1) = "\"
+                     OR WRK-MOVIES-PATH(WRK-SCAN-IDX:1) = "/"
+                   MOVE WRK-SCAN-IDX TO WRK-SLASH-POS
+                   MOVE 0 TO WRK-SCAN-IDX
+               ELSE
+                   SUBTRACT 1 FROM WRK-SCAN-IDX
+               END-IF
+            END-PERFORM.
+
+       0300-COPY-MOVIES        SECTION.
+            OPEN INPUT MOVIES.
+            IF MOVIES-STATUS NOT EQUAL ZEROS
+                MOVE "N" TO LNK-BACKUP-OK
+                GOBACK
+            END-IF.
+
+            OPEN OUTPUT BACKUP-MOVIES.
+            IF BACKUP-STATUS NOT EQUAL ZEROS
+                MOVE "N" TO LNK-BACKUP-OK
+                CLOSE MOVIES
+                GOBACK
+            END-IF.
+
+            PERFORM UNTIL MOVIES-STATUS = 10
+               READ MOVIES NEXT
+                  AT END
+                      MOVE 10 TO MOVIES-STATUS
+                  NOT AT END
+                      MOVE SPACES          TO BACKUP-MOVIES-DATA
+                      MOVE MOVIES-REG      TO BACKUP-MOVIES-DATA
+                      WRITE BACKUP-MOVIES-REG
+                      IF BACKUP-STATUS NOT EQUAL ZEROS
+                          MOVE "N" TO LNK-BACKUP-OK
+                      END-IF
+               END-READ
+            END-PERFORM.
+
+            CLOSE BACKUP-MOVIES.
+            CLOSE MOVIES.
