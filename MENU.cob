@@ -14,12 +14,15 @@
 
        INPUT-OUTPUT            SECTION.
        FILE-CONTROL.
-      *      SELECT MOVIES ASSIGN TO "./Data/MOVIES.DAT"
-            SELECT MOVIES ASSIGN TO "C:\Cobol\Project\Data\MOVIES.DAT"
+      *      MOVIES.DAT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      MOVIESDAT - SEE 0195-SET-MOVIES-PATH FOR THE DEFAULT
+            SELECT MOVIES ASSIGN TO WRK-MOVIES-PATH
             ORGANIZATION IS INDEXED
-            ACCESS MODE IS SEQUENTIAL
+            ACCESS MODE IS DYNAMIC
             FILE STATUS IS MOVIES-STATUS
-            RECORD KEY IS MOVIES-KEY.
+            RECORD KEY IS MOVIES-KEY
+            ALTERNATE RECORD KEY IS MOVIES-DISTRIBUTOR
+               WITH DUPLICATES.
 
        DATA                    DIVISION.
        FILE                    SECTION.
@@ -27,11 +30,16 @@
        FD MOVIES.
        01 MOVIES-REG.
             05 MOVIES-KEY            PIC 9(005).
-            05 MOVIES-TITLE          PIC X(030).
-            05 MOVIES-GENRE          PIC X(008).
+            05 MOVIES-TITLE          PIC X(050).
+            05 MOVIES-GENRE          PIC X(030).
             05 MOVIES-DURATION       PIC 9(003).
-            05 MOVIES-DISTRIBUTOR    PIC X(015).
-            05 MOVIES-RATING         PIC 9(002).
+            05 MOVIES-DISTRIBUTOR    PIC X(040).
+            05 MOVIES-RATING         PIC X(005).
+            05 MOVIES-STATUS-FLAG    PIC X(001).
+                88 MOVIES-ACTIVE             VALUE "A".
+                88 MOVIES-INACTIVE           VALUE "I".
+            05 MOVIES-RELEASE-YEAR   PIC 9(004).
+            05 MOVIES-RENTAL-PRICE   PIC 9(003)V99.
 
        WORKING-STORAGE         SECTION.
       *---------------------------- DATA ENTRY VARIABLES
@@ -53,6 +61,8 @@
 
       *---------------------------- FILE
        77 MOVIES-STATUS              PIC 9(002) VALUE ZEROS.
+       77 WRK-MOVIES-PATH            PIC X(060) VALUE SPACES.
+       77 WRK-MOVIE-COUNT            PIC 9(005) VALUE ZEROS.
 
       *---------------------------- TITLES
        01 WRK-TITLE.
@@ -77,22 +87,29 @@
 
       *---------------------------- MENU
        01 SHOW-MENU.
+            05 LINE 05 COLUMN 15     PIC 9(005) FROM WRK-MOVIE-COUNT.
+            05 COLUMN PLUS 2     VALUE "MOVIES ON FILE".
             05 LINE 07 COLUMN 15 VALUE "1 - REGISTER".
             05 LINE 08 COLUMN 15 VALUE "2 - SEARCH".
             05 LINE 09 COLUMN 15 VALUE "3 - UPDATE".
             05 LINE 10 COLUMN 15 VALUE "4 - DELETE".
             05 LINE 11 COLUMN 15 VALUE "5 - REPORT ON SCREEN".
             05 LINE 12 COLUMN 15 VALUE "6 - REPORT ON DISK".
-            05 LINE 13 COLUMN 15 VALUE "X - EXIT".
-            05 LINE 15 COLUMN 15 VALUE "OPTION...: ".
-            05 LINE 15 COLUMN 26     PIC X(001) USING WRK-OPTION.
+            05 LINE 13 COLUMN 15 VALUE "7 - PRINT LABELS".
+            05 LINE 14 COLUMN 15 VALUE "8 - NIGHTLY EXTRACT FEED".
+            05 LINE 15 COLUMN 15 VALUE "9 - ARCHIVE INACTIVE TITLES".
+            05 LINE 16 COLUMN 15 VALUE "R - RENTALS (CHECK-OUT/IN)".
+            05 LINE 17 COLUMN 15 VALUE "B - BULK UPDATE".
+            05 LINE 18 COLUMN 15 VALUE "X - EXIT".
+            05 LINE 19 COLUMN 15 VALUE "OPTION...: ".
+            05 LINE 19 COLUMN 26     PIC X(001) USING WRK-OPTION.
 
       *---------------------------- ERROR SCREEN
        01 ERROR-SCREEN.
             05 MSG-ERROR.
-                10 LINE 18 COLUMN 01 ERASE EOL
+                10 LINE 20 COLUMN 01 ERASE EOL
                    BACKGROUND-COLOR 3.
-                10 LINE 18 COLUMN 10 PIC X(030)
+                10 LINE 20 COLUMN 10 PIC X(030)
                    BACKGROUND-COLOR 3
                    USING WRK-ERROR-MSG.
                 10 COLUMN PLUS 2     PIC X(001)
@@ -107,7 +124,16 @@
             PERFORM 0400-FINALIZE.
             STOP RUN.
 
+       0195-SET-MOVIES-PATH    SECTION.
+            MOVE SPACES TO WRK-MOVIES-PATH.
+            ACCEPT WRK-MOVIES-PATH FROM ENVIRONMENT "MOVIESDAT".
+            IF WRK-MOVIES-PATH = SPACES
+                MOVE "C:\Cobol\Project\Data\MOVIES.DAT"
+                   TO WRK-MOVIES-PATH
+            END-IF.
+
        0200-INITIALIZE         SECTION.
+            PERFORM 0195-SET-MOVIES-PATH.
             OPEN I-O MOVIES.
             PERFORM 0210-VERIFICATION.
 
@@ -131,14 +157,34 @@
             END-IF.
 
        0220-DISPLAY-MENU.
+            PERFORM 0225-COUNT-MOVIES.
             DISPLAY CLEANER-SCREEN.
             ACCEPT SHOW-MENU.
 
+       0225-COUNT-MOVIES       SECTION.
+            MOVE ZEROS TO WRK-MOVIE-COUNT.
+            MOVE ZEROS TO MOVIES-KEY.
+            START MOVIES KEY IS GREATER THAN MOVIES-KEY
+               INVALID KEY
+                   MOVE 10 TO MOVIES-STATUS
+               NOT INVALID KEY
+                   MOVE 0 TO MOVIES-STATUS
+            END-START.
+
+            PERFORM UNTIL MOVIES-STATUS = 10
+               READ MOVIES NEXT
+                  AT END
+                      MOVE 10 TO MOVIES-STATUS
+                  NOT AT END
+                      ADD 1 TO WRK-MOVIE-COUNT
+               END-READ
+            END-PERFORM.
+
        0300-PROCESS            SECTION.
             EVALUATE WRK-OPTION
               WHEN 1
-                 MOVE "MODULE - INSERT " TO WRK-MODULE-TITLE
-                 CALL "INSERT" USING WRK-TITLE
+                 MOVE "MODULE - REGISTER " TO WRK-MODULE-TITLE
+                 CALL "REGISTER" USING WRK-TITLE
               WHEN 2
                  MOVE "MODULE - QUERY " TO WRK-MODULE-TITLE
                  CALL "QUERY" USING WRK-TITLE
@@ -154,6 +200,21 @@
               WHEN 6
                  MOVE "MODULE - REPORT ON DISK " TO WRK-MODULE-TITLE
                  CALL "REPORTDISK" USING WRK-TITLE
+              WHEN 7
+                 MOVE "MODULE - PRINT LABELS " TO WRK-MODULE-TITLE
+                 CALL "REPORTLABEL" USING WRK-TITLE
+              WHEN 8
+                 MOVE "MODULE - NIGHTLY EXTRACT " TO WRK-MODULE-TITLE
+                 CALL "EXTRACT" USING WRK-TITLE
+              WHEN 9
+                 MOVE "MODULE - ARCHIVE INACTIVE" TO WRK-MODULE-TITLE
+                 CALL "ARCHIVE" USING WRK-TITLE
+              WHEN "R" WHEN "r"
+                 MOVE "MODULE - RENTALS " TO WRK-MODULE-TITLE
+                 CALL "RENTAL" USING WRK-TITLE
+              WHEN "B" WHEN "b"
+                 MOVE "MODULE - BULK UPDATE " TO WRK-MODULE-TITLE
+                 CALL "MASSUPDATE" USING WRK-TITLE
               WHEN OTHER
                  IF WRK-OPTION = "X" OR "x"
                      CONTINUE
@@ -163,8 +224,9 @@
             END-EVALUATE.
 
             MOVE SPACE TO WRK-OPTION WRK-KEY WRK-MODULE-TITLE.
-            MOVE SPACES TO MOVIES-TITLE MOVIES-GENRE MOVIES-DISTRIBUTOR.
-            MOVE ZEROS TO MOVIES-KEY MOVIES-DURATION MOVIES-RATING.
+            MOVE SPACES TO MOVIES-TITLE MOVIES-GENRE MOVIES-DISTRIBUTOR
+               MOVIES-RATING.
+            MOVE ZEROS TO MOVIES-KEY MOVIES-DURATION.
 
             PERFORM 0220-DISPLAY-MENU.
 
