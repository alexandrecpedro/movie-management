@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTLABEL.
+      ******************************************************************
+      * Author: ALEXANDRE PEDRO
+      * Company: XPTO
+      * Date: 09/08/2026
+      * Purpose: PRINT SHELF/BARCODE LABELS FOR MOVIES FROM MOVIES.DAT
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT       IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+      *      MOVIES.DAT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      MOVIESDAT - SEE 0195-SET-MOVIES-PATH FOR THE DEFAULT
+            SELECT MOVIES ASSIGN TO WRK-MOVIES-PATH
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS MOVIES-STATUS
+            RECORD KEY IS MOVIES-KEY.
+
+      *      SELECT REPORT-LABELS ASSIGN TO './Data/LABELS.TXT'
+            SELECT REPORT-LABELS ASSIGN TO
+              "C:\Cobol\Project\Data\LABELS.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS REPORT-LABELS-STATUS.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+      *---------------------------- FILE DESCRIPTION
+       FD MOVIES.
+       01 MOVIES-REG.
+            05 MOVIES-KEY            PIC 9(005).
+            05 MOVIES-TITLE          PIC X(050).
+            05 MOVIES-GENRE          PIC X(030).
+            05 MOVIES-DURATION       PIC 9(003).
+            05 MOVIES-DISTRIBUTOR    PIC X(040).
+            05 MOVIES-RATING         PIC X(005).
+            05 MOVIES-STATUS-FLAG    PIC X(001).
+                88 MOVIES-ACTIVE             VALUE "A".
+                88 MOVIES-INACTIVE           VALUE "I".
+            05 MOVIES-RELEASE-YEAR   PIC 9(004).
+            05 MOVIES-RENTAL-PRICE   PIC 9(003)V99.
+
+      *---------------------------- LABEL STOCK OUTPUT
+       FD REPORT-LABELS.
+       01 REPORT-LABELS-REG.
+            05 REPORT-LABELS-DATA    PIC X(050).
+
+       WORKING-STORAGE         SECTION.
+      *---------------------------- DATA ENTRY VARIABLES
+       77 WRK-KEY                    PIC X(001).
+
+      *---------------------------- DISPLAY VARIABLES
+       77 WRK-LINE                   PIC 9(002) VALUE 01.
+
+      *---------------------------- ERROR MESSAGES
+       77 WRK-ERROR-MSG              PIC X(040) VALUE SPACES.
+
+      *---------------------------- ERROR LOG RECORD
+       01 WRK-ERRORLOG-REC.
+            05 WRK-ERRORLOG-PROGRAM   PIC X(012) VALUE "REPORTLABEL".
+            05 WRK-ERRORLOG-MESSAGE   PIC X(040) VALUE SPACES.
+
+       01   WRK-MSGS.
+            05 WRK-MSG-CORRUPTED     PIC X(040) VALUE
+               "CORRUPTED FILE".
+            05 WRK-MSG-NOTFOUND      PIC X(040) VALUE
+               "ENTITY NOT FOUND".
+            05 WRK-MSG-OPEN          PIC X(040) VALUE
+               "ERROR WHILE OPENING FILE".
+            05 WRK-MSG-PATH          PIC X(040) VALUE
+               "ERROR ON FILE PATH".
+            05 WRK-MSG-PRESSKEY      PIC X(040) VALUE
+               "PRESS ANY KEY".
+            05 WRK-MSG-READRECORDS   PIC X(040) VALUE
+               "READ RECORDS ".
+            05 WRK-MSG-WRITTENREC    PIC X(040) VALUE
+               "LABELS PRINTED".
+            05 WRK-MSG-UNKNOWN       PIC X(040) VALUE
+               "UNKNOWN ERROR".
+
+      *---------------------------- FILE
+       77 MOVIES-STATUS              PIC 9(002) VALUE ZEROS.
+       77 WRK-MOVIES-PATH            PIC X(060) VALUE SPACES.
+       77 REPORT-LABELS-STATUS       PIC 9(002) VALUE ZEROS.
+       77 WRK-REGQTY                 PIC 9(005) VALUE ZEROS.
+       77 WRK-WRITTEN-RECORDS        PIC 9(005) VALUE ZEROS.
+
+      *---------------------------- LABEL LAYOUT
+       01 WRK-LABEL-BARCODE.
+           05 FILLER                PIC X(001) VALUE "*".
+           05 WRK-LABEL-KEY         PIC 9(005).
+           05 FILLER                PIC X(001) VALUE "*".
+
+       LINKAGE                 SECTION.
+      *---------------------------- LINKAGE VARIABLES
+       01 LNK-TITLE.
+            05 LNK-SCREEN-TITLE      PIC X(020).
+            05 LNK-MODULE-TITLE      PIC X(026).
+
+       SCREEN                  SECTION.
+      *---------------------------- ERROR SCREEN
+       01 ERROR-SCREEN.
+            05 MSG-ERROR.
+                10 LINE 18 COLUMN 01 ERASE EOL
+                   BACKGROUND-COLOR 3.
+                10 LINE 18 COLUMN 10 PIC X(040)
+                   BACKGROUND-COLOR 3
+                   USING WRK-ERROR-MSG.
+                10 COLUMN PLUS 2     PIC X(001)
+                   BACKGROUND-COLOR 3
+                   USING WRK-KEY.
+
+      *---------------------------- SCREEN LAYOUT
+       01 CLEANER-SCREEN.
+            05 CLEAN-SCREEN.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01  PIC X(020) ERASE EOL
+                    BACKGROUND-COLOR 3.
+               10 LINE 01 COLUMN 15  PIC X(020)
+                    BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
+                    FROM LNK-SCREEN-TITLE.
+               10 LINE 02 COLUMN 01  PIC X(025) ERASE EOL
+                    BACKGROUND-COLOR 1.
+               10 LINE 02 COLUMN 14  PIC X(026)
+                    BACKGROUND-COLOR 1 FOREGROUND-COLOR 6
+                    FROM LNK-MODULE-TITLE.
+
+       PROCEDURE               DIVISION USING LNK-TITLE.
+
+       0100-MAIN               SECTION.
+            PERFORM 0200-INITIALIZE.
+            PERFORM 0300-PROCESS.
+            PERFORM 0400-FINALIZE.
+            GOBACK.
+
+       0195-SET-MOVIES-PATH    SECTION.
+            MOVE SPACES TO WRK-MOVIES-PATH.
+            ACCEPT WRK-MOVIES-PATH FROM ENVIRONMENT "MOVIESDAT".
+            IF WRK-MOVIES-PATH = SPACES
+                MOVE "C:\Cobol\Project\Data\MOVIES.DAT"
+                   TO WRK-MOVIES-PATH
+            END-IF.
+
+       0200-INITIALIZE         SECTION.
+            PERFORM 0195-SET-MOVIES-PATH.
+            OPEN I-O MOVIES.
+            OPEN OUTPUT REPORT-LABELS.
+            PERFORM 0210-VERIFICATION.
+
+       0210-VERIFICATION       SECTION.
+       0201-VERIFICATION-MOVIES.
+            EVALUATE MOVIES-STATUS
+              WHEN 0
+                CONTINUE
+              WHEN 30
+                MOVE WRK-MSG-PATH TO WRK-ERROR-MSG
+              WHEN 35
+                MOVE WRK-MSG-OPEN TO WRK-ERROR-MSG
+              WHEN 42
+                MOVE WRK-MSG-CORRUPTED TO WRK-ERROR-MSG
+              WHEN OTHER
+                MOVE WRK-MSG-UNKNOWN TO WRK-ERROR-MSG
+            END-EVALUATE.
+
+            IF WRK-ERROR-MSG NOT EQUAL SPACES
+               PERFORM 9000-MANAGE-ERROR
+            END-IF.
+
+       0300-PROCESS            SECTION.
+            MOVE SPACES TO MOVIES-TITLE MOVIES-GENRE MOVIES-DISTRIBUTOR
+               MOVIES-RATING WRK-KEY.
+            MOVE ZEROS TO MOVIES-KEY MOVIES-DURATION
+               WRK-REGQTY WRK-WRITTEN-RECORDS.
+
+            DISPLAY CLEANER-SCREEN.
+            PERFORM 0310-REPORT.
+
+       0310-REPORT             SECTION.
+            READ MOVIES
+               INVALID KEY
+                   MOVE WRK-MSG-NOTFOUND TO WRK-ERROR-MSG
+               NOT INVALID KEY
+                   PERFORM 0330-LABEL-PROCESS
+            END-READ.
+            IF WRK-ERROR-MSG NOT EQUAL SPACES
+                PERFORM 9000-MANAGE-ERROR
+            ELSE
+               PERFORM 0350-REPORT-STATISTICS
+            END-IF.
+
+            MOVE SPACES TO WRK-KEY.
+
+       0330-LABEL-PROCESS      SECTION.
+            PERFORM UNTIL MOVIES-STATUS = 10
+               ADD 1 TO WRK-REGQTY
+               IF MOVIES-ACTIVE
+                   PERFORM 0340-WRITE-LABEL
+               END-IF
+
+               READ MOVIES NEXT
+                   AT END
+                       MOVE 10 TO MOVIES-STATUS
+               END-READ
+            END-PERFORM.
+
+       0340-WRITE-LABEL        SECTION.
+            MOVE MOVIES-KEY TO WRK-LABEL-KEY.
+            MOVE SPACES TO REPORT-LABELS-REG.
+            MOVE WRK-LABEL-BARCODE TO REPORT-LABELS-REG(01:07).
+            WRITE REPORT-LABELS-REG.
+            IF REPORT-LABELS-STATUS = 0
+                ADD 1 TO WRK-WRITTEN-RECORDS
+            END-IF.
+
+            MOVE SPACES TO REPORT-LABELS-REG.
+            MOVE MOVIES-TITLE TO REPORT-LABELS-REG(01:50).
+            WRITE REPORT-LABELS-REG.
+
+            MOVE SPACES TO REPORT-LABELS-REG.
+            WRITE REPORT-LABELS-REG.
+
+       0350-REPORT-STATISTICS  SECTION.
+            MOVE 18 TO WRK-LINE.
+            DISPLAY WRK-MSG-READRECORDS LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            DISPLAY WRK-REGQTY          LINE WRK-LINE COLUMN 26
+               BACKGROUND-COLOR 3.
+
+            ADD 1 TO WRK-LINE.
+            DISPLAY WRK-MSG-WRITTENREC  LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            DISPLAY WRK-WRITTEN-RECORDS LINE WRK-LINE COLUMN 26
+               BACKGROUND-COLOR 3.
+
+            ADD 1 TO WRK-LINE.
+            DISPLAY WRK-MSG-PRESSKEY    LINE WRK-LINE COLUMN 10
+               BACKGROUND-COLOR 3.
+            ACCEPT WRK-KEY              LINE WRK-LINE COLUMN 49
+               BACKGROUND-COLOR 3.
+
+       0400-FINALIZE           SECTION.
+            CLOSE MOVIES.
+            CLOSE REPORT-LABELS.
+            GOBACK.
+
+       9000-MANAGE-ERROR       SECTION.
+            ACCEPT ERROR-SCREEN.
+            MOVE WRK-ERROR-MSG TO WRK-ERRORLOG-MESSAGE.
+            CALL "ERRORLOG" USING WRK-ERRORLOG-REC.
+            MOVE SPACES TO WRK-ERROR-MSG.
