@@ -14,10 +14,13 @@
        
        INPUT-OUTPUT            SECTION.
        FILE-CONTROL.
-             SELECT MOVIES ASSIGN TO "./Data/MOVIES.DAT"
+      *      MOVIES.DAT LOCATION COMES FROM ENVIRONMENT VARIABLE
+      *      MOVIESDAT - SEE 0195-SET-MOVIES-PATH FOR THE DEFAULT
+             SELECT MOVIES ASSIGN TO WRK-MOVIES-PATH
              ORGANIZATION IS INDEXED
              ACCESS MODE IS RANDOM
-             FILE STATUS IS MOVIES-STATUS
+             LOCK MODE IS MANUAL WITH LOCK ON RECORD
+             FILE STATUS IS MOVIES-STATUS MOVIES-STATUS-2
              RECORD KEY IS MOVIES-KEY.
 
        DATA                    DIVISION.
@@ -30,36 +33,93 @@
             05 MOVIES-GENRE         PIC X(030).
             05 MOVIES-DURATION      PIC 9(003).
             05 MOVIES-DISTRIBUTOR   PIC X(040).
-            05 MOVIES-RATING        PIC 9(002).
+            05 MOVIES-RATING        PIC X(005).
+            05 MOVIES-STATUS-FLAG   PIC X(001).
+                88 MOVIES-ACTIVE            VALUE "A".
+                88 MOVIES-INACTIVE          VALUE "I".
+            05 MOVIES-RELEASE-YEAR  PIC 9(004).
+            05 MOVIES-RENTAL-PRICE  PIC 9(003)V99.
 
 
        WORKING-STORAGE         SECTION.
       *---------------------------- DATA ENTRY VARIABLES
-      77 WRK-KEY                    PIC X(001).
-      
+       77 WRK-KEY                    PIC X(001).
+
+
       *---------------------------- FILE
        77 MOVIES-STATUS             PIC 9(02) VALUE ZEROS.
+       77 MOVIES-STATUS-2           PIC X(02) VALUE SPACES.
+       77 WRK-MOVIES-PATH           PIC X(060) VALUE SPACES.
+
+      *---------------------------- AUDIT TRAIL
+       01 WRK-AUDIT-REC.
+            05 WRK-AUDIT-OPERATION     PIC X(010).
+            05 WRK-AUDIT-KEY           PIC 9(005).
+            05 WRK-AUDIT-BEFORE.
+                10 WRK-AUDIT-BEFORE-TITLE       PIC X(050).
+                10 WRK-AUDIT-BEFORE-GENRE       PIC X(030).
+                10 WRK-AUDIT-BEFORE-DURATION    PIC 9(003).
+                10 WRK-AUDIT-BEFORE-DISTRIBUTOR PIC X(040).
+                10 WRK-AUDIT-BEFORE-RATING      PIC X(005).
+                10 WRK-AUDIT-BEFORE-STATUS      PIC X(001).
+                10 WRK-AUDIT-BEFORE-YEAR        PIC 9(004).
+                10 WRK-AUDIT-BEFORE-PRICE       PIC 9(003)V99.
+            05 WRK-AUDIT-AFTER.
+                10 WRK-AUDIT-AFTER-TITLE        PIC X(050).
+                10 WRK-AUDIT-AFTER-GENRE        PIC X(030).
+                10 WRK-AUDIT-AFTER-DURATION     PIC 9(003).
+                10 WRK-AUDIT-AFTER-DISTRIBUTOR  PIC X(040).
+                10 WRK-AUDIT-AFTER-RATING       PIC X(005).
+                10 WRK-AUDIT-AFTER-STATUS       PIC X(001).
+                10 WRK-AUDIT-AFTER-YEAR         PIC 9(004).
+                10 WRK-AUDIT-AFTER-PRICE        PIC 9(003)V99.
 
       *---------------------------- ERROR MESSAGES
        77 WRK-ERROR-MSG             PIC X(030) VALUE SPACES.
+       77 WRK-LOGERROR-FLAG         PIC X(001) VALUE "Y".
+           88 WRK-LOG-THIS-ERROR            VALUE "Y".
+           88 WRK-SKIP-ERRORLOG             VALUE "N".
+
+      *---------------------------- ERROR LOG RECORD
+       01 WRK-ERRORLOG-REC.
+            05 WRK-ERRORLOG-PROGRAM  PIC X(012) VALUE "DELETE".
+            05 WRK-ERRORLOG-MESSAGE  PIC X(040) VALUE SPACES.
 
        01   WRK-MSGS.
             05  WRK-MSG-CORRUPTED   PIC X(030) VALUE
             "CORRUPTED FILE".
             05  WRK-MSG-NOTDELETED   PIC X(030) VALUE
             "ERROR WHILE DELETING ENTITY".
+            05  WRK-MSG-NOTRESTORED  PIC X(030) VALUE
+            "ERROR WHILE RESTORING ENTITY".
             05  WRK-MSG-NOTFOUND    PIC X(030) VALUE
             "ENTITY NOT FOUND".
             05  WRK-MSG-OPEN        PIC X(030) VALUE
             "ERROR WHILE OPENING FILE".
             05  WRK-MSG-PATH        PIC X(030) VALUE
             "ERROR ON FILE PATH".
-       
+            05  WRK-MSG-PROCEED     PIC X(030) VALUE
+            "DO YOU WANT TO PROCEED (Y/N)?".
+            05  WRK-MSG-RESTOREPROMPT PIC X(030) VALUE
+            "RESTORE THIS INACTIVE TITLE?".
+            05  WRK-MSG-DELETED     PIC X(030) VALUE
+            "ENTITY MARKED INACTIVE".
+            05  WRK-MSG-RESTORED    PIC X(030) VALUE
+            "ENTITY RESTORED".
+            05  WRK-MSG-LOCKED      PIC X(030) VALUE
+            "ENTITY LOCKED - RETRY".
+            05  WRK-MSG-BACKUPFAIL  PIC X(030) VALUE
+            "BACKUP FAILED - UNPROTECTED".
+
+      *---------------------------- BACKUP SUBPROGRAM RESULT
+       01 WRK-BACKUP-REC.
+            05 WRK-BACKUP-OK        PIC X(001).
+
        LINKAGE                 SECTION.
       *---------------------------- LINKAGE VARIABLES
        01 LNK-TITLE.
             05 LNK-SCREEN-TITLE     PIC X(020).
-            05 LNK-MODULE-TITLE     PIC X(016).
+            05 LNK-MODULE-TITLE     PIC X(026).
 
        SCREEN                  SECTION.
       *---------------------------- SCREEN LAYOUT
@@ -73,7 +133,7 @@
                     FROM LNK-SCREEN-TITLE.
                10 LINE 02 COLUMN 01 PIC X(025) ERASE EOL
                     BACKGROUND-COLOR 1.
-               10 LINE 02 COLUMN 14 PIC X(015)
+               10 LINE 02 COLUMN 14 PIC X(026)
                     BACKGROUND-COLOR 1 FOREGROUND-COLOR 4
                     FROM LNK-MODULE-TITLE.
 
@@ -85,20 +145,16 @@
                    BLANK WHEN ZEROS.
             05 ENTITY-DATA.
                 10 LINE 11 COLUMN 10 VALUE "TITLE: ".
-                10 COLUMN PLUS 2    PIC X(050) USING MOVIES-TITLE
-                   BLANK WHEN SPACES.
+                10 COLUMN PLUS 2    PIC X(050) USING MOVIES-TITLE.
                 10 LINE 12 COLUMN 10 VALUE "GENRE: ".
-                10 COLUMN PLUS 2    PIC X(030) USING MOVIES-GENRE
-                   BLANK WHEN SPACES.
+                10 COLUMN PLUS 2    PIC X(030) USING MOVIES-GENRE.
                 10 LINE 13 COLUMN 10 VALUE "DURATION: ".
                 10 COLUMN PLUS 2    PIC 9(003) USING MOVIES-DURATION
                    BLANK WHEN ZEROS.
                 10 LINE 14 COLUMN 10 VALUE "DISTRIBUTOR: ".
-                10 COLUMN PLUS 2    PIC X(040) USING MOVIES-DISTRIBUTOR
-                   BLANK WHEN SPACES.
+                10 COLUMN PLUS 2    PIC X(040) USING MOVIES-DISTRIBUTOR.
                 10 LINE 15 COLUMN 10 VALUE "RATING: ".
-                10 COLUMN PLUS 2    PIC 9(002) USING MOVIES-RATING
-                   BLANK WHEN ZEROS.
+                10 COLUMN PLUS 2    PIC X(005) USING MOVIES-RATING.
 
       *---------------------------- ERROR SCREEN
        01 ERROR-SCREEN.
@@ -120,7 +176,21 @@
             PERFORM 0400-FINALIZE.
             GOBACK.
 
+       0195-SET-MOVIES-PATH    SECTION.
+            MOVE SPACES TO WRK-MOVIES-PATH.
+            ACCEPT WRK-MOVIES-PATH FROM ENVIRONMENT "MOVIESDAT".
+            IF WRK-MOVIES-PATH = SPACES
+                MOVE "C:\Cobol\Project\Data\MOVIES.DAT"
+                   TO WRK-MOVIES-PATH
+            END-IF.
+
        0200-INITIALIZE         SECTION.
+            CALL "BACKUP" USING WRK-BACKUP-REC.
+            IF WRK-BACKUP-OK NOT = "Y"
+                MOVE WRK-MSG-BACKUPFAIL TO WRK-ERROR-MSG
+                PERFORM 9000-MANAGE-ERROR
+            END-IF.
+            PERFORM 0195-SET-MOVIES-PATH.
             OPEN I-O MOVIES.
             PERFORM 0210-VERIFICATION.
 
@@ -145,27 +215,95 @@
             PERFORM 0310-READ THRU 0320-DELETE.
 
        0310-READ.
-            READ MOVIES
+            MOVE "Y" TO WRK-LOGERROR-FLAG.
+            READ MOVIES WITH LOCK
                INVALID KEY
                    MOVE WRK-MSG-NOTFOUND TO WRK-ERROR-MSG
                NOT INVALID KEY
-                   MOVE "DO YOU WANT TO PROCEED (Y/N)?" TO WRK-ERROR-MSG
-                   DISPLAY ENTITY-DATA  
+                   IF MOVIES-STATUS = 51
+                       MOVE WRK-MSG-LOCKED TO WRK-ERROR-MSG
+                   ELSE
+                       DISPLAY ENTITY-DATA
+                       MOVE "N" TO WRK-LOGERROR-FLAG
+                       IF MOVIES-INACTIVE
+                           MOVE WRK-MSG-RESTOREPROMPT TO WRK-ERROR-MSG
+                       ELSE
+                           MOVE WRK-MSG-PROCEED TO WRK-ERROR-MSG
+                       END-IF
+                   END-IF
             END-READ.
             PERFORM 9000-MANAGE-ERROR.
-       
+
        0320-DELETE.
             IF WRK-KEY = 'Y' AND MOVIES-STATUS = 0
-               DELETE MOVIES
-                   INVALID KEY
-                       MOVE WRK-MSG-NOTDELETED TO WRK-ERROR-MSG
-                       PERFORM 9000-MANAGE-ERROR
-               END-DELETE
+               IF MOVIES-INACTIVE
+                   PERFORM 0322-RESTORE
+               ELSE
+                   PERFORM 0321-SOFT-DELETE
+               END-IF
+            ELSE
+               IF MOVIES-STATUS = 0
+                   UNLOCK MOVIES
+               END-IF
             END-IF.
 
+       0321-SOFT-DELETE.
+            MOVE MOVIES-STATUS-FLAG TO WRK-AUDIT-BEFORE-STATUS.
+            MOVE "I" TO MOVIES-STATUS-FLAG.
+            MOVE "DELETE" TO WRK-AUDIT-OPERATION.
+            REWRITE MOVIES-REG
+                INVALID KEY
+                    MOVE WRK-MSG-NOTDELETED TO WRK-ERROR-MSG
+                NOT INVALID KEY
+                    PERFORM 0325-AUDIT-WRITE
+                    MOVE WRK-MSG-DELETED TO WRK-ERROR-MSG
+                    MOVE "N" TO WRK-LOGERROR-FLAG
+            END-REWRITE.
+            UNLOCK MOVIES.
+            PERFORM 9000-MANAGE-ERROR.
+
+       0322-RESTORE.
+            MOVE MOVIES-STATUS-FLAG TO WRK-AUDIT-BEFORE-STATUS.
+            MOVE "A" TO MOVIES-STATUS-FLAG.
+            MOVE "RESTORE" TO WRK-AUDIT-OPERATION.
+            REWRITE MOVIES-REG
+                INVALID KEY
+                    MOVE WRK-MSG-NOTRESTORED TO WRK-ERROR-MSG
+                NOT INVALID KEY
+                    PERFORM 0325-AUDIT-WRITE
+                    MOVE WRK-MSG-RESTORED TO WRK-ERROR-MSG
+                    MOVE "N" TO WRK-LOGERROR-FLAG
+            END-REWRITE.
+            UNLOCK MOVIES.
+            PERFORM 9000-MANAGE-ERROR.
+
+       0325-AUDIT-WRITE.
+            MOVE MOVIES-KEY         TO WRK-AUDIT-KEY.
+            MOVE MOVIES-TITLE       TO WRK-AUDIT-BEFORE-TITLE
+               WRK-AUDIT-AFTER-TITLE.
+            MOVE MOVIES-GENRE       TO WRK-AUDIT-BEFORE-GENRE
+               WRK-AUDIT-AFTER-GENRE.
+            MOVE MOVIES-DURATION    TO WRK-AUDIT-BEFORE-DURATION
+               WRK-AUDIT-AFTER-DURATION.
+            MOVE MOVIES-DISTRIBUTOR TO WRK-AUDIT-BEFORE-DISTRIBUTOR
+               WRK-AUDIT-AFTER-DISTRIBUTOR.
+            MOVE MOVIES-RATING      TO WRK-AUDIT-BEFORE-RATING
+               WRK-AUDIT-AFTER-RATING.
+            MOVE MOVIES-STATUS-FLAG TO WRK-AUDIT-AFTER-STATUS.
+            MOVE MOVIES-RELEASE-YEAR TO WRK-AUDIT-BEFORE-YEAR
+               WRK-AUDIT-AFTER-YEAR.
+            MOVE MOVIES-RENTAL-PRICE TO WRK-AUDIT-BEFORE-PRICE
+               WRK-AUDIT-AFTER-PRICE.
+            CALL "AUDITLOG" USING WRK-AUDIT-REC.
+
        0400-FINALIZE           SECTION.
            CLOSE MOVIES.
            GOBACK.
        
        9000-MANAGE-ERROR       SECTION.
             ACCEPT ERROR-SCREEN.
+            IF WRK-LOG-THIS-ERROR
+                MOVE WRK-ERROR-MSG TO WRK-ERRORLOG-MESSAGE
+                CALL "ERRORLOG" USING WRK-ERRORLOG-REC
+            END-IF.
+            MOVE "Y" TO WRK-LOGERROR-FLAG.
